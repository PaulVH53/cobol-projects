@@ -0,0 +1,235 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. PERIOD-END-REPORTING.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The running year-to-date totals payroll accumulates in
+      * data/ytd_master.txt (08-payroll-with-table-and-report-adding-
+      * col/src/main.cob's YTD-FILE) -- the one place this system
+      * already carries more than a single run's worth of pay. Can be
+      * overridden via the YTD_MASTER_FILE environment variable, same
+      * as every other input path in this system.
+           SELECT YTD-MASTER-FILE ASSIGN TO DYNAMIC YTD-MASTER-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS YTD-MASTER-FILE-STATUS.
+      * Employee names, keyed by ID, so the summary can show who each
+      * total belongs to instead of a bare employee ID.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "data/employee_master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EMPLOYEE-MASTER-FILE-STATUS.
+      * The aggregate summary this program exists to produce -- one
+      * line per employee and a company-wide grand total, for tax
+      * filing and quarter-end/year-end statements.
+           SELECT PERIOD-REPORT-FILE
+               ASSIGN TO "output/period_end_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD YTD-MASTER-FILE.
+       01 YTD-MASTER-RECORD.
+           05 YTD-MASTER-EMP-ID      PIC 9(5).
+           05 FILLER                 PIC X(1).
+           05 YTD-MASTER-TOTAL-PAY   PIC 9(7)V99.
+      *
+       FD EMPLOYEE-MASTER-FILE.
+       01 EMPLOYEE-MASTER-RECORD     PIC X(50).
+      *
+       FD PERIOD-REPORT-FILE.
+       01 PERIOD-REPORT-RECORD       PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      * Defaults to data/ytd_master.txt but can be pointed at a
+      * different accumulation (e.g. a prior quarter's saved copy)
+      * via the YTD_MASTER_FILE environment variable, so rerunning
+      * this report for an older period never needs a recompile.
+       01 YTD-MASTER-FILE-NAME     PIC X(100).
+       01 YTD-MASTER-FILE-STATUS   PIC XX.
+      *
+      * Controls only the report's header text -- QUARTER-END or
+      * YEAR-END via the PERIOD_TYPE environment variable. The
+      * underlying figures are the same accumulated-to-date totals
+      * either way, since this system keeps a single running YTD
+      * master rather than separate quarter buckets; it is up to
+      * whoever runs this report to point YTD_MASTER_FILE at the
+      * right saved snapshot for the period being closed.
+       01 PERIOD-TYPE-PARM         PIC X(12).
+       01 PERIOD-TYPE-DISPLAY      PIC X(11) VALUE "YEAR-END".
+      *
+      * Year-to-date pay, keyed by employee ID, loaded from
+      * YTD-MASTER-FILE.
+       01 YTD-TABLE-MAX            PIC 9(4) VALUE 1000.
+       01 YTD-TABLE-COUNT          PIC 9(4) VALUE 0.
+       01 YTD-TABLE.
+           05 YTD-ENTRY OCCURS 1000 TIMES.
+               10 YTD-TBL-ID            PIC 9(5).
+               10 YTD-TBL-PAY           PIC 9(7)V99.
+       01 YTD-IDX                  PIC 9(4).
+      *
+      * Employee names, keyed by ID, loaded from EMPLOYEE-MASTER-FILE.
+       01 EMPLOYEE-MASTER-FILE-STATUS  PIC XX.
+       01 MASTER-TABLE-COUNT       PIC 9(4) VALUE 0.
+       01 MASTER-TABLE.
+           05 MASTER-ENTRY OCCURS 1000 TIMES.
+               10 MASTER-TBL-ID         PIC 9(5).
+               10 MASTER-TBL-NAME       PIC X(10).
+               10 MASTER-TBL-RATE       PIC 99.
+               10 MASTER-TBL-DEPT       PIC X(10).
+       01 MASTER-IDX                PIC 9(4).
+       01 MASTER-FOUND-FLAG         PIC X VALUE "N".
+           88 MASTER-FOUND          VALUE "Y".
+       01 REPORT-EMP-NAME           PIC X(10) VALUE SPACES.
+      *
+       01 COMPANY-GRAND-TOTAL      PIC 9(9)V99 VALUE 0.
+       01 DISP-YTD-TOTAL           PIC ZZZ,ZZ9.99.
+       01 DISP-GRAND-TOTAL         PIC ZZZ,ZZZ,ZZ9.99.
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCESSING.
+           PERFORM LOAD-PERIOD-TYPE
+           PERFORM DISPLAY-HEADER
+           PERFORM LOAD-EMPLOYEE-MASTER
+           PERFORM LOAD-YTD-MASTER
+           PERFORM WRITE-PERIOD-REPORT
+           DISPLAY "PERIOD-END REPORT WRITTEN TO "
+                   "output/period_end_summary.txt"
+           STOP RUN.
+      *
+      * Reads PERIOD_TYPE (QUARTER-END or YEAR-END); anything else,
+      * including unset, falls back to YEAR-END.
+       LOAD-PERIOD-TYPE.
+           MOVE SPACES TO PERIOD-TYPE-PARM
+           ACCEPT PERIOD-TYPE-PARM FROM ENVIRONMENT "PERIOD_TYPE"
+           IF FUNCTION TRIM (PERIOD-TYPE-PARM) = "QUARTER-END"
+               MOVE "QUARTER-END" TO PERIOD-TYPE-DISPLAY
+           ELSE
+               MOVE "YEAR-END" TO PERIOD-TYPE-DISPLAY
+           END-IF.
+      *
+       DISPLAY-HEADER.
+           DISPLAY SPACES
+           DISPLAY "======================================"
+           DISPLAY "   " FUNCTION TRIM (PERIOD-TYPE-DISPLAY)
+                   " PAYROLL SUMMARY"
+           DISPLAY "======================================"
+           DISPLAY SPACES.
+      *
+      * Reads the employee master file, if any, into MASTER-TABLE so
+      * WRITE-PERIOD-REPORT can show a name alongside each total. A
+      * missing file just means names print blank.
+       LOAD-EMPLOYEE-MASTER.
+           MOVE 0 TO MASTER-TABLE-COUNT
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF EMPLOYEE-MASTER-FILE-STATUS = "00"
+               PERFORM UNTIL EMPLOYEE-MASTER-FILE-STATUS NOT = "00"
+                   READ EMPLOYEE-MASTER-FILE
+                       AT END
+                           MOVE "10" TO EMPLOYEE-MASTER-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO MASTER-TABLE-COUNT
+                           UNSTRING EMPLOYEE-MASTER-RECORD
+                               DELIMITED BY SPACE
+                               INTO MASTER-TBL-ID(MASTER-TABLE-COUNT)
+                                    MASTER-TBL-NAME(MASTER-TABLE-COUNT)
+                                    MASTER-TBL-RATE(MASTER-TABLE-COUNT)
+                                    MASTER-TBL-DEPT(MASTER-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER-FILE
+           END-IF.
+      *
+      * Looks an employee ID up in MASTER-TABLE and returns its name,
+      * or spaces when there is no matching master record.
+       LOOKUP-EMPLOYEE-NAME.
+           MOVE "N" TO MASTER-FOUND-FLAG
+           MOVE SPACES TO REPORT-EMP-NAME
+           PERFORM VARYING MASTER-IDX FROM 1 BY 1
+                   UNTIL MASTER-IDX > MASTER-TABLE-COUNT
+               IF MASTER-TBL-ID(MASTER-IDX) = YTD-TBL-ID(YTD-IDX)
+                   MOVE MASTER-TBL-NAME(MASTER-IDX) TO REPORT-EMP-NAME
+                   SET MASTER-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+      *
+      * Reads YTD-MASTER-FILE-NAME into YTD-TABLE. A missing file
+      * means there is nothing accumulated yet for this period --
+      * the report still writes, with a zero grand total.
+       LOAD-YTD-MASTER.
+           MOVE SPACES TO YTD-MASTER-FILE-NAME
+           ACCEPT YTD-MASTER-FILE-NAME
+               FROM ENVIRONMENT "YTD_MASTER_FILE"
+           IF YTD-MASTER-FILE-NAME = SPACES
+               MOVE "data/ytd_master.txt" TO YTD-MASTER-FILE-NAME
+           END-IF
+      *
+           MOVE 0 TO YTD-TABLE-COUNT
+           OPEN INPUT YTD-MASTER-FILE
+           IF YTD-MASTER-FILE-STATUS = "00"
+               PERFORM UNTIL YTD-MASTER-FILE-STATUS NOT = "00"
+                   READ YTD-MASTER-FILE
+                       AT END
+                           MOVE "10" TO YTD-MASTER-FILE-STATUS
+                       NOT AT END
+                           IF YTD-TABLE-COUNT < YTD-TABLE-MAX
+                               ADD 1 TO YTD-TABLE-COUNT
+                               MOVE YTD-MASTER-EMP-ID
+                                   TO YTD-TBL-ID(YTD-TABLE-COUNT)
+                               MOVE YTD-MASTER-TOTAL-PAY
+                                   TO YTD-TBL-PAY(YTD-TABLE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-MASTER-FILE
+           END-IF.
+      *
+      * Writes output/period_end_summary.txt: one line per employee
+      * (ID, name, accumulated total) plus a company-wide grand total
+      * trailer line, for tax filing and period-end statements.
+       WRITE-PERIOD-REPORT.
+           MOVE 0 TO COMPANY-GRAND-TOTAL
+           OPEN OUTPUT PERIOD-REPORT-FILE
+           MOVE SPACES TO PERIOD-REPORT-RECORD
+           STRING "EMP-ID" DELIMITED BY SIZE
+                  "  NAME        " DELIMITED BY SIZE
+                  "TOTAL PAY" DELIMITED BY SIZE
+               INTO PERIOD-REPORT-RECORD
+           WRITE PERIOD-REPORT-RECORD
+      *
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+                   UNTIL YTD-IDX > YTD-TABLE-COUNT
+               PERFORM LOOKUP-EMPLOYEE-NAME
+               ADD YTD-TBL-PAY(YTD-IDX) TO COMPANY-GRAND-TOTAL
+               MOVE YTD-TBL-PAY(YTD-IDX) TO DISP-YTD-TOTAL
+               MOVE SPACES TO PERIOD-REPORT-RECORD
+               STRING YTD-TBL-ID(YTD-IDX) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      REPORT-EMP-NAME DELIMITED BY SIZE
+                      "  $" DELIMITED BY SIZE
+                      DISP-YTD-TOTAL DELIMITED BY SIZE
+                   INTO PERIOD-REPORT-RECORD
+               WRITE PERIOD-REPORT-RECORD
+           END-PERFORM
+      *
+           MOVE COMPANY-GRAND-TOTAL TO DISP-GRAND-TOTAL
+           MOVE SPACES TO PERIOD-REPORT-RECORD
+           STRING "COMPANY-WIDE TOTAL" DELIMITED BY SIZE
+                  "  $" DELIMITED BY SIZE
+                  DISP-GRAND-TOTAL DELIMITED BY SIZE
+               INTO PERIOD-REPORT-RECORD
+           WRITE PERIOD-REPORT-RECORD
+           CLOSE PERIOD-REPORT-FILE.
+      *
+       END PROGRAM PERIOD-END-REPORTING.
+      *
