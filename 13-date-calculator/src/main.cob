@@ -9,9 +9,22 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Statutory holidays, one YYYYMMDD per line. Consulted whenever
+      * a due date is computed so it never lands on a holiday, same
+      * as it's already kept off weekends. Missing file means no
+      * holidays are known, so dates only shift for weekends.
+           SELECT HOLIDAYS-FILE ASSIGN TO "data/holidays.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HOLIDAYS-FILE-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
+       FILE SECTION.
+       FD HOLIDAYS-FILE.
+       01 HOLIDAY-RECORD          PIC X(8).
+      *
        WORKING-STORAGE SECTION.
       * 
       * Date handling variables
@@ -25,22 +38,87 @@
        01 WS-YYYY-DISPLAY  PIC 9999.
        01 WS-MM-DISPLAY    PIC 99.
        01 WS-DD-DISPLAY    PIC 99.
-       01 WS-DUE-YYYY      PIC 9999.
-       01 WS-DUE-MM        PIC 99.
-       01 WS-DUE-DD        PIC 99.
-      * 
+      *
       * Work variables for date processing
-       01 WS-DAYS-TO-ADD   PIC 999 VALUE 90.
+      * Terms come from DUE_DATE_TERMS as a comma-separated list (e.g.
+      * "30,60,90") so several aging buckets can be run off the same
+      * invoice date in one pass; with nothing supplied we fall back
+      * to the single 90-day term this program always used.
+       01 DUE-DATE-TERMS-PARM  PIC X(40).
+       01 WS-TERM-MAX          PIC 99 VALUE 20.
+       01 WS-TERM-COUNT        PIC 99 VALUE 0.
+       01 WS-TERMS-TABLE.
+           05 WS-TERM-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-TERM-COUNT.
+               10 WS-DAYS-TO-ADD    PIC 999.
+               10 WS-DUE-YYYY-ENT   PIC 9999.
+               10 WS-DUE-MM-ENT     PIC 99.
+               10 WS-DUE-DD-ENT     PIC 99.
+       01 WS-TERM-TOKEN        PIC X(10).
+       01 WS-TERM-POINTER      PIC 9(3).
+       01 WS-TERM-IDX          PIC 99.
        01 WS-TEMP-DATE     PIC 9(8).
-      * 
+      *
+      * Business-day mode -- our payment terms are stated in business
+      * days, so DUE_DATE_BUSINESS_DAYS=Y steps the due date forward
+      * one day at a time, only counting weekdays, instead of adding
+      * the day count straight onto the calendar date. FUNCTION
+      * INTEGER-OF-DATE's result is 0 = Sunday, 6 = Saturday, mod 7.
+       01 BUS-DAYS-FLAG-PARM   PIC X(1).
+       01 BUS-DAYS-FLAG        PIC X VALUE "N".
+           88 BUS-DAYS-MODE   VALUE "Y".
+       01 BUS-DAYS-REMAINING   PIC 999.
+       01 WS-DOW               PIC 9.
+      *
+      * Date-difference mode -- answers "how many days overdue is
+      * this invoice" by comparing two YYYYMMDD dates instead of
+      * projecting a due date off today. Supplying both
+      * DATE_DIFF_FROM and DATE_DIFF_TO switches the whole run into
+      * this mode in place of the usual due-date calculation.
+       01 DATE-DIFF-FROM-PARM  PIC X(8).
+       01 DATE-DIFF-TO-PARM    PIC X(8).
+       01 DATE-DIFF-MODE-FLAG  PIC X VALUE "N".
+           88 DATE-DIFF-MODE  VALUE "Y".
+       01 DATE-DIFF-FROM-DATE  PIC 9(8).
+       01 DATE-DIFF-TO-DATE    PIC 9(8).
+       01 DATE-DIFF-FROM-INT   PIC S9(9).
+       01 DATE-DIFF-TO-INT     PIC S9(9).
+       01 DATE-DIFF-DAYS       PIC S9(9).
+       01 DATE-DIFF-DAYS-DISPLAY PIC +ZZZZZZZ9.
+      *
+      * Holiday calendar, loaded from data/holidays.txt (or left
+      * empty when the file is missing, same "no file -> nothing to
+      * apply" treatment used elsewhere in this suite).
+       01 HOLIDAYS-FILE-STATUS PIC XX.
+       01 HOLIDAY-MAX          PIC 999 VALUE 200.
+       01 HOLIDAY-COUNT        PIC 999 VALUE 0.
+       01 HOLIDAY-TABLE.
+           05 HOLIDAY-ENTRY OCCURS 0 TO 200 TIMES
+                   DEPENDING ON HOLIDAY-COUNT PIC 9(8).
+       01 HOLIDAY-IDX          PIC 999.
+       01 HOLIDAY-CHECK-DATE   PIC 9(8).
+       01 HOLIDAY-MATCH-FLAG   PIC X VALUE "N".
+           88 HOLIDAY-MATCH-FOUND VALUE "Y".
+       01 DATE-OK-FLAG         PIC X.
+           88 DATE-IS-OK      VALUE "Y".
+      *
       *------------------
        PROCEDURE DIVISION.
       *------------------
        MAIN-PROCESSING.
            PERFORM DISPLAY-HEADER
-           PERFORM GET-CURRENT-DATE
-           PERFORM CALCULATE-DUE-DATE
-           PERFORM DISPLAY-RESULTS
+           PERFORM LOAD-DATE-DIFF-PARMS
+           IF DATE-DIFF-MODE
+               PERFORM CALCULATE-DATE-DIFFERENCE
+               PERFORM DISPLAY-DATE-DIFFERENCE
+           ELSE
+               PERFORM LOAD-DUE-DATE-TERMS
+               PERFORM LOAD-BUSINESS-DAYS-FLAG
+               PERFORM LOAD-HOLIDAYS
+               PERFORM GET-CURRENT-DATE
+               PERFORM CALCULATE-DUE-DATE
+               PERFORM DISPLAY-RESULTS
+           END-IF
            STOP RUN.
       *     
        DISPLAY-HEADER.
@@ -70,35 +148,195 @@
                     DATE-OF-INTEGER(FUNCTION INTEGER-OF-DATE(YYYYMMDD))
            DISPLAY "Formatted Date: " WS-YYYY-DISPLAY "/"
                    WS-MM-DISPLAY "/" WS-DD-DISPLAY
-           DISPLAY "Days to Add: " WS-DAYS-TO-ADD
            DISPLAY SPACES.
-      *     
+      *
+      * Reads DUE_DATE_TERMS as a comma-separated list of day counts
+      * (e.g. "30,60,90") into WS-TERMS-TABLE. With nothing supplied
+      * we fall back to the 30/60/90-day aging buckets this program is
+      * normally run for.
+       LOAD-DUE-DATE-TERMS.
+           MOVE SPACES TO DUE-DATE-TERMS-PARM
+           ACCEPT DUE-DATE-TERMS-PARM FROM ENVIRONMENT "DUE_DATE_TERMS"
+           IF DUE-DATE-TERMS-PARM = SPACES
+               MOVE "30,60,90" TO DUE-DATE-TERMS-PARM
+           END-IF
+      *
+           MOVE 0 TO WS-TERM-COUNT
+           MOVE 1 TO WS-TERM-POINTER
+           PERFORM UNTIL WS-TERM-POINTER > FUNCTION LENGTH
+                   (FUNCTION TRIM (DUE-DATE-TERMS-PARM))
+               UNSTRING DUE-DATE-TERMS-PARM DELIMITED BY ","
+                   INTO WS-TERM-TOKEN
+                   WITH POINTER WS-TERM-POINTER
+               IF FUNCTION TRIM (WS-TERM-TOKEN) IS NUMERIC
+                       AND WS-TERM-COUNT < WS-TERM-MAX
+                   ADD 1 TO WS-TERM-COUNT
+                   COMPUTE WS-DAYS-TO-ADD (WS-TERM-COUNT) =
+                       FUNCTION NUMVAL (WS-TERM-TOKEN)
+               END-IF
+           END-PERFORM.
+      *
+      * Reads DUE_DATE_BUSINESS_DAYS (Y/N) to decide whether due dates
+      * are counted in calendar days (the original behavior, and the
+      * default) or business days, skipping Saturdays and Sundays.
+       LOAD-BUSINESS-DAYS-FLAG.
+           MOVE SPACES TO BUS-DAYS-FLAG-PARM
+           ACCEPT BUS-DAYS-FLAG-PARM
+               FROM ENVIRONMENT "DUE_DATE_BUSINESS_DAYS"
+           MOVE "N" TO BUS-DAYS-FLAG
+           IF BUS-DAYS-FLAG-PARM = "Y" OR BUS-DAYS-FLAG-PARM = "y"
+               MOVE "Y" TO BUS-DAYS-FLAG
+           END-IF.
+      *
+      * Reads data/holidays.txt (one YYYYMMDD date per line) into
+      * HOLIDAY-TABLE. A missing file just leaves HOLIDAY-COUNT at
+      * zero, the same way a missing rates file defaults cleanly in
+      * TAX-STATISTICS.
+       LOAD-HOLIDAYS.
+           MOVE 0 TO HOLIDAY-COUNT
+           OPEN INPUT HOLIDAYS-FILE
+           IF HOLIDAYS-FILE-STATUS = "00"
+               PERFORM READ-HOLIDAY-RECORDS
+               CLOSE HOLIDAYS-FILE
+           END-IF.
+      *
+       READ-HOLIDAY-RECORDS.
+           READ HOLIDAYS-FILE
+               AT END MOVE HIGH-VALUES TO HOLIDAY-RECORD
+           END-READ
+           PERFORM UNTIL HOLIDAY-RECORD = HIGH-VALUES
+                   OR HOLIDAY-COUNT >= HOLIDAY-MAX
+               ADD 1 TO HOLIDAY-COUNT
+               MOVE HOLIDAY-RECORD TO HOLIDAY-ENTRY (HOLIDAY-COUNT)
+               READ HOLIDAYS-FILE
+                   AT END MOVE HIGH-VALUES TO HOLIDAY-RECORD
+               END-READ
+           END-PERFORM.
+      *
        CALCULATE-DUE-DATE.
+           PERFORM VARYING WS-TERM-IDX FROM 1 BY 1
+                   UNTIL WS-TERM-IDX > WS-TERM-COUNT
       * Convert current date to integer form
-           COMPUTE INTEGER-FORM = FUNCTION INTEGER-OF-DATE(YYYYMMDD)
-      *     
-      * Add the specified number of days
-           ADD WS-DAYS-TO-ADD TO INTEGER-FORM
-      *     
+               COMPUTE INTEGER-FORM = FUNCTION INTEGER-OF-DATE(YYYYMMDD)
+      *
+               IF BUS-DAYS-MODE
+                   PERFORM ADD-BUSINESS-DAYS
+               ELSE
+      * Add this term's day count
+                   ADD WS-DAYS-TO-ADD (WS-TERM-IDX) TO INTEGER-FORM
+               END-IF
+      *
+      * Never land the due date on a weekend or a statutory holiday
+               PERFORM SKIP-HOLIDAYS-AND-WEEKENDS
+      *
       * Convert back to date format
-           COMPUTE YYYYMMDD = FUNCTION DATE-OF-INTEGER(INTEGER-FORM)
-      *     
+               COMPUTE WS-TEMP-DATE =
+                   FUNCTION DATE-OF-INTEGER(INTEGER-FORM)
+      *
       * Extract components for formatted display
-           MOVE YYYYMMDD(1:4) TO WS-DUE-YYYY
-           MOVE YYYYMMDD(5:2) TO WS-DUE-MM
-           MOVE YYYYMMDD(7:2) TO WS-DUE-DD
-       .   
+               MOVE WS-TEMP-DATE(1:4) TO WS-DUE-YYYY-ENT (WS-TERM-IDX)
+               MOVE WS-TEMP-DATE(5:2) TO WS-DUE-MM-ENT (WS-TERM-IDX)
+               MOVE WS-TEMP-DATE(7:2) TO WS-DUE-DD-ENT (WS-TERM-IDX)
+           END-PERFORM.
+      *
+      * Steps INTEGER-FORM forward a day at a time, counting this
+      * term's day count only against weekdays (Saturday/Sunday don't
+      * advance the remaining total), so the landing date is always a
+      * business day reached by business days, not a weekend.
+       ADD-BUSINESS-DAYS.
+           MOVE WS-DAYS-TO-ADD (WS-TERM-IDX) TO BUS-DAYS-REMAINING
+           PERFORM UNTIL BUS-DAYS-REMAINING = 0
+               ADD 1 TO INTEGER-FORM
+               COMPUTE WS-DOW = FUNCTION MOD (INTEGER-FORM, 7)
+               IF WS-DOW NOT = 0 AND WS-DOW NOT = 6
+                   SUBTRACT 1 FROM BUS-DAYS-REMAINING
+               END-IF
+           END-PERFORM.
+      *
+      * Steps INTEGER-FORM forward one day at a time until it lands
+      * on neither a weekend nor a holiday -- applied after the
+      * calendar-day or business-day calculation above, so a due date
+      * never sits on a non-business day either way.
+       SKIP-HOLIDAYS-AND-WEEKENDS.
+           MOVE "N" TO DATE-OK-FLAG
+           PERFORM UNTIL DATE-IS-OK
+               COMPUTE WS-DOW = FUNCTION MOD (INTEGER-FORM, 7)
+               PERFORM CHECK-HOLIDAY-MATCH
+               IF (WS-DOW = 0 OR WS-DOW = 6) OR HOLIDAY-MATCH-FOUND
+                   ADD 1 TO INTEGER-FORM
+               ELSE
+                   MOVE "Y" TO DATE-OK-FLAG
+               END-IF
+           END-PERFORM.
+      *
+      * Sets HOLIDAY-MATCH-FLAG to Y when the date INTEGER-FORM
+      * currently represents is in HOLIDAY-TABLE.
+       CHECK-HOLIDAY-MATCH.
+           MOVE "N" TO HOLIDAY-MATCH-FLAG
+           COMPUTE HOLIDAY-CHECK-DATE =
+               FUNCTION DATE-OF-INTEGER(INTEGER-FORM)
+           PERFORM VARYING HOLIDAY-IDX FROM 1 BY 1
+                   UNTIL HOLIDAY-IDX > HOLIDAY-COUNT
+               IF HOLIDAY-ENTRY (HOLIDAY-IDX) = HOLIDAY-CHECK-DATE
+                   MOVE "Y" TO HOLIDAY-MATCH-FLAG
+               END-IF
+           END-PERFORM.
       *
        DISPLAY-RESULTS.
            DISPLAY "DATE CALCULATION RESULTS:"
            DISPLAY "------------------------"
-           DISPLAY "Due Date: " YYYYMMDD
-           DISPLAY "Formatted Due Date: " WS-DUE-YYYY "/" 
-                   WS-DUE-MM "/" WS-DUE-DD
+           PERFORM VARYING WS-TERM-IDX FROM 1 BY 1
+                   UNTIL WS-TERM-IDX > WS-TERM-COUNT
+               DISPLAY "Due Date (+" WS-DAYS-TO-ADD (WS-TERM-IDX)
+                       " days): "
+                       WS-DUE-YYYY-ENT (WS-TERM-IDX) "/"
+                       WS-DUE-MM-ENT (WS-TERM-IDX) "/"
+                       WS-DUE-DD-ENT (WS-TERM-IDX)
+           END-PERFORM
            DISPLAY SPACES
            DISPLAY "======================================"
            DISPLAY "     PROCESSING COMPLETED            "
            DISPLAY "======================================".
-      *     
+      *
+      * Reads DATE_DIFF_FROM and DATE_DIFF_TO (both YYYYMMDD). When
+      * both are present and numeric, the run switches into
+      * date-difference mode instead of computing a due date.
+       LOAD-DATE-DIFF-PARMS.
+           MOVE SPACES TO DATE-DIFF-FROM-PARM
+           MOVE SPACES TO DATE-DIFF-TO-PARM
+           ACCEPT DATE-DIFF-FROM-PARM FROM ENVIRONMENT "DATE_DIFF_FROM"
+           ACCEPT DATE-DIFF-TO-PARM FROM ENVIRONMENT "DATE_DIFF_TO"
+           MOVE "N" TO DATE-DIFF-MODE-FLAG
+           IF DATE-DIFF-FROM-PARM IS NUMERIC
+                   AND DATE-DIFF-TO-PARM IS NUMERIC
+               MOVE "Y" TO DATE-DIFF-MODE-FLAG
+           END-IF.
+      *
+      * Converts both dates to integer form with the same
+      * FUNCTION INTEGER-OF-DATE approach GET-CURRENT-DATE and
+      * CALCULATE-DUE-DATE already use, and subtracts to get the
+      * number of days between them.
+       CALCULATE-DATE-DIFFERENCE.
+           MOVE DATE-DIFF-FROM-PARM TO DATE-DIFF-FROM-DATE
+           MOVE DATE-DIFF-TO-PARM TO DATE-DIFF-TO-DATE
+           COMPUTE DATE-DIFF-FROM-INT =
+               FUNCTION INTEGER-OF-DATE (DATE-DIFF-FROM-DATE)
+           COMPUTE DATE-DIFF-TO-INT =
+               FUNCTION INTEGER-OF-DATE (DATE-DIFF-TO-DATE)
+           COMPUTE DATE-DIFF-DAYS =
+               DATE-DIFF-TO-INT - DATE-DIFF-FROM-INT.
+      *
+       DISPLAY-DATE-DIFFERENCE.
+           MOVE DATE-DIFF-DAYS TO DATE-DIFF-DAYS-DISPLAY
+           DISPLAY "DATE DIFFERENCE RESULTS:"
+           DISPLAY "------------------------"
+           DISPLAY "From Date (YYYYMMDD): " DATE-DIFF-FROM-PARM
+           DISPLAY "To Date (YYYYMMDD): " DATE-DIFF-TO-PARM
+           DISPLAY "Days Between: " DATE-DIFF-DAYS-DISPLAY
+           DISPLAY SPACES
+           DISPLAY "======================================"
+           DISPLAY "     PROCESSING COMPLETED            "
+           DISPLAY "======================================".
+      *
        END PROGRAM DATE-CALCULATOR.
       *
