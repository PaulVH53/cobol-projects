@@ -4,7 +4,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "data/employees.txt"
+           SELECT EMPLOYEE-FILE ASSIGN TO DYNAMIC EMPLOYEE-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO "output/report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -23,15 +23,33 @@
            88 END-OF-FILE         VALUE "Y".
            88 NOT-END-OF-FILE     VALUE "N".
 
-       01 EMP-ID-FIELD            PIC 9(3).
-       01 EMP-NAME-FIELD          PIC X(10).
-       01 HOURS-FIELD             PIC 99.
-       01 RATE-FIELD              PIC 99.
+       COPY "EMPLOYEE-FIELDS.CPY".
+
        01 WEEKLY-PAY              PIC 9(5).
        01 OUT-LINE                PIC X(80).
 
+      *> Control totals written as a trailer line so payroll can
+      *> balance this report against the general ledger without
+      *> re-adding every line by hand.
+       01 RECORD-COUNT            PIC 9(5) VALUE 0.
+       01 TOTAL-WEEKLY-PAY        PIC 9(7) VALUE 0.
+       01 DISP-RECORD-COUNT       PIC ZZZZ9.
+       01 DISP-TOTAL-PAY          PIC ZZZ,ZZZ,ZZ9.
+
+      *> Defaults to data/employees.txt but can be overridden per run
+      *> (per cost center or branch office) via the EMPLOYEE_FILE
+      *> environment variable, so the program never needs recompiling
+      *> just to point at a different input.
+       01 EMPLOYEE-FILE-NAME      PIC X(100).
+
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE SPACES TO EMPLOYEE-FILE-NAME
+           ACCEPT EMPLOYEE-FILE-NAME FROM ENVIRONMENT "EMPLOYEE_FILE"
+           IF EMPLOYEE-FILE-NAME = SPACES
+               MOVE "data/employees.txt" TO EMPLOYEE-FILE-NAME
+           END-IF
+
            OPEN INPUT EMPLOYEE-FILE
                 OUTPUT REPORT-FILE
 
@@ -48,6 +66,8 @@
                                 RATE-FIELD
 
                        COMPUTE WEEKLY-PAY = HOURS-FIELD * RATE-FIELD
+                       ADD 1 TO RECORD-COUNT
+                       ADD WEEKLY-PAY TO TOTAL-WEEKLY-PAY
 
                        MOVE SPACES TO OUT-LINE
                        STRING
@@ -63,6 +83,18 @@
                END-READ
            END-PERFORM
 
+           MOVE RECORD-COUNT TO DISP-RECORD-COUNT
+           MOVE TOTAL-WEEKLY-PAY TO DISP-TOTAL-PAY
+           MOVE SPACES TO OUT-LINE
+           STRING
+               "TOTAL RECORDS: " DELIMITED BY SIZE
+               DISP-RECORD-COUNT DELIMITED BY SIZE
+               "   TOTAL PAY: $" DELIMITED BY SIZE
+               DISP-TOTAL-PAY DELIMITED BY SIZE
+               INTO OUT-LINE
+           MOVE OUT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
            CLOSE EMPLOYEE-FILE
                  REPORT-FILE
 
