@@ -4,7 +4,101 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "data/employees.txt"
+           SELECT EMPLOYEE-FILE ASSIGN TO DYNAMIC EMPLOYEE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "data/employee_master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT YTD-FILE ASSIGN TO "data/ytd_master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS YTD-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "output/rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPLOYER-COST-FILE
+               ASSIGN TO "output/employer_cost.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Persists the last EMP-ID-FIELD fully processed so an aborted
+      *> run can restart where it left off instead of redoing (or
+      *> duplicating) the records that already made it into
+      *> output/rejects.txt, output/employer_cost.txt, and the YTD
+      *> master.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "output/checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+      *> Cumulative RUN-RECORD-COUNT/RUN-TOTAL-GROSS as of the last
+      *> checkpoint flush, so a resumed run's audit-log entry and GL
+      *> reconciliation reflect every record processed across all of
+      *> a restarted job's segments, not just the tail segment that
+      *> ran after the restart.
+           SELECT CHECKPOINT-TOTALS-FILE
+               ASSIGN TO "output/checkpoint_totals.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-TOTALS-FILE-STATUS.
+
+      *> One line appended per run -- run date/time, records
+      *> processed, and total pay -- so finance or audit can see that
+      *> payroll ran, and ran cleanly, on a given date without having
+      *> to reconstruct it from report.txt/rejects.txt by hand.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "output/audit_trail.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-FILE-STATUS.
+
+      *> One line appended per employee per run -- EMP-ID, the period
+      *> this pay covers, and the pay itself -- so a clerk can look up
+      *> an employee's pay history across runs instead of it only ever
+      *> existing as this run's report.txt/employer_cost.txt, which
+      *> get rewritten from scratch next time.
+           SELECT PAY-HISTORY-FILE
+               ASSIGN TO "data/pay_history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-HISTORY-FILE-STATUS.
+
+      *> One line from the general ledger feed -- the control total
+      *> finance expects this run's gross pay to tie out to, and the
+      *> tolerance within which a small rounding difference is still
+      *> considered tied out. Defaults to data/gl_control.txt but can
+      *> be overridden via the GL_CONTROL_FILE environment variable.
+           SELECT GL-CONTROL-FILE
+               ASSIGN TO DYNAMIC GL-CONTROL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-CONTROL-FILE-STATUS.
+
+      *> Result of comparing this run's total gross pay against the
+      *> GL-CONTROL-FILE control total -- rewritten fresh every run.
+           SELECT RECONCILIATION-FILE
+               ASSIGN TO "output/reconciliation.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Subtotals WEEKLY-PAY by EMP-DEPT-FIELD so finance can
+      *> allocate payroll cost to the right budget without manually
+      *> cross-referencing a separate org chart.
+           SELECT DEPARTMENT-REPORT-FILE
+               ASSIGN TO "output/department_breakdown.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> One report per location file processed under consolidation
+      *> mode (LOCATION_FILES set) -- one line per valid employee plus
+      *> a per-location total trailer, so each store/cost center still
+      *> gets its own report the way a single-location run always has.
+           SELECT LOCATION-REPORT-FILE
+               ASSIGN TO DYNAMIC LOCATION-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> The organization-wide total report consolidation mode exists
+      *> to produce -- one line per location (from LOCATION_FILES) and
+      *> a grand total tying all locations together, so it no longer
+      *> has to be reconstructed by hand from separate per-location
+      *> runs.
+           SELECT CONSOLIDATED-REPORT-FILE
+               ASSIGN TO "output/consolidated_payroll_report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -13,55 +107,1060 @@
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD         PIC X(50).
 
+       FD EMPLOYEE-MASTER-FILE.
+       01 MASTER-RECORD           PIC X(50).
+
+       FD YTD-FILE.
+       01 YTD-RECORD.
+           05 YTD-EMP-ID          PIC 9(5).
+           05 FILLER              PIC X(1).
+           05 YTD-TOTAL-PAY       PIC 9(7)V99.
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD           PIC X(90).
+
+       FD EMPLOYER-COST-FILE.
+       01 EMPLOYER-COST-RECORD    PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD       PIC 9(5).
+
+       FD CHECKPOINT-TOTALS-FILE.
+       01 CHECKPOINT-TOTALS-RECORD.
+           05 CT-RECORD-COUNT     PIC 9(5).
+           05 CT-TOTAL-GROSS      PIC 9(9)V99.
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD        PIC X(80).
+
+       FD PAY-HISTORY-FILE.
+       01 PAY-HISTORY-RECORD      PIC X(40).
+
+       FD GL-CONTROL-FILE.
+       01 GL-CONTROL-RECORD       PIC X(30).
+
+       FD RECONCILIATION-FILE.
+       01 RECONCILIATION-RECORD   PIC X(120).
+
+       FD DEPARTMENT-REPORT-FILE.
+       01 DEPARTMENT-REPORT-RECORD PIC X(80).
+
+       FD LOCATION-REPORT-FILE.
+       01 LOCATION-REPORT-RECORD   PIC X(80).
+
+       FD CONSOLIDATED-REPORT-FILE.
+       01 CONSOLIDATED-REPORT-RECORD PIC X(120).
+
        WORKING-STORAGE SECTION.
        01 EOF-FLAG                PIC X VALUE "N".
            88 END-OF-FILE         VALUE "Y".
            88 NOT-END-OF-FILE     VALUE "N".
 
-       01 EMP-ID-FIELD            PIC 9(3).
-       01 EMP-NAME-FIELD          PIC X(10).
-       01 HOURS-FIELD             PIC 99.
-       01 RATE-FIELD              PIC 99.
+       01 YTD-FILE-STATUS         PIC XX.
+
+       COPY "EMPLOYEE-FIELDS.CPY".
+
        01 WEEKLY-PAY              PIC 9(5).
 
-       01 EARNER-COUNT            PIC 99 VALUE 0.
-       
+      *> Employee master data (name, rate, department) rarely changes
+      *> week to week, so it lives in its own file and is looked up
+      *> by EMP-ID-FIELD instead of being retyped into every weekly
+      *> hours record.
+       01 MASTER-TABLE-COUNT      PIC 9(4) VALUE 0.
+       01 MASTER-TABLE.
+           05 MASTER-ENTRY OCCURS 1000 TIMES.
+               10 MASTER-TBL-ID       PIC 9(5).
+               10 MASTER-TBL-NAME     PIC X(10).
+               10 MASTER-TBL-RATE     PIC 99.
+               10 MASTER-TBL-DEPT     PIC X(10).
+               10 MASTER-TBL-STATUS   PIC X(7).
+       01 MASTER-IDX               PIC 9(4).
+       01 MASTER-FOUND-FLAG        PIC X VALUE "N".
+           88 MASTER-FOUND         VALUE "Y".
+
+      *> Employee status as of EMPLOYEE-MASTER-FILE -- ACTIVE or
+      *> RETIRED, looked up alongside name/rate/department. A master
+      *> record written before this field existed has no status
+      *> token and defaults to ACTIVE, so old-format records keep
+      *> processing exactly as before.
+       01 EMP-STATUS-FIELD         PIC X(7).
+
+      *> Pay-scale bounds used by VALIDATE-EMPLOYEE-RECORD -- a week
+      *> can't run past 168 hours and a rate outside our scale is a
+      *> typo, not a raise.
+       01 MIN-VALID-HOURS         PIC 999 VALUE 001.
+       01 MAX-VALID-HOURS         PIC 999 VALUE 168.
+       01 MIN-VALID-RATE          PIC 99 VALUE 01.
+       01 MAX-VALID-RATE          PIC 99 VALUE 99.
+
+      *> Set by VALIDATE-EMPLOYEE-RECORD; a bad record is written to
+      *> REJECT-FILE with its raw text and the reason instead of
+      *> being computed and reported as if it were valid.
+       01 RECORD-VALID-FLAG       PIC X VALUE "Y".
+           88 RECORD-IS-VALID     VALUE "Y".
+           88 RECORD-IS-INVALID   VALUE "N".
+       01 REJECT-REASON           PIC X(30) VALUE SPACES.
+       01 REJECT-COUNT            PIC 9(5) VALUE 0.
+       01 UNSTRING-FIELD-COUNT    PIC 9.
+
+      *> First record of EMPLOYEE-FILE is a period header, e.g.
+      *> "PERIOD-ENDING 08/08/2026", so every report can be told
+      *> apart from any other week's once both are archived.
+       01 HEADER-TAG              PIC X(14).
+       01 PERIOD-ENDING-DATE      PIC X(10) VALUE SPACES.
+
+       01 EARNER-COUNT            PIC 999 VALUE 0.
+       01 EARNER-TABLE-MAX        PIC 999 VALUE 200.
+
        01 EARNER-TABLE.
-           05 EARNER-ENTRY OCCURS 10 TIMES.
+           05 EARNER-ENTRY OCCURS 200 TIMES.
                10 EARNER-NAME-FIELD      PIC X(10).
                10 EARNER-WEEKLY-PAY-FIELD PIC 9(5).
 
+      *> Every validly-processed employee, high earner or not, so the
+      *> payroll leaves a complete paper trail and not just a list of
+      *> the top earners.
+       01 ALL-EMP-COUNT          PIC 999 VALUE 0.
+       01 ALL-EMP-TABLE-MAX      PIC 999 VALUE 999.
+       01 ALL-EMP-TABLE.
+           05 ALL-EMP-ENTRY OCCURS 999 TIMES.
+               10 ALL-EMP-NAME-FIELD      PIC X(10).
+               10 ALL-EMP-WEEKLY-PAY-FIELD PIC 9(5).
+
+      *> Year-to-date pay, keyed by employee ID, loaded from and
+      *> rewritten to YTD-FILE so weekly runs accumulate instead of
+      *> starting over each time.
+       01 YTD-TABLE-COUNT         PIC 9(4) VALUE 0.
+       01 YTD-TABLE.
+           05 YTD-ENTRY OCCURS 1000 TIMES.
+               10 YTD-TBL-ID           PIC 9(5).
+               10 YTD-TBL-PAY          PIC 9(7)V99.
+       01 YTD-IDX                 PIC 9(4).
+       01 YTD-FOUND-FLAG          PIC X VALUE "N".
+           88 YTD-FOUND           VALUE "Y".
+
+      *> Subtotals WEEKLY-PAY by EMP-DEPT-FIELD for the department
+      *> breakdown report -- rebuilt fresh every run, not carried
+      *> forward like YTD-TABLE.
+       01 DEPT-TABLE-COUNT        PIC 9(4) VALUE 0.
+       01 DEPT-TABLE.
+           05 DEPT-ENTRY OCCURS 100 TIMES.
+               10 DEPT-TBL-CODE        PIC X(10).
+               10 DEPT-TBL-TOTAL       PIC 9(7)V99.
+       01 DEPT-IDX                PIC 9(4).
+       01 DEPT-FOUND-FLAG         PIC X VALUE "N".
+           88 DEPT-FOUND          VALUE "Y".
+       01 DEPT-GRAND-TOTAL        PIC 9(9)V99 VALUE 0.
+       01 DISP-DEPT-TOTAL         PIC ZZZ,ZZ9.99.
+       01 DISP-DEPT-GRAND-TOTAL   PIC ZZZ,ZZZ,ZZ9.99.
+
+      *> Employer-side costs on top of WEEKLY-PAY: the matching
+      *> social-security contribution and the payroll tax the company
+      *> pays, neither of which ever shows up on the employee's own
+      *> payslip.
+       01 EMPLOYER-CONTRIB-RATE   PIC V99 VALUE .09.
+       01 EMPLOYER-PAYROLL-TAX-RATE PIC V999 VALUE .015.
+       01 EMPLOYER-CONTRIB-AMOUNT PIC 9(5)V99.
+       01 EMPLOYER-TAX-AMOUNT     PIC 9(5)V99.
+       01 EMPLOYER-TOTAL-COST     PIC 9(5)V99.
+       01 EMPLOYER-COST-GRAND-TOTAL PIC 9(7)V99 VALUE 0.
+       01 DISP-EMPLOYER-TOTAL     PIC ZZZ,ZZ9.99.
+
+      *> Defaults to data/weekly_hours.txt (ID + hours only -- name,
+      *> rate, and department come from EMPLOYEE-MASTER-FILE) but can
+      *> be overridden per run (per cost center or branch office) via
+      *> the EMPLOYEE_FILE environment variable, so the program never
+      *> needs recompiling just to point at a different input.
+       01 EMPLOYEE-FILE-NAME      PIC X(100).
+
+      *> Defaults to $1000 but can be overridden via the
+      *> HIGH_EARNER_THRESHOLD environment variable, so the same
+      *> report can be re-run at different cutoffs for different
+      *> committees without a recompile.
+       01 HIGH-EARNER-THRESHOLD   PIC 9(5) VALUE 1000.
+       01 THRESHOLD-PARM          PIC X(10).
+
+      *> Checkpoint/restart: PROCESSED-ID-TABLE holds every
+      *> EMP-ID-FIELD already processed by a prior run, loaded from
+      *> CHECKPOINT-FILE (one ID per record) if one exists -- a set
+      *> of IDs, not a single high-water mark, since EMPLOYEE-FILE is
+      *> not guaranteed to be in ascending EMP-ID-FIELD order (the
+      *> maintenance program's ADD-EMPLOYEE can reuse a low ID freed
+      *> up by an earlier RETIRE, so "already processed" has to be
+      *> looked up per ID, not inferred from "ID <= the last one we
+      *> saw"). CHECKPOINT-FLUSH-COUNT is how many of those entries
+      *> are already on disk, so a periodic flush only appends the
+      *> ones processed since the last one. The table is a single
+      *> run-wide set with no location tag, so it cannot tell one
+      *> location's employee IDs from another's -- under
+      *> CONSOLIDATION-MODE the skip-and-refresh logic is bypassed
+      *> entirely rather than risk skipping valid records in a
+      *> location the prior run never reached.
+       01 CHECKPOINT-FILE-STATUS  PIC XX.
+       01 CHECKPOINT-TOTALS-FILE-STATUS PIC XX.
+       01 PROCESSED-ID-TABLE-MAX  PIC 9(4) VALUE 1000.
+       01 PROCESSED-ID-COUNT      PIC 9(4) VALUE 0.
+       01 CHECKPOINT-FLUSH-COUNT  PIC 9(4) VALUE 0.
+       01 PROCESSED-ID-TABLE.
+           05 PROCESSED-ID-ENTRY OCCURS 1000 TIMES PIC 9(5).
+       01 PROCESSED-ID-IDX        PIC 9(4).
+       01 PROCESSED-ID-FOUND-FLAG PIC X VALUE "N".
+           88 PROCESSED-ID-FOUND  VALUE "Y".
+       01 RESUMED-RUN-FLAG        PIC X VALUE "N".
+           88 RESUMED-RUN         VALUE "Y".
+       01 CHECKPOINT-INTERVAL     PIC 9(3) VALUE 50.
+       01 CHECKPOINT-RECORD-COUNT PIC 9(3) VALUE 0.
+
+      *> Audit-trail totals for this run -- records processed and
+      *> total gross pay. This pipeline has no deduction step of its
+      *> own (WEEKLY-PAY is never reduced before it lands in
+      *> report.txt/employer_cost.txt), so there is no separate net
+      *> figure to log here the way the payslip run logs gross vs.
+      *> net; RUN-RECORD-COUNT/RUN-TOTAL-GROSS is what "ran cleanly"
+      *> means at this stage of the pipeline.
+       01 AUDIT-LOG-FILE-STATUS   PIC XX.
+       01 PAY-HISTORY-FILE-STATUS PIC XX.
+       01 RUN-RECORD-COUNT        PIC 9(5) VALUE 0.
+       01 RUN-TOTAL-GROSS         PIC 9(9)V99 VALUE 0.
+       01 RUN-DATE                PIC 9(6).
+       01 RUN-TIME                PIC 9(8).
+       01 AUDIT-GROSS-DISPLAY     PIC ZZZZZZZ9.99.
+
+      *> Reconciliation against the general ledger feed's control
+      *> total for this run -- flags a fat-fingered HOURLY-RATE or
+      *> HOURS-WORKED across the whole batch before payslips go out,
+      *> something report.txt alone has no way to catch.
+       01 GL-CONTROL-FILE-NAME    PIC X(100).
+       01 GL-CONTROL-FILE-STATUS  PIC XX.
+       01 GL-EXPECTED-TOTAL       PIC 9(9)V99 VALUE 0.
+       01 GL-TOLERANCE            PIC 9(7)V99 VALUE 0.
+       01 GL-VARIANCE             PIC S9(9)V99 VALUE 0.
+       01 GL-ABS-VARIANCE         PIC 9(9)V99 VALUE 0.
+       01 GL-CONTROL-PRESENT-FLAG PIC X VALUE "N".
+           88 GL-CONTROL-PRESENT     VALUE "Y".
+       01 GL-TIES-OUT-FLAG        PIC X VALUE "N".
+           88 GL-TIES-OUT            VALUE "Y".
+       01 GL-EXPECTED-DISPLAY     PIC ZZZZZZZ9.99.
+       01 GL-ACTUAL-DISPLAY       PIC ZZZZZZZ9.99.
+       01 GL-VARIANCE-DISPLAY     PIC -ZZZZZZZ9.99.
+       01 GL-STATUS-DISPLAY       PIC X(16).
+
+      *> Consolidation mode: when the LOCATION_FILES environment
+      *> variable holds a space-separated list of per-location hours
+      *> files, this run processes every one of them in a single job
+      *> -- looping EMPLOYEE-FILE over each path in turn -- instead of
+      *> treating each location as a completely separate manual run
+      *> with no combined total. Blank (the default) keeps today's
+      *> single-file behavior exactly as before, reading EMPLOYEE_FILE
+      *> or data/weekly_hours.txt as always.
+       01 LOCATION-FILE-LIST-PARM  PIC X(200).
+       01 LOCATION-FILE-TABLE-MAX  PIC 99 VALUE 20.
+       01 LOCATION-COUNT           PIC 99 VALUE 0.
+       01 LOCATION-FILE-TABLE.
+           05 LOCATION-FILE-ENTRY OCCURS 20 TIMES PIC X(100).
+       01 LOCATION-IDX             PIC 99.
+       01 LOCATION-LIST-POINTER    PIC 999.
+       01 LOCATION-TOKEN           PIC X(100).
+       01 CONSOLIDATION-MODE-FLAG  PIC X VALUE "N".
+           88 CONSOLIDATION-MODE   VALUE "Y".
+
+      *> Per-location record count/total pay, reset before each
+      *> location is processed and captured into LOCATION-SUMMARY-
+      *> TABLE once that location's EMPLOYEE-FILE has been read to
+      *> completion, for the per-location report and the final
+      *> organization-wide consolidated report.
+       01 LOC-RECORD-COUNT         PIC 9(5) VALUE 0.
+       01 LOC-TOTAL-PAY            PIC 9(9)V99 VALUE 0.
+       01 DISP-LOC-RECORD-COUNT    PIC ZZZZ9.
+       01 DISP-LOC-TOTAL           PIC ZZZ,ZZZ,ZZ9.99.
+       01 LOCATION-REPORT-FILE-NAME PIC X(100).
+       01 LOCATION-SUMMARY-TABLE.
+           05 LOCATION-SUMMARY-ENTRY OCCURS 20 TIMES.
+               10 LOC-SUM-TAG          PIC X(100).
+               10 LOC-SUM-RECORD-COUNT PIC 9(5).
+               10 LOC-SUM-TOTAL-PAY    PIC 9(9)V99.
+       01 DISP-ORG-GRAND-TOTAL     PIC ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE SPACES TO EMPLOYEE-FILE-NAME
+           ACCEPT EMPLOYEE-FILE-NAME FROM ENVIRONMENT "EMPLOYEE_FILE"
+           IF EMPLOYEE-FILE-NAME = SPACES
+               MOVE "data/weekly_hours.txt" TO EMPLOYEE-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO GL-CONTROL-FILE-NAME
+           ACCEPT GL-CONTROL-FILE-NAME
+               FROM ENVIRONMENT "GL_CONTROL_FILE"
+           IF GL-CONTROL-FILE-NAME = SPACES
+               MOVE "data/gl_control.txt" TO GL-CONTROL-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO THRESHOLD-PARM
+           ACCEPT THRESHOLD-PARM
+               FROM ENVIRONMENT "HIGH_EARNER_THRESHOLD"
+           IF THRESHOLD-PARM IS NUMERIC AND THRESHOLD-PARM NOT = SPACES
+               MOVE THRESHOLD-PARM TO HIGH-EARNER-THRESHOLD
+           END-IF
+
+           MOVE SPACES TO LOCATION-FILE-LIST-PARM
+           ACCEPT LOCATION-FILE-LIST-PARM FROM ENVIRONMENT
+               "LOCATION_FILES"
+           IF LOCATION-FILE-LIST-PARM NOT = SPACES
+               PERFORM PARSE-LOCATION-LIST
+               IF LOCATION-COUNT > 0
+                   SET CONSOLIDATION-MODE TO TRUE
+               END-IF
+           END-IF
+
+           PERFORM LOAD-YTD-MASTER
+           PERFORM LOAD-EMPLOYEE-MASTER
+           PERFORM LOAD-CHECKPOINT
+
+      *> A consolidation run reprocesses every location file's
+      *> employees from scratch (the skip-already-processed-ID
+      *> logic below only applies outside consolidation mode), so a
+      *> stale checkpoint left by an earlier, unrelated single-
+      *> location run must not put REJECT-FILE/EMPLOYER-COST-FILE
+      *> into append mode here -- that would duplicate every reject
+      *> and employer-cost record already written by that run.
+           IF RESUMED-RUN AND NOT CONSOLIDATION-MODE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND EMPLOYER-COST-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT EMPLOYER-COST-FILE
+           END-IF
+
+           OPEN EXTEND PAY-HISTORY-FILE
+           IF PAY-HISTORY-FILE-STATUS NOT = "00"
+               OPEN OUTPUT PAY-HISTORY-FILE
+           END-IF
+
+           IF CONSOLIDATION-MODE
+               PERFORM PROCESS-ALL-LOCATIONS
+           ELSE
+               PERFORM PROCESS-EMPLOYEE-FILE-BODY
+           END-IF
+
+           CLOSE REJECT-FILE
+           CLOSE PAY-HISTORY-FILE
+
+      *> The file ran to completion, so clear the restart point -- an
+      *> empty CHECKPOINT-FILE means no IDs are already processed,
+      *> and the next run starts from the beginning again. Clearing
+      *> CHECKPOINT-TOTALS-FILE alongside it means the next run's
+      *> RUN-RECORD-COUNT/RUN-TOTAL-GROSS start fresh instead of
+      *> picking up this completed run's totals.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-TOTALS-FILE
+           CLOSE CHECKPOINT-TOTALS-FILE
+
+           MOVE SPACES TO EMPLOYER-COST-RECORD
+           MOVE EMPLOYER-COST-GRAND-TOTAL TO DISP-EMPLOYER-TOTAL
+           STRING "TOTAL EMPLOYER COST" DELIMITED BY SIZE
+                  "                    " DELIMITED BY SIZE
+                  DISP-EMPLOYER-TOTAL DELIMITED BY SIZE
+               INTO EMPLOYER-COST-RECORD
+           WRITE EMPLOYER-COST-RECORD
+           CLOSE EMPLOYER-COST-FILE
+
+           PERFORM SAVE-YTD-MASTER
+
+           PERFORM WRITE-AUDIT-LOG-ENTRY
+
+           PERFORM RECONCILE-PAYROLL-TOTALS
+
+           PERFORM WRITE-DEPARTMENT-REPORT
+
+           IF CONSOLIDATION-MODE
+               PERFORM WRITE-CONSOLIDATED-REPORT
+           END-IF
+
+           CALL 'summary' USING EARNER-COUNT EARNER-TABLE
+               PERIOD-ENDING-DATE ALL-EMP-COUNT ALL-EMP-TABLE
+
+           DISPLAY "Done.".
+           STOP RUN.
+
+      *> Parses LOCATION-FILE-LIST-PARM (a space-separated list of
+      *> location hours-file paths from LOCATION_FILES) into LOCATION-
+      *> FILE-TABLE, one entry per path.
+       PARSE-LOCATION-LIST.
+           MOVE 1 TO LOCATION-LIST-POINTER
+           PERFORM UNTIL LOCATION-LIST-POINTER
+                   > LENGTH OF LOCATION-FILE-LIST-PARM
+                   OR LOCATION-COUNT >= LOCATION-FILE-TABLE-MAX
+               MOVE SPACES TO LOCATION-TOKEN
+               UNSTRING LOCATION-FILE-LIST-PARM DELIMITED BY SPACE
+                   INTO LOCATION-TOKEN
+                   WITH POINTER LOCATION-LIST-POINTER
+               IF LOCATION-TOKEN NOT = SPACES
+                   ADD 1 TO LOCATION-COUNT
+                   MOVE LOCATION-TOKEN
+                       TO LOCATION-FILE-ENTRY(LOCATION-COUNT)
+               END-IF
+           END-PERFORM.
+
+      *> Consolidation mode: runs EMPLOYEE-FILE once per entry in
+      *> LOCATION-FILE-TABLE, writing a per-location report for each
+      *> and capturing its totals into LOCATION-SUMMARY-TABLE for the
+      *> final organization-wide consolidated report. REJECT-FILE and
+      *> EMPLOYER-COST-FILE stay open across every location, so those
+      *> reports end up org-wide on their own without extra code.
+       PROCESS-ALL-LOCATIONS.
+           PERFORM VARYING LOCATION-IDX FROM 1 BY 1
+                   UNTIL LOCATION-IDX > LOCATION-COUNT
+               MOVE LOCATION-FILE-ENTRY(LOCATION-IDX)
+                   TO EMPLOYEE-FILE-NAME
+               MOVE 0 TO LOC-RECORD-COUNT
+               MOVE 0 TO LOC-TOTAL-PAY
+               PERFORM OPEN-LOCATION-REPORT
+               PERFORM PROCESS-EMPLOYEE-FILE-BODY
+               PERFORM CLOSE-LOCATION-REPORT
+               MOVE LOCATION-FILE-ENTRY(LOCATION-IDX)
+                   TO LOC-SUM-TAG(LOCATION-IDX)
+               MOVE LOC-RECORD-COUNT TO LOC-SUM-RECORD-COUNT
+                   (LOCATION-IDX)
+               MOVE LOC-TOTAL-PAY TO LOC-SUM-TOTAL-PAY(LOCATION-IDX)
+           END-PERFORM.
+
+      *> Builds this location's report file name from its index --
+      *> output/location_01_report.txt, output/location_02_report.txt,
+      *> and so on -- and opens it fresh.
+       OPEN-LOCATION-REPORT.
+           MOVE SPACES TO LOCATION-REPORT-FILE-NAME
+           STRING "output/location_" DELIMITED BY SIZE
+                  LOCATION-IDX DELIMITED BY SIZE
+                  "_report.txt" DELIMITED BY SIZE
+               INTO LOCATION-REPORT-FILE-NAME
+           OPEN OUTPUT LOCATION-REPORT-FILE.
+
+      *> Writes this location's total-records/total-pay trailer line
+      *> and closes its report, same trailer style as REPORT-FILE in
+      *> 05-payroll-basic-optimized/src/payroll.cob.
+       CLOSE-LOCATION-REPORT.
+           MOVE LOC-RECORD-COUNT TO DISP-LOC-RECORD-COUNT
+           MOVE LOC-TOTAL-PAY TO DISP-LOC-TOTAL
+           MOVE SPACES TO LOCATION-REPORT-RECORD
+           STRING "TOTAL RECORDS: " DELIMITED BY SIZE
+                  DISP-LOC-RECORD-COUNT DELIMITED BY SIZE
+                  "   TOTAL PAY: $" DELIMITED BY SIZE
+                  DISP-LOC-TOTAL DELIMITED BY SIZE
+               INTO LOCATION-REPORT-RECORD
+           WRITE LOCATION-REPORT-RECORD
+           CLOSE LOCATION-REPORT-FILE.
+
+      *> Writes one line to this location's report for a validly-
+      *> processed employee, matching EMPLOYER-COST-FILE's ID/name/pay
+      *> shape. Only performed while CONSOLIDATION-MODE has the file
+      *> open.
+       WRITE-LOCATION-LINE.
+           MOVE SPACES TO LOCATION-REPORT-RECORD
+           STRING EMP-ID-FIELD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  EMP-NAME-FIELD DELIMITED BY SIZE
+                  " $" DELIMITED BY SIZE
+                  WEEKLY-PAY DELIMITED BY SIZE
+               INTO LOCATION-REPORT-RECORD
+           WRITE LOCATION-REPORT-RECORD.
+
+      *> Writes output/consolidated_payroll_report.txt: one line per
+      *> location (from LOCATION-SUMMARY-TABLE) and an organization-
+      *> wide grand-total trailer, so a consolidation run leaves a
+      *> single combined total behind instead of only separate per-
+      *> location reports.
+       WRITE-CONSOLIDATED-REPORT.
+           OPEN OUTPUT CONSOLIDATED-REPORT-FILE
+           MOVE SPACES TO CONSOLIDATED-REPORT-RECORD
+           STRING "LOCATION" DELIMITED BY SIZE
+                  "                                   RECORDS"
+                      DELIMITED BY SIZE
+                  "     TOTAL PAY" DELIMITED BY SIZE
+               INTO CONSOLIDATED-REPORT-RECORD
+           WRITE CONSOLIDATED-REPORT-RECORD
+
+           PERFORM VARYING LOCATION-IDX FROM 1 BY 1
+                   UNTIL LOCATION-IDX > LOCATION-COUNT
+               MOVE LOC-SUM-RECORD-COUNT(LOCATION-IDX)
+                   TO DISP-LOC-RECORD-COUNT
+               MOVE LOC-SUM-TOTAL-PAY(LOCATION-IDX) TO DISP-LOC-TOTAL
+               MOVE SPACES TO CONSOLIDATED-REPORT-RECORD
+               STRING FUNCTION TRIM (LOC-SUM-TAG(LOCATION-IDX))
+                          DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      DISP-LOC-RECORD-COUNT DELIMITED BY SIZE
+                      "  $" DELIMITED BY SIZE
+                      DISP-LOC-TOTAL DELIMITED BY SIZE
+                   INTO CONSOLIDATED-REPORT-RECORD
+               WRITE CONSOLIDATED-REPORT-RECORD
+           END-PERFORM
+
+           MOVE RUN-TOTAL-GROSS TO DISP-ORG-GRAND-TOTAL
+           MOVE SPACES TO CONSOLIDATED-REPORT-RECORD
+           STRING "ORGANIZATION-WIDE TOTAL" DELIMITED BY SIZE
+                  "  $" DELIMITED BY SIZE
+                  DISP-ORG-GRAND-TOTAL DELIMITED BY SIZE
+               INTO CONSOLIDATED-REPORT-RECORD
+           WRITE CONSOLIDATED-REPORT-RECORD
+           CLOSE CONSOLIDATED-REPORT-FILE.
+
+      *> Reads one EMPLOYEE-FILE (whichever path is currently in
+      *> EMPLOYEE-FILE-NAME) from its header line to end-of-file,
+      *> validating and accumulating each record exactly as a single-
+      *> location run always has. Under consolidation mode this runs
+      *> once per location, with EMPLOYEE-FILE-NAME pointed at the
+      *> next entry in LOCATION-FILE-TABLE each time.
+       PROCESS-EMPLOYEE-FILE-BODY.
+           MOVE "N" TO EOF-FLAG
            OPEN INPUT EMPLOYEE-FILE
 
+           READ EMPLOYEE-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   UNSTRING EMPLOYEE-RECORD DELIMITED BY SPACE
+                       INTO HEADER-TAG PERIOD-ENDING-DATE
+           END-READ
+
            PERFORM UNTIL END-OF-FILE
                READ EMPLOYEE-FILE
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
+                       MOVE 0 TO UNSTRING-FIELD-COUNT
                        UNSTRING EMPLOYEE-RECORD
                            DELIMITED BY SPACE
                            INTO EMP-ID-FIELD
-                                EMP-NAME-FIELD
                                 HOURS-FIELD
-                                RATE-FIELD
+                           TALLYING IN UNSTRING-FIELD-COUNT
+
+                       MOVE "N" TO PROCESSED-ID-FOUND-FLAG
+                       IF PROCESSED-ID-COUNT > 0
+                               AND NOT CONSOLIDATION-MODE
+                               AND EMP-ID-FIELD IS NUMERIC
+                           PERFORM LOOKUP-PROCESSED-ID
+                       END-IF
+
+                       IF PROCESSED-ID-FOUND
+                           CONTINUE
+                       ELSE
+                           PERFORM VALIDATE-EMPLOYEE-RECORD
 
-                       COMPUTE WEEKLY-PAY = HOURS-FIELD * RATE-FIELD
+                           IF RECORD-IS-VALID
+                               COMPUTE WEEKLY-PAY =
+                                   HOURS-FIELD * RATE-FIELD
 
-                       IF WEEKLY-PAY > 1000
-                           ADD 1 TO EARNER-COUNT
-                           MOVE EMP-NAME-FIELD
-                               TO EARNER-NAME-FIELD(EARNER-COUNT)
-                           MOVE WEEKLY-PAY
-                               TO EARNER-WEEKLY-PAY-FIELD(EARNER-COUNT)
+                               ADD 1 TO RUN-RECORD-COUNT
+                               ADD WEEKLY-PAY TO RUN-TOTAL-GROSS
+                               ADD 1 TO LOC-RECORD-COUNT
+                               ADD WEEKLY-PAY TO LOC-TOTAL-PAY
+
+                               PERFORM UPDATE-YTD-MASTER
+                               PERFORM ACCUMULATE-DEPARTMENT-TOTAL
+                               PERFORM WRITE-EMPLOYER-COST-RECORD
+                               PERFORM APPEND-PAY-HISTORY
+
+                               IF CONSOLIDATION-MODE
+                                   PERFORM WRITE-LOCATION-LINE
+                               END-IF
+
+                               IF ALL-EMP-COUNT < ALL-EMP-TABLE-MAX
+                                   ADD 1 TO ALL-EMP-COUNT
+                                   MOVE EMP-NAME-FIELD
+                                       TO ALL-EMP-NAME-FIELD
+                                           (ALL-EMP-COUNT)
+                                   MOVE WEEKLY-PAY
+                                       TO ALL-EMP-WEEKLY-PAY-FIELD
+                                           (ALL-EMP-COUNT)
+                               ELSE
+                                   DISPLAY
+                                       "WARNING: all-employee table "
+                                       "full, employee not "
+                                       "recorded: " EMP-NAME-FIELD
+                               END-IF
+
+                               IF WEEKLY-PAY > HIGH-EARNER-THRESHOLD
+                                   IF EARNER-COUNT < EARNER-TABLE-MAX
+                                       ADD 1 TO EARNER-COUNT
+                                       MOVE EMP-NAME-FIELD
+                                           TO EARNER-NAME-FIELD
+                                               (EARNER-COUNT)
+                                       MOVE WEEKLY-PAY
+                                           TO EARNER-WEEKLY-PAY-FIELD
+                                               (EARNER-COUNT)
+                                   ELSE
+                                       DISPLAY
+                                           "WARNING: high-earner table "
+                                           "full, employee not "
+                                           "recorded: " EMP-NAME-FIELD
+                                   END-IF
+                               END-IF
+
+                               IF NOT CONSOLIDATION-MODE
+                                   IF PROCESSED-ID-COUNT
+                                           < PROCESSED-ID-TABLE-MAX
+                                       ADD 1 TO PROCESSED-ID-COUNT
+                                       MOVE EMP-ID-FIELD TO
+                                           PROCESSED-ID-ENTRY
+                                               (PROCESSED-ID-COUNT)
+                                   END-IF
+                                   ADD 1 TO CHECKPOINT-RECORD-COUNT
+                                   IF CHECKPOINT-RECORD-COUNT
+                                           >= CHECKPOINT-INTERVAL
+                                       PERFORM WRITE-CHECKPOINT
+                                       MOVE 0 TO CHECKPOINT-RECORD-COUNT
+                                   END-IF
+                               END-IF
+                           ELSE
+                               PERFORM WRITE-REJECT-RECORD
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
 
-           CLOSE EMPLOYEE-FILE
+           CLOSE EMPLOYEE-FILE.
 
-           CALL 'summary' USING EARNER-COUNT EARNER-TABLE
+      *> Rejects short lines, lines whose numeric fields did not
+      *> unstring cleanly, and IDs with no matching employee master
+      *> record, so a typo never flows into a payslip.
+       VALIDATE-EMPLOYEE-RECORD.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO REJECT-REASON
+           IF UNSTRING-FIELD-COUNT < 2
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "INCOMPLETE RECORD" TO REJECT-REASON
+           ELSE
+               IF EMP-ID-FIELD IS NOT NUMERIC
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "NON-NUMERIC EMPLOYEE ID" TO REJECT-REASON
+               ELSE
+                   IF HOURS-FIELD IS NOT NUMERIC
+                       SET RECORD-IS-INVALID TO TRUE
+                       MOVE "NON-NUMERIC HOURS" TO REJECT-REASON
+                   ELSE
+                       IF HOURS-FIELD < MIN-VALID-HOURS
+                               OR HOURS-FIELD > MAX-VALID-HOURS
+                           SET RECORD-IS-INVALID TO TRUE
+                           MOVE "HOURS OUT OF RANGE" TO REJECT-REASON
+                       ELSE
+                           PERFORM LOOKUP-EMPLOYEE-MASTER
+                           IF NOT MASTER-FOUND
+                               SET RECORD-IS-INVALID TO TRUE
+                               MOVE "UNKNOWN EMPLOYEE ID"
+                                   TO REJECT-REASON
+                           ELSE
+                               IF RATE-FIELD < MIN-VALID-RATE
+                                       OR RATE-FIELD > MAX-VALID-RATE
+                                   SET RECORD-IS-INVALID TO TRUE
+                                   MOVE "RATE OUT OF RANGE"
+                                       TO REJECT-REASON
+                               ELSE
+                                   IF EMP-STATUS-FIELD = "RETIRED"
+                                       SET RECORD-IS-INVALID TO TRUE
+                                       MOVE "EMPLOYEE RETIRED"
+                                           TO REJECT-REASON
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
-           DISPLAY "Done.".
-           STOP RUN.
+      *> Reads the employee master file, if any, into MASTER-TABLE.
+      *> A missing file just means no employees have been set up yet.
+       LOAD-EMPLOYEE-MASTER.
+           MOVE 0 TO MASTER-TABLE-COUNT
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ EMPLOYEE-MASTER-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO MASTER-TABLE-COUNT
+                       MOVE "ACTIVE" TO MASTER-TBL-STATUS
+                           (MASTER-TABLE-COUNT)
+                       UNSTRING MASTER-RECORD DELIMITED BY SPACE
+                           INTO MASTER-TBL-ID(MASTER-TABLE-COUNT)
+                                MASTER-TBL-NAME(MASTER-TABLE-COUNT)
+                                MASTER-TBL-RATE(MASTER-TABLE-COUNT)
+                                MASTER-TBL-DEPT(MASTER-TABLE-COUNT)
+                                MASTER-TBL-STATUS(MASTER-TABLE-COUNT)
+                       IF MASTER-TBL-STATUS(MASTER-TABLE-COUNT)
+                               = SPACES
+                           MOVE "ACTIVE" TO MASTER-TBL-STATUS
+                               (MASTER-TABLE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER-FILE
+           MOVE "N" TO EOF-FLAG.
+
+      *> Looks EMP-ID-FIELD up in MASTER-TABLE and, when found, fills
+      *> in EMP-NAME-FIELD, RATE-FIELD, and EMP-DEPT-FIELD from it.
+       LOOKUP-EMPLOYEE-MASTER.
+           MOVE "N" TO MASTER-FOUND-FLAG
+           PERFORM VARYING MASTER-IDX FROM 1 BY 1
+                   UNTIL MASTER-IDX > MASTER-TABLE-COUNT
+               IF MASTER-TBL-ID(MASTER-IDX) = EMP-ID-FIELD
+                   MOVE MASTER-TBL-NAME(MASTER-IDX) TO EMP-NAME-FIELD
+                   MOVE MASTER-TBL-RATE(MASTER-IDX) TO RATE-FIELD
+                   MOVE MASTER-TBL-DEPT(MASTER-IDX) TO EMP-DEPT-FIELD
+                   MOVE MASTER-TBL-STATUS(MASTER-IDX)
+                       TO EMP-STATUS-FIELD
+                   SET MASTER-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *> Reads the restart point, if any, from CHECKPOINT-FILE --
+      *> every EMP-ID-FIELD a prior run already processed, one per
+      *> record, into PROCESSED-ID-TABLE. A missing or empty file
+      *> means start from the beginning of EMPLOYEE-FILE.
+       LOAD-CHECKPOINT.
+           MOVE 0 TO PROCESSED-ID-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               PERFORM UNTIL CHECKPOINT-FILE-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO CHECKPOINT-FILE-STATUS
+                       NOT AT END
+                           IF PROCESSED-ID-COUNT
+                                   < PROCESSED-ID-TABLE-MAX
+                               ADD 1 TO PROCESSED-ID-COUNT
+                               MOVE CHECKPOINT-RECORD TO
+                                   PROCESSED-ID-ENTRY
+                                       (PROCESSED-ID-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           MOVE PROCESSED-ID-COUNT TO CHECKPOINT-FLUSH-COUNT
+           IF PROCESSED-ID-COUNT > 0
+               SET RESUMED-RUN TO TRUE
+           END-IF
+
+      *> A consolidation run reprocesses every location from
+      *> scratch (see the OPEN EXTEND gating above), so the earlier
+      *> segment's totals must not be folded into this run's.
+           IF RESUMED-RUN AND NOT CONSOLIDATION-MODE
+               PERFORM LOAD-CHECKPOINT-TOTALS
+           END-IF.
+
+      *> Restores RUN-RECORD-COUNT/RUN-TOTAL-GROSS from the prior
+      *> segment(s) of a resumed run so the audit-log entry and the
+      *> GL reconciliation at the end of this run reflect every
+      *> record processed since the job was last clean, not just the
+      *> records processed after the restart.
+       LOAD-CHECKPOINT-TOTALS.
+           OPEN INPUT CHECKPOINT-TOTALS-FILE
+           IF CHECKPOINT-TOTALS-FILE-STATUS = "00"
+               READ CHECKPOINT-TOTALS-FILE
+                   NOT AT END
+                       MOVE CT-RECORD-COUNT TO RUN-RECORD-COUNT
+                       MOVE CT-TOTAL-GROSS TO RUN-TOTAL-GROSS
+               END-READ
+               CLOSE CHECKPOINT-TOTALS-FILE
+           END-IF.
+
+      *> Looks EMP-ID-FIELD up in PROCESSED-ID-TABLE. Unlike the
+      *> high-water-mark this checkpoint used to be, this has to scan
+      *> every entry -- EMPLOYEE-FILE is not guaranteed to be in
+      *> ascending EMP-ID-FIELD order.
+       LOOKUP-PROCESSED-ID.
+           PERFORM VARYING PROCESSED-ID-IDX FROM 1 BY 1
+                   UNTIL PROCESSED-ID-IDX > PROCESSED-ID-COUNT
+                       OR PROCESSED-ID-FOUND
+               IF PROCESSED-ID-ENTRY(PROCESSED-ID-IDX) = EMP-ID-FIELD
+                   SET PROCESSED-ID-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *> Appends every PROCESSED-ID-TABLE entry added since the last
+      *> flush to CHECKPOINT-FILE (one ID per record) so an aborted
+      *> run can resume from the full set of IDs already handled,
+      *> not just the last one seen.
+       WRITE-CHECKPOINT.
+           IF CHECKPOINT-FLUSH-COUNT = 0
+               OPEN OUTPUT CHECKPOINT-FILE
+           ELSE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF
+           COMPUTE PROCESSED-ID-IDX = CHECKPOINT-FLUSH-COUNT + 1
+           PERFORM VARYING PROCESSED-ID-IDX
+                   FROM PROCESSED-ID-IDX BY 1
+                   UNTIL PROCESSED-ID-IDX > PROCESSED-ID-COUNT
+               MOVE PROCESSED-ID-ENTRY(PROCESSED-ID-IDX)
+                   TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           MOVE PROCESSED-ID-COUNT TO CHECKPOINT-FLUSH-COUNT
+           PERFORM WRITE-CHECKPOINT-TOTALS.
+
+      *> Rewrites output/checkpoint_totals.txt with the run's
+      *> cumulative RECORDS/GROSS as of this flush, so a restart
+      *> after this point resumes those totals instead of starting
+      *> the count over at zero.
+       WRITE-CHECKPOINT-TOTALS.
+           MOVE RUN-RECORD-COUNT TO CT-RECORD-COUNT
+           MOVE RUN-TOTAL-GROSS TO CT-TOTAL-GROSS
+           OPEN OUTPUT CHECKPOINT-TOTALS-FILE
+           WRITE CHECKPOINT-TOTALS-RECORD
+           CLOSE CHECKPOINT-TOTALS-FILE.
+
+      *> Writes the raw input line and the rejection reason to
+      *> REJECT-FILE.
+       WRITE-REJECT-RECORD.
+           ADD 1 TO REJECT-COUNT
+           MOVE SPACES TO REJECT-RECORD
+           STRING EMPLOYEE-RECORD DELIMITED BY SIZE
+                  " -- " DELIMITED BY SIZE
+                  REJECT-REASON DELIMITED BY SIZE
+                  INTO REJECT-RECORD
+           WRITE REJECT-RECORD.
+
+      *> Reads the prior YTD master, if any, into YTD-TABLE. A missing
+      *> file just means this is the first run of the year.
+       LOAD-YTD-MASTER.
+           MOVE 0 TO YTD-TABLE-COUNT
+           OPEN INPUT YTD-FILE
+           IF YTD-FILE-STATUS = "00"
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ YTD-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO YTD-TABLE-COUNT
+                           MOVE YTD-EMP-ID
+                               TO YTD-TBL-ID(YTD-TABLE-COUNT)
+                           MOVE YTD-TOTAL-PAY
+                               TO YTD-TBL-PAY(YTD-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-FILE
+           END-IF
+           MOVE "N" TO EOF-FLAG.
+
+      *> Adds this week's WEEKLY-PAY onto the running total for
+      *> EMP-ID-FIELD, adding a new entry the first time an employee
+      *> is seen.
+       UPDATE-YTD-MASTER.
+           MOVE "N" TO YTD-FOUND-FLAG
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+                   UNTIL YTD-IDX > YTD-TABLE-COUNT
+               IF YTD-TBL-ID(YTD-IDX) = EMP-ID-FIELD
+                   ADD WEEKLY-PAY TO YTD-TBL-PAY(YTD-IDX)
+                   SET YTD-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT YTD-FOUND
+               ADD 1 TO YTD-TABLE-COUNT
+               MOVE EMP-ID-FIELD TO YTD-TBL-ID(YTD-TABLE-COUNT)
+               MOVE WEEKLY-PAY TO YTD-TBL-PAY(YTD-TABLE-COUNT)
+           END-IF.
+
+      *> Adds this employee's WEEKLY-PAY onto DEPT-TABLE's running
+      *> total for EMP-DEPT-FIELD, adding a new entry the first time a
+      *> department is seen, for the department breakdown report.
+       ACCUMULATE-DEPARTMENT-TOTAL.
+           MOVE "N" TO DEPT-FOUND-FLAG
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                   UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+               IF DEPT-TBL-CODE(DEPT-IDX) = EMP-DEPT-FIELD
+                   ADD WEEKLY-PAY TO DEPT-TBL-TOTAL(DEPT-IDX)
+                   SET DEPT-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT DEPT-FOUND
+               ADD 1 TO DEPT-TABLE-COUNT
+               MOVE EMP-DEPT-FIELD TO DEPT-TBL-CODE(DEPT-TABLE-COUNT)
+               MOVE WEEKLY-PAY TO DEPT-TBL-TOTAL(DEPT-TABLE-COUNT)
+           END-IF.
+
+      *> Computes and writes the employer's own cost for this employee
+      *> this period -- the matching contribution and payroll tax the
+      *> company pays on top of WEEKLY-PAY -- and adds it to the
+      *> run's grand total. This never appears on the employee's own
+      *> payslip; it exists only so finance has a source for it.
+       WRITE-EMPLOYER-COST-RECORD.
+           COMPUTE EMPLOYER-CONTRIB-AMOUNT =
+               WEEKLY-PAY * EMPLOYER-CONTRIB-RATE
+           COMPUTE EMPLOYER-TAX-AMOUNT =
+               WEEKLY-PAY * EMPLOYER-PAYROLL-TAX-RATE
+           COMPUTE EMPLOYER-TOTAL-COST =
+               WEEKLY-PAY + EMPLOYER-CONTRIB-AMOUNT
+                   + EMPLOYER-TAX-AMOUNT
+           ADD EMPLOYER-TOTAL-COST TO EMPLOYER-COST-GRAND-TOTAL
+
+           MOVE SPACES TO EMPLOYER-COST-RECORD
+           STRING EMP-ID-FIELD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  EMP-NAME-FIELD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WEEKLY-PAY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  EMPLOYER-CONTRIB-AMOUNT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  EMPLOYER-TAX-AMOUNT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  EMPLOYER-TOTAL-COST DELIMITED BY SIZE
+               INTO EMPLOYER-COST-RECORD
+           WRITE EMPLOYER-COST-RECORD.
+
+      *> Appends one line to data/pay_history.txt for this employee
+      *> this period -- EMP-ID, the period this pay covers, and the
+      *> pay itself -- so 18-employee-pay-inquiry has real cross-run
+      *> history to look up instead of only this run's figures.
+       APPEND-PAY-HISTORY.
+           MOVE SPACES TO PAY-HISTORY-RECORD
+           STRING EMP-ID-FIELD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  PERIOD-ENDING-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WEEKLY-PAY DELIMITED BY SIZE
+               INTO PAY-HISTORY-RECORD
+           WRITE PAY-HISTORY-RECORD.
+
+      *> Rewrites the full YTD master from YTD-TABLE for next run.
+       SAVE-YTD-MASTER.
+           OPEN OUTPUT YTD-FILE
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+                   UNTIL YTD-IDX > YTD-TABLE-COUNT
+               MOVE SPACES TO YTD-RECORD
+               MOVE YTD-TBL-ID(YTD-IDX) TO YTD-EMP-ID
+               MOVE YTD-TBL-PAY(YTD-IDX) TO YTD-TOTAL-PAY
+               WRITE YTD-RECORD
+           END-PERFORM
+           CLOSE YTD-FILE.
+
+      *> Appends one durable record of this run to output/audit_
+      *> trail.txt: run date/time, records processed, total gross
+      *> paid. A missing log file (the first run ever) is created
+      *> instead of failing OPEN EXTEND.
+       WRITE-AUDIT-LOG-ENTRY.
+           ACCEPT RUN-DATE FROM DATE
+           ACCEPT RUN-TIME FROM TIME
+           MOVE RUN-TOTAL-GROSS TO AUDIT-GROSS-DISPLAY
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING "RUN " RUN-DATE " " RUN-TIME
+                  " RECORDS=" RUN-RECORD-COUNT
+                  " GROSS=" AUDIT-GROSS-DISPLAY
+                  " NET=N/A"
+               DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+      *> Compares this run's total gross pay against the control
+      *> total on GL-CONTROL-FILE-NAME (one line: "EXPECTED-TOTAL
+      *> TOLERANCE") and writes the result to output/reconciliation.
+      *> txt. A missing control file means finance hasn't supplied
+      *> one for this run yet -- nothing to reconcile against, so the
+      *> run is reported as SKIPPED rather than flagged as a failure.
+       RECONCILE-PAYROLL-TOTALS.
+           MOVE "N" TO GL-CONTROL-PRESENT-FLAG
+           MOVE 0 TO GL-EXPECTED-TOTAL
+           MOVE 0 TO GL-TOLERANCE
+
+           OPEN INPUT GL-CONTROL-FILE
+           IF GL-CONTROL-FILE-STATUS = "00"
+               SET GL-CONTROL-PRESENT TO TRUE
+               READ GL-CONTROL-FILE
+                   NOT AT END
+                       UNSTRING GL-CONTROL-RECORD DELIMITED BY SPACE
+                           INTO GL-EXPECTED-TOTAL GL-TOLERANCE
+               END-READ
+               CLOSE GL-CONTROL-FILE
+           END-IF
+
+           MOVE RUN-TOTAL-GROSS TO GL-ACTUAL-DISPLAY
+           MOVE RUN-TOTAL-GROSS TO GL-EXPECTED-DISPLAY
+
+           OPEN OUTPUT RECONCILIATION-FILE
+           MOVE SPACES TO RECONCILIATION-RECORD
+           IF NOT GL-CONTROL-PRESENT
+               STRING "RECONCILIATION SKIPPED -- NO GL CONTROL FILE"
+                      " (" FUNCTION TRIM (GL-CONTROL-FILE-NAME) ")"
+                   DELIMITED BY SIZE INTO RECONCILIATION-RECORD
+               WRITE RECONCILIATION-RECORD
+           ELSE
+               MOVE GL-EXPECTED-TOTAL TO GL-EXPECTED-DISPLAY
+               COMPUTE GL-VARIANCE = RUN-TOTAL-GROSS - GL-EXPECTED-TOTAL
+               MOVE GL-VARIANCE TO GL-VARIANCE-DISPLAY
+               IF GL-VARIANCE < 0
+                   COMPUTE GL-ABS-VARIANCE = 0 - GL-VARIANCE
+               ELSE
+                   MOVE GL-VARIANCE TO GL-ABS-VARIANCE
+               END-IF
+
+               IF GL-ABS-VARIANCE > GL-TOLERANCE
+                   MOVE "N" TO GL-TIES-OUT-FLAG
+                   MOVE "OUT OF TOLERANCE" TO GL-STATUS-DISPLAY
+               ELSE
+                   MOVE "Y" TO GL-TIES-OUT-FLAG
+                   MOVE "TIES OUT" TO GL-STATUS-DISPLAY
+               END-IF
+
+               STRING "GL RECONCILIATION -- EXPECTED="
+                      GL-EXPECTED-DISPLAY
+                      " ACTUAL=" GL-ACTUAL-DISPLAY
+                      " VARIANCE=" GL-VARIANCE-DISPLAY
+                      " STATUS=" GL-STATUS-DISPLAY
+                   DELIMITED BY SIZE INTO RECONCILIATION-RECORD
+               WRITE RECONCILIATION-RECORD
+
+               IF NOT GL-TIES-OUT
+                   DISPLAY "*** PAYROLL DOES NOT TIE OUT TO GENERAL "
+                       "LEDGER CONTROL TOTAL -- EXPECTED "
+                       FUNCTION TRIM (GL-EXPECTED-DISPLAY)
+                       " ACTUAL " FUNCTION TRIM (GL-ACTUAL-DISPLAY)
+                       " VARIANCE " FUNCTION TRIM (GL-VARIANCE-DISPLAY)
+                       " ***"
+               END-IF
+           END-IF
+           CLOSE RECONCILIATION-FILE.
+
+      *> Writes output/department_breakdown.txt: one line per
+      *> department subtotaling WEEKLY-PAY from DEPT-TABLE, plus a
+      *> grand-total trailer line, so finance can allocate payroll
+      *> cost to the right budget without cross-referencing a
+      *> separate org chart. Rewritten fresh every run, same as
+      *> REPORT-FILE and EMPLOYER-COST-FILE.
+       WRITE-DEPARTMENT-REPORT.
+           MOVE 0 TO DEPT-GRAND-TOTAL
+           OPEN OUTPUT DEPARTMENT-REPORT-FILE
+           MOVE SPACES TO DEPARTMENT-REPORT-RECORD
+           STRING "DEPARTMENT" DELIMITED BY SIZE
+                  "            TOTAL PAY" DELIMITED BY SIZE
+               INTO DEPARTMENT-REPORT-RECORD
+           WRITE DEPARTMENT-REPORT-RECORD
+
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                   UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+               ADD DEPT-TBL-TOTAL(DEPT-IDX) TO DEPT-GRAND-TOTAL
+               MOVE DEPT-TBL-TOTAL(DEPT-IDX) TO DISP-DEPT-TOTAL
+               MOVE SPACES TO DEPARTMENT-REPORT-RECORD
+               STRING DEPT-TBL-CODE(DEPT-IDX) DELIMITED BY SIZE
+                      "  $" DELIMITED BY SIZE
+                      DISP-DEPT-TOTAL DELIMITED BY SIZE
+                   INTO DEPARTMENT-REPORT-RECORD
+               WRITE DEPARTMENT-REPORT-RECORD
+           END-PERFORM
+
+           MOVE DEPT-GRAND-TOTAL TO DISP-DEPT-GRAND-TOTAL
+           MOVE SPACES TO DEPARTMENT-REPORT-RECORD
+           STRING "TOTAL ALL DEPARTMENTS" DELIMITED BY SIZE
+                  "  $" DELIMITED BY SIZE
+                  DISP-DEPT-GRAND-TOTAL DELIMITED BY SIZE
+               INTO DEPARTMENT-REPORT-RECORD
+           WRITE DEPARTMENT-REPORT-RECORD
+           CLOSE DEPARTMENT-REPORT-FILE.
