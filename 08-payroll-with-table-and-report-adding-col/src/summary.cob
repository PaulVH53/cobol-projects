@@ -3,7 +3,16 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REPORT-FILE ASSIGN TO "report.txt"
+      *> File names carry the pay-period date (e.g. report_08-08-2026
+      *> .txt) so each week's report and employee listing are kept on
+      *> disk instead of being overwritten by the next run.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Complete per-employee listing -- every record payroll.cob
+      *> processed, not just the high earners in REPORT-FILE.
+           SELECT ALL-EMP-REPORT-FILE
+               ASSIGN TO DYNAMIC ALL-EMP-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -11,29 +20,79 @@
        FD  REPORT-FILE.
        01  REPORT-LINE              PIC X(80).
 
+       FD  ALL-EMP-REPORT-FILE.
+       01  ALL-EMP-REPORT-LINE      PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  IDX                    PIC 9(2) VALUE ZEROS.
-       01  DISP-IDX               PIC Z9.
+       01  IDX                    PIC 999 VALUE ZEROS.
+       01  DISP-IDX               PIC ZZ9.
        01  DISP-NAME              PIC X(10).
        01  DISP-WEEKLY-PAY      PIC ZZ,ZZ9.
 
+      *> Control totals written as a trailer line so payroll can
+      *> balance this report against the general ledger without
+      *> re-adding every line by hand.
+       01  REPORT-TOTAL-PAY     PIC 9(9) VALUE 0.
+       01  DISP-TOTAL-COUNT     PIC ZZ9.
+       01  DISP-TOTAL-PAY       PIC ZZZ,ZZZ,ZZ9.
+
+      *> Used by SORT-EARNER-TABLE to rank the table descending by pay
+      *> before it's printed, so the top earners show up first.
+       01  SORT-IDX              PIC 999.
+       01  SORT-SWAPPED-FLAG     PIC X VALUE "Y".
+           88  SORT-SWAPPED      VALUE "Y".
+           88  SORT-NOT-SWAPPED  VALUE "N".
+       01  SORT-TEMP-NAME        PIC X(10).
+       01  SORT-TEMP-PAY         PIC 9(5).
+
+      *> Used to print and total the complete per-employee listing.
+       01  ALL-IDX               PIC 999 VALUE ZEROS.
+       01  ALL-DISP-IDX          PIC ZZ9.
+       01  ALL-DISP-NAME         PIC X(10).
+       01  ALL-DISP-WEEKLY-PAY   PIC ZZ,ZZ9.
+       01  ALL-EMP-TOTAL-PAY     PIC 9(9) VALUE 0.
+       01  ALL-DISP-TOTAL-COUNT  PIC ZZZ9.
+       01  ALL-DISP-TOTAL-PAY    PIC ZZZ,ZZZ,ZZ9.
+
+      *> Pay-period date with "/" turned into "-" so it can be used
+      *> in a file name, and the two date-stamped output file names
+      *> built from it.
+       01  PERIOD-DATE-CLEAN     PIC X(10).
+       01  REPORT-FILE-NAME      PIC X(40).
+       01  ALL-EMP-FILE-NAME     PIC X(40).
+
        LINKAGE SECTION.
-       01 COUNT-IN PIC 9(2).
+       01 COUNT-IN PIC 999.
        01 EARNER-TABLE.
-          05 EARNER-ENTRY OCCURS 10 TIMES.
+          05 EARNER-ENTRY OCCURS 200 TIMES.
              10 EARNER-NAME-FIELD      PIC X(10).
              10 EARNER-WEEKLY-PAY-FIELD PIC 9(5).
+       01 PERIOD-ENDING-DATE-IN     PIC X(10).
+       01 ALL-EMP-COUNT-IN          PIC 999.
+       01 ALL-EMP-TABLE-IN.
+          05 ALL-EMP-ENTRY-IN OCCURS 999 TIMES.
+             10 ALL-EMP-NAME-FIELD-IN      PIC X(10).
+             10 ALL-EMP-WEEKLY-PAY-FIELD-IN PIC 9(5).
 
-       PROCEDURE DIVISION USING COUNT-IN EARNER-TABLE.
+       PROCEDURE DIVISION USING COUNT-IN EARNER-TABLE
+               PERIOD-ENDING-DATE-IN ALL-EMP-COUNT-IN ALL-EMP-TABLE-IN.
            DISPLAY "============================="
            DISPLAY "   High-Earning Employees"
+           DISPLAY "   Period Ending: " PERIOD-ENDING-DATE-IN
            DISPLAY "============================="
            DISPLAY " No. | Name       | Weekly Pay"
            DISPLAY "-----------------------------"
 
+           PERFORM SORT-EARNER-TABLE
+           PERFORM BUILD-OUTPUT-FILE-NAMES
 
            OPEN OUTPUT REPORT-FILE
            MOVE SPACES TO REPORT-LINE
+           STRING "Period Ending: " DELIMITED BY SIZE
+                  PERIOD-ENDING-DATE-IN DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
            MOVE " No. | Name       | Weekly Pay" TO REPORT-LINE
            WRITE REPORT-LINE
            MOVE SPACES TO REPORT-LINE
@@ -44,7 +103,8 @@
                MOVE IDX TO DISP-IDX
                MOVE EARNER-NAME-FIELD(IDX) TO DISP-NAME
                MOVE EARNER-WEEKLY-PAY-FIELD(IDX) TO DISP-WEEKLY-PAY
-           
+               ADD EARNER-WEEKLY-PAY-FIELD(IDX) TO REPORT-TOTAL-PAY
+
                MOVE SPACES TO REPORT-LINE
                STRING
                    " " DISP-IDX DELIMITED BY SIZE
@@ -57,8 +117,117 @@
                WRITE REPORT-LINE
            END-PERFORM
 
+           MOVE COUNT-IN TO DISP-TOTAL-COUNT
+           MOVE REPORT-TOTAL-PAY TO DISP-TOTAL-PAY
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               "TOTAL RECORDS: " DELIMITED BY SIZE
+               DISP-TOTAL-COUNT DELIMITED BY SIZE
+               "   TOTAL WEEKLY PAY: " DELIMITED BY SIZE
+               DISP-TOTAL-PAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
 
            CLOSE REPORT-FILE
+
+           PERFORM WRITE-ALL-EMPLOYEE-REPORT
+
            DISPLAY "============================"
            DISPLAY "Done."
            GOBACK.
+
+      *> Writes every processed employee -- high earner or not -- to
+      *> ALL-EMP-REPORT-FILE, in the same layout and with the same
+      *> control totals as the high-earner report.
+       WRITE-ALL-EMPLOYEE-REPORT.
+           OPEN OUTPUT ALL-EMP-REPORT-FILE
+           MOVE SPACES TO ALL-EMP-REPORT-LINE
+           STRING "Period Ending: " DELIMITED BY SIZE
+                  PERIOD-ENDING-DATE-IN DELIMITED BY SIZE
+                  INTO ALL-EMP-REPORT-LINE
+           WRITE ALL-EMP-REPORT-LINE
+           MOVE SPACES TO ALL-EMP-REPORT-LINE
+           MOVE " No. | Name       | Weekly Pay" TO ALL-EMP-REPORT-LINE
+           WRITE ALL-EMP-REPORT-LINE
+           MOVE SPACES TO ALL-EMP-REPORT-LINE
+           MOVE "-----------------------------" TO ALL-EMP-REPORT-LINE
+           WRITE ALL-EMP-REPORT-LINE
+
+           PERFORM VARYING ALL-IDX FROM 1 BY 1
+                   UNTIL ALL-IDX > ALL-EMP-COUNT-IN
+               MOVE ALL-IDX TO ALL-DISP-IDX
+               MOVE ALL-EMP-NAME-FIELD-IN(ALL-IDX) TO ALL-DISP-NAME
+               MOVE ALL-EMP-WEEKLY-PAY-FIELD-IN(ALL-IDX)
+                   TO ALL-DISP-WEEKLY-PAY
+               ADD ALL-EMP-WEEKLY-PAY-FIELD-IN(ALL-IDX)
+                   TO ALL-EMP-TOTAL-PAY
+
+               MOVE SPACES TO ALL-EMP-REPORT-LINE
+               STRING
+                   " " ALL-DISP-IDX DELIMITED BY SIZE
+                   "   | " DELIMITED BY SIZE
+                   ALL-DISP-NAME DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   ALL-DISP-WEEKLY-PAY DELIMITED BY SIZE
+                   INTO ALL-EMP-REPORT-LINE
+               WRITE ALL-EMP-REPORT-LINE
+           END-PERFORM
+
+           MOVE ALL-EMP-COUNT-IN TO ALL-DISP-TOTAL-COUNT
+           MOVE ALL-EMP-TOTAL-PAY TO ALL-DISP-TOTAL-PAY
+           MOVE SPACES TO ALL-EMP-REPORT-LINE
+           STRING
+               "TOTAL RECORDS: " DELIMITED BY SIZE
+               ALL-DISP-TOTAL-COUNT DELIMITED BY SIZE
+               "   TOTAL WEEKLY PAY: " DELIMITED BY SIZE
+               ALL-DISP-TOTAL-PAY DELIMITED BY SIZE
+               INTO ALL-EMP-REPORT-LINE
+           WRITE ALL-EMP-REPORT-LINE
+
+           CLOSE ALL-EMP-REPORT-FILE.
+
+      *> Turns the pay-period date into a file-name-safe suffix and
+      *> builds this run's report file names from it, so each period's
+      *> report and employee listing land in their own file instead
+      *> of overwriting last period's.
+       BUILD-OUTPUT-FILE-NAMES.
+           MOVE PERIOD-ENDING-DATE-IN TO PERIOD-DATE-CLEAN
+           INSPECT PERIOD-DATE-CLEAN REPLACING ALL "/" BY "-"
+           MOVE SPACES TO REPORT-FILE-NAME
+           STRING "report_" DELIMITED BY SIZE
+                  PERIOD-DATE-CLEAN DELIMITED BY SPACE
+                  ".txt" DELIMITED BY SIZE
+               INTO REPORT-FILE-NAME
+           MOVE SPACES TO ALL-EMP-FILE-NAME
+           STRING "all_employees_" DELIMITED BY SIZE
+                  PERIOD-DATE-CLEAN DELIMITED BY SPACE
+                  ".txt" DELIMITED BY SIZE
+               INTO ALL-EMP-FILE-NAME.
+
+      *> Bubble-sorts EARNER-ENTRY(1:COUNT-IN) descending by
+      *> EARNER-WEEKLY-PAY-FIELD so the printed list shows our top
+      *> earners first instead of data/employees.txt's file order.
+       SORT-EARNER-TABLE.
+           SET SORT-SWAPPED TO TRUE
+           PERFORM UNTIL SORT-NOT-SWAPPED
+               SET SORT-NOT-SWAPPED TO TRUE
+               PERFORM VARYING SORT-IDX FROM 1 BY 1
+                       UNTIL SORT-IDX > COUNT-IN - 1
+                   IF EARNER-WEEKLY-PAY-FIELD(SORT-IDX) <
+                           EARNER-WEEKLY-PAY-FIELD(SORT-IDX + 1)
+                       MOVE EARNER-NAME-FIELD(SORT-IDX)
+                           TO SORT-TEMP-NAME
+                       MOVE EARNER-WEEKLY-PAY-FIELD(SORT-IDX)
+                           TO SORT-TEMP-PAY
+                       MOVE EARNER-NAME-FIELD(SORT-IDX + 1)
+                           TO EARNER-NAME-FIELD(SORT-IDX)
+                       MOVE EARNER-WEEKLY-PAY-FIELD(SORT-IDX + 1)
+                           TO EARNER-WEEKLY-PAY-FIELD(SORT-IDX)
+                       MOVE SORT-TEMP-NAME
+                           TO EARNER-NAME-FIELD(SORT-IDX + 1)
+                       MOVE SORT-TEMP-PAY
+                           TO EARNER-WEEKLY-PAY-FIELD(SORT-IDX + 1)
+                       SET SORT-SWAPPED TO TRUE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
