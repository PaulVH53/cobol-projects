@@ -4,7 +4,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "data/employees.txt"
+           SELECT EMPLOYEE-FILE ASSIGN TO DYNAMIC EMPLOYEE-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -18,10 +18,8 @@
            88 END-OF-FILE         VALUE "Y".
            88 NOT-END-OF-FILE     VALUE "N".
 
-       01 EMP-ID-FIELD            PIC 9(3).
-       01 EMP-NAME-FIELD          PIC X(10).
-       01 HOURS-FIELD             PIC 99.
-       01 RATE-FIELD              PIC 99.
+       COPY "EMPLOYEE-FIELDS.CPY".
+
        01 WEEKLY-PAY              PIC 9(5).
 
        01 EARNER-COUNT            PIC 99 VALUE 0.
@@ -29,8 +27,35 @@
            05 EARNER-NAME OCCURS 10 TIMES.
                10 NAME-FIELD     PIC X(10).
 
+      *> Defaults to data/employees.txt but can be overridden per run
+      *> (per cost center or branch office) via the EMPLOYEE_FILE
+      *> environment variable, so the program never needs recompiling
+      *> just to point at a different input. ASSIGN TO DYNAMIC makes
+      *> OPEN use whatever is actually MOVEd/ACCEPTed into this field.
+       01 EMPLOYEE-FILE-NAME      PIC X(100).
+
+      *> Defaults to $1000 but can be overridden via the
+      *> HIGH_EARNER_THRESHOLD environment variable, so the same
+      *> report can be re-run at different cutoffs for different
+      *> committees without a recompile.
+       01 HIGH-EARNER-THRESHOLD   PIC 9(5) VALUE 1000.
+       01 THRESHOLD-PARM          PIC X(10).
+
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE SPACES TO EMPLOYEE-FILE-NAME
+           ACCEPT EMPLOYEE-FILE-NAME FROM ENVIRONMENT "EMPLOYEE_FILE"
+           IF EMPLOYEE-FILE-NAME = SPACES
+               MOVE "data/employees.txt" TO EMPLOYEE-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO THRESHOLD-PARM
+           ACCEPT THRESHOLD-PARM
+               FROM ENVIRONMENT "HIGH_EARNER_THRESHOLD"
+           IF THRESHOLD-PARM IS NUMERIC AND THRESHOLD-PARM NOT = SPACES
+               MOVE THRESHOLD-PARM TO HIGH-EARNER-THRESHOLD
+           END-IF
+
            OPEN INPUT EMPLOYEE-FILE
 
            PERFORM UNTIL END-OF-FILE
@@ -47,7 +72,7 @@
 
                        COMPUTE WEEKLY-PAY = HOURS-FIELD * RATE-FIELD
 
-                       IF WEEKLY-PAY > 1000
+                       IF WEEKLY-PAY > HIGH-EARNER-THRESHOLD
                            ADD 1 TO EARNER-COUNT
                            MOVE EMP-NAME-FIELD 
                                TO NAME-FIELD (EARNER-COUNT)
