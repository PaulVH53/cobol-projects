@@ -8,9 +8,27 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Arbitrary batch of loan applications to price, one per line,
+      * so loan officers aren't limited to the three canned examples
+      * below. A missing file falls back to those three scenarios.
+           SELECT LOAN-SCENARIOS-FILE
+               ASSIGN TO "data/loan_scenarios.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOAN-SCENARIOS-FILE-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
+       FILE SECTION.
+       FD LOAN-SCENARIOS-FILE.
+       01 LOAN-SCENARIO-RECORD.
+           05 SCEN-LOAN        PIC 9(9)V99.
+           05 FILLER           PIC X(1).
+           05 SCEN-INTEREST    PIC 9(9)V99.
+           05 FILLER           PIC X(1).
+           05 SCEN-PERIODS     PIC 99.
+      *
        WORKING-STORAGE SECTION.
       * 
       * Financial calculation variables
@@ -26,26 +44,202 @@
        01 WS-TOTAL-INTEREST PIC 9(9)V99.
       * 
       * Display formatting variables
-       01 WS-LOAN-DISPLAY  PIC $$$,$$$,$$9.99.
+      * Amount fields carry no currency sign of their own -- the
+      * symbol that belongs in front of them comes from the shared
+      * CURRENCY-SYMBOL-FIELD below, so changing CURRENCY_SYMBOL is
+      * the only edit needed to change what prints here.
+       01 WS-LOAN-DISPLAY  PIC ZZZ,ZZZ,ZZ9.99.
        01 WS-ANNUAL-INT-PERC-DISPLAY PIC ZZ9.99.
        01 WS-MONTH-RATE-PERC-DISPLAY PIC ZZ9.99.
-       01 WS-PAYMENT-DISPLAY PIC $$$,$$$,$$9.99.
-       01 WS-TOTAL-DISPLAY PIC $$$,$$$,$$9.99.
-       01 WS-INT-DISPLAY   PIC $$$,$$$,$$9.99.
+       01 WS-PAYMENT-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-TOTAL-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-INT-DISPLAY   PIC ZZZ,ZZZ,ZZ9.99.
+      *
+      * Defaults to S/ (soles), same as payslip-main, but can be
+      * overridden via the CURRENCY_SYMBOL environment variable so a
+      * single configuration change updates the symbol everywhere.
+       COPY "CURRENCY-FIELDS.CPY".
       * 
       * Additional loan scenarios for demonstration
        01 WS-SCENARIO      PIC 99 VALUE 1.
        01 WS-MAX-SCENARIOS PIC 99 VALUE 3.
-      * 
+       01 LOAN-SCENARIOS-FILE-STATUS PIC XX.
+       01 EOF-FLAG         PIC X VALUE "N".
+      *
+      * Period-by-period amortization breakdown, so a customer can be
+      * handed a real schedule instead of just the summary totals.
+       01 WS-AMORT-PERIOD      PIC 99.
+       01 WS-BEGIN-BALANCE     PIC 9(9)V99.
+       01 WS-INTEREST-PORTION  PIC 9(9)V99.
+       01 WS-PRINCIPAL-PORTION PIC 9(9)V99.
+       01 WS-END-BALANCE       PIC 9(9)V99.
+       01 WS-BEGIN-BAL-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-INT-PORTION-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-PRIN-PORTION-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-END-BAL-DISPLAY   PIC ZZZ,ZZZ,ZZ9.99.
+      *
+      * Lump-sum what-if mode -- EXTRA_PAYMENT_MONTH/EXTRA_PAYMENT_
+      * AMOUNT describe a one-time extra principal payment so we can
+      * show the customer the resulting payoff month and interest
+      * saved versus the regular schedule above. Left unset, nothing
+      * changes from the plain amortization schedule.
+       01 EXTRA-PAYMENT-MONTH-PARM  PIC X(2).
+       01 EXTRA-PAYMENT-AMOUNT-PARM PIC X(12).
+       01 EXTRA-PAYMENT-MONTH       PIC 99.
+       01 EXTRA-PAYMENT-AMOUNT      PIC 9(9)V99.
+       01 EXTRA-PAYMENT-FLAG        PIC X VALUE "N".
+           88 EXTRA-PAYMENT-MODE   VALUE "Y".
+       01 WS-WI-BALANCE         PIC S9(9)V99.
+       01 WS-WI-CURRENT-RATE    PIC 9V999.
+       01 WS-WI-CURRENT-PAYMENT PIC 9(9)V99.
+       01 WS-WI-PERIOD          PIC 999.
+       01 WS-WI-INTEREST-PORTION  PIC 9(9)V99.
+       01 WS-WI-PRINCIPAL-PORTION PIC S9(9)V99.
+       01 WS-WI-TOTAL-INTEREST  PIC 9(9)V99.
+       01 WS-WI-INTEREST-SAVINGS PIC S9(9)V99.
+       01 WS-WI-PERIODS-SAVED   PIC S999.
+       01 WS-WI-SAVINGS-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+      *
+      * Variable-rate mode -- RATE_SCHEDULE is a comma-separated list
+      * of PERIOD:RATE pairs (e.g. "1:0.12,13:0.09,25:0.07") so an
+      * adjustable-rate loan can be quoted with the payment re-
+      * amortized off the remaining balance at each rate change,
+      * instead of the fixed INTEREST rate assumed everywhere above.
+      * Left unset, every scenario prices exactly as it always has.
+       01 RATE-SCHEDULE-PARM    PIC X(60).
+       01 RATE-SCHEDULE-MODE-FLAG PIC X VALUE "N".
+           88 RATE-SCHEDULE-MODE  VALUE "Y".
+       01 WS-RATE-MAX           PIC 99 VALUE 10.
+       01 WS-RATE-COUNT         PIC 99 VALUE 0.
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON WS-RATE-COUNT.
+               10 WS-RATE-START-PERIOD  PIC 99.
+               10 WS-RATE-VALUE         PIC 9V999.
+       01 WS-RATE-TOKEN         PIC X(12).
+       01 WS-RATE-PERIOD-TOKEN  PIC X(4).
+       01 WS-RATE-VALUE-TOKEN   PIC X(8).
+       01 WS-RATE-POINTER       PIC 9(3).
+       01 WS-VR-PERIOD            PIC 99.
+       01 WS-VR-BALANCE           PIC 9(9)V99.
+       01 WS-VR-CURRENT-RATE      PIC 9V999.
+       01 WS-VR-PERIODS-REMAINING PIC 99.
+       01 WS-VR-PAYMENT           PIC 9(9)V99.
+       01 WS-VR-INTEREST-PORTION  PIC 9(9)V99.
+       01 WS-VR-PRINCIPAL-PORTION PIC 9(9)V99.
+       01 WS-VR-END-BALANCE       PIC 9(9)V99.
+       01 WS-VR-RATE-IDX          PIC 99.
+       01 WS-VR-RATE-PCT-DISPLAY  PIC ZZ9.999.
+       01 WS-VR-BEGIN-BAL-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-VR-INT-PORTION-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-VR-PRIN-PORTION-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-VR-END-BAL-DISPLAY   PIC ZZZ,ZZZ,ZZ9.99.
+      * Holds every period's split computed by CALCULATE-VARIABLE-
+      * RATE-SCHEDULE so DISPLAY-VARIABLE-RATE-SCHEDULE can print the
+      * table afterward without re-deriving it, and so the schedule-
+      * derived totals below are ready before DISPLAY-SCENARIO-RESULTS
+      * runs. NUMBER-PERIODS is PIC 99, so 99 entries always suffice.
+       01 WS-VR-PERIOD-TABLE.
+           05 WS-VR-PERIOD-ENTRY OCCURS 99 TIMES.
+               10 VR-TBL-RATE          PIC 9V999.
+               10 VR-TBL-PAYMENT       PIC 9(9)V99.
+               10 VR-TBL-BEGIN-BAL     PIC 9(9)V99.
+               10 VR-TBL-INT-PORTION   PIC 9(9)V99.
+               10 VR-TBL-PRIN-PORTION  PIC 9(9)V99.
+               10 VR-TBL-END-BAL       PIC 9(9)V99.
+       01 WS-VR-TOTAL-PAID        PIC 9(9)V99.
+       01 WS-VR-TOTAL-INTEREST    PIC 9(9)V99.
+      *
       *------------------
        PROCEDURE DIVISION.
       *------------------
        MAIN-PROCESSING.
+           PERFORM LOAD-CURRENCY-SYMBOL
            PERFORM DISPLAY-HEADER
+           PERFORM LOAD-EXTRA-PAYMENT-PARMS
+           PERFORM LOAD-RATE-SCHEDULE
            PERFORM CALCULATE-LOAN-SCENARIOS
            PERFORM DISPLAY-SUMMARY
            STOP RUN.
-      *     
+      *
+      * Reads CURRENCY_SYMBOL, same environment variable payslip-main
+      * reads, so one setting controls the symbol printed by both
+      * programs. Defaults to S/ (soles) when unset.
+       LOAD-CURRENCY-SYMBOL.
+           MOVE SPACES TO CURRENCY-SYMBOL-FIELD
+           ACCEPT CURRENCY-SYMBOL-FIELD FROM ENVIRONMENT
+               "CURRENCY_SYMBOL"
+           IF CURRENCY-SYMBOL-FIELD = SPACES
+               MOVE "S/" TO CURRENCY-SYMBOL-FIELD
+           END-IF.
+      *
+      * Reads EXTRA_PAYMENT_MONTH/EXTRA_PAYMENT_AMOUNT. Both must be
+      * present and numeric to turn on the lump-sum what-if analysis;
+      * otherwise every scenario just runs its normal schedule.
+       LOAD-EXTRA-PAYMENT-PARMS.
+           MOVE SPACES TO EXTRA-PAYMENT-MONTH-PARM
+           MOVE SPACES TO EXTRA-PAYMENT-AMOUNT-PARM
+           ACCEPT EXTRA-PAYMENT-MONTH-PARM
+               FROM ENVIRONMENT "EXTRA_PAYMENT_MONTH"
+           ACCEPT EXTRA-PAYMENT-AMOUNT-PARM
+               FROM ENVIRONMENT "EXTRA_PAYMENT_AMOUNT"
+           MOVE "N" TO EXTRA-PAYMENT-FLAG
+           IF EXTRA-PAYMENT-MONTH-PARM NOT = SPACES
+                   AND EXTRA-PAYMENT-AMOUNT-PARM NOT = SPACES
+                   AND FUNCTION TRIM (EXTRA-PAYMENT-MONTH-PARM)
+                       IS NUMERIC
+                   AND FUNCTION TRIM (EXTRA-PAYMENT-AMOUNT-PARM)
+                       IS NUMERIC
+               MOVE "Y" TO EXTRA-PAYMENT-FLAG
+               COMPUTE EXTRA-PAYMENT-MONTH =
+                   FUNCTION NUMVAL (EXTRA-PAYMENT-MONTH-PARM)
+               COMPUTE EXTRA-PAYMENT-AMOUNT =
+                   FUNCTION NUMVAL (EXTRA-PAYMENT-AMOUNT-PARM)
+           END-IF.
+      *
+      * Reads RATE_SCHEDULE as a comma-separated list of PERIOD:RATE
+      * tokens (e.g. "1:0.12,13:0.09,25:0.07") into WS-RATE-TABLE.
+      * Each token's period and rate are validated numeric before
+      * being kept, the same way LOAD-EXTRA-PAYMENT-PARMS above and
+      * DATE-CALCULATOR's term-list parsing guard their tokens. With
+      * nothing supplied, or nothing valid found, the loan prices at
+      * the single fixed INTEREST rate exactly as before.
+       LOAD-RATE-SCHEDULE.
+           MOVE SPACES TO RATE-SCHEDULE-PARM
+           ACCEPT RATE-SCHEDULE-PARM FROM ENVIRONMENT "RATE_SCHEDULE"
+           MOVE "N" TO RATE-SCHEDULE-MODE-FLAG
+           MOVE 0 TO WS-RATE-COUNT
+           IF RATE-SCHEDULE-PARM NOT = SPACES
+               MOVE 1 TO WS-RATE-POINTER
+               PERFORM UNTIL WS-RATE-POINTER > FUNCTION LENGTH
+                       (FUNCTION TRIM (RATE-SCHEDULE-PARM))
+                   MOVE SPACES TO WS-RATE-TOKEN
+                   UNSTRING RATE-SCHEDULE-PARM DELIMITED BY ","
+                       INTO WS-RATE-TOKEN
+                       WITH POINTER WS-RATE-POINTER
+                   IF WS-RATE-TOKEN NOT = SPACES
+                           AND WS-RATE-COUNT < WS-RATE-MAX
+                       MOVE SPACES TO WS-RATE-PERIOD-TOKEN
+                       MOVE SPACES TO WS-RATE-VALUE-TOKEN
+                       UNSTRING WS-RATE-TOKEN DELIMITED BY ":"
+                           INTO WS-RATE-PERIOD-TOKEN
+                                WS-RATE-VALUE-TOKEN
+                       IF FUNCTION TRIM (WS-RATE-PERIOD-TOKEN)
+                               IS NUMERIC
+                               AND WS-RATE-VALUE-TOKEN NOT = SPACES
+                           ADD 1 TO WS-RATE-COUNT
+                           COMPUTE WS-RATE-START-PERIOD (WS-RATE-COUNT)
+                               = FUNCTION NUMVAL (WS-RATE-PERIOD-TOKEN)
+                           COMPUTE WS-RATE-VALUE (WS-RATE-COUNT) =
+                               FUNCTION NUMVAL (WS-RATE-VALUE-TOKEN)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-RATE-COUNT > 0
+                   MOVE "Y" TO RATE-SCHEDULE-MODE-FLAG
+               END-IF
+           END-IF.
+      *
        DISPLAY-HEADER.
            DISPLAY SPACES
            DISPLAY "======================================"
@@ -54,13 +248,49 @@
            DISPLAY SPACES.
       *     
        CALCULATE-LOAN-SCENARIOS.
-           PERFORM VARYING WS-SCENARIO FROM 1 BY 1 
-                   UNTIL WS-SCENARIO > WS-MAX-SCENARIOS
-               PERFORM SETUP-SCENARIO-DATA
-               PERFORM CALCULATE-PAYMENT
-               PERFORM DISPLAY-SCENARIO-RESULTS
-           END-PERFORM.
-      *     
+           OPEN INPUT LOAN-SCENARIOS-FILE
+           IF LOAN-SCENARIOS-FILE-STATUS = "00"
+               MOVE 0 TO WS-SCENARIO
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ LOAN-SCENARIOS-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-SCENARIO
+                           PERFORM LOAD-SCENARIO-FROM-FILE
+                           PERFORM CALCULATE-PAYMENT
+                           IF RATE-SCHEDULE-MODE
+                               PERFORM CALCULATE-VARIABLE-RATE-SCHEDULE
+                           END-IF
+                           PERFORM DISPLAY-SCENARIO-RESULTS
+                           PERFORM RUN-AMORTIZATION-SCHEDULE
+                           PERFORM DISPLAY-LUMP-SUM-WHAT-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LOAN-SCENARIOS-FILE
+           ELSE
+               PERFORM VARYING WS-SCENARIO FROM 1 BY 1
+                       UNTIL WS-SCENARIO > WS-MAX-SCENARIOS
+                   PERFORM SETUP-SCENARIO-DATA
+                   PERFORM CALCULATE-PAYMENT
+                   IF RATE-SCHEDULE-MODE
+                       PERFORM CALCULATE-VARIABLE-RATE-SCHEDULE
+                   END-IF
+                   PERFORM DISPLAY-SCENARIO-RESULTS
+                   PERFORM RUN-AMORTIZATION-SCHEDULE
+                   PERFORM DISPLAY-LUMP-SUM-WHAT-IF
+               END-PERFORM
+           END-IF.
+      *
+      * Loads one scenario's LOAN/INTEREST/NUMBER-PERIODS off the
+      * current LOAN-SCENARIO-RECORD.
+       LOAD-SCENARIO-FROM-FILE.
+           MOVE SCEN-LOAN TO LOAN
+           MOVE SCEN-INTEREST TO INTEREST
+           MOVE SCEN-PERIODS TO NUMBER-PERIODS
+           DISPLAY "SCENARIO " WS-SCENARIO ": From Input File"
+           DISPLAY "----------------------------".
+      *
        SETUP-SCENARIO-DATA.
            EVALUATE WS-SCENARIO
                WHEN 1
@@ -104,15 +334,214 @@
            MOVE WS-TOTAL-PAID TO WS-TOTAL-DISPLAY
            MOVE WS-TOTAL-INTEREST TO WS-INT-DISPLAY
       *     
-           DISPLAY "Loan Amount:        " WS-LOAN-DISPLAY
+           DISPLAY "Loan Amount:        "
+               FUNCTION TRIM (CURRENCY-SYMBOL-FIELD) " " WS-LOAN-DISPLAY
            DISPLAY "Annual Interest:    " WS-ANNUAL-INT-PERC-DISPLAY "%"
            DISPLAY "Monthly Rate:       " WS-MONTH-RATE-PERC-DISPLAY "%"
            DISPLAY "Number of Periods:  " NUMBER-PERIODS " months"
-           DISPLAY "Monthly Payment:    " WS-PAYMENT-DISPLAY
-           DISPLAY "Total Amount Paid:  " WS-TOTAL-DISPLAY
-           DISPLAY "Total Interest:     " WS-INT-DISPLAY
+           DISPLAY "Monthly Payment:    "
+               FUNCTION TRIM (CURRENCY-SYMBOL-FIELD) " "
+               WS-PAYMENT-DISPLAY
+           DISPLAY "Total Amount Paid:  "
+               FUNCTION TRIM (CURRENCY-SYMBOL-FIELD) " "
+               WS-TOTAL-DISPLAY
+           DISPLAY "Total Interest:     "
+               FUNCTION TRIM (CURRENCY-SYMBOL-FIELD) " " WS-INT-DISPLAY
            DISPLAY SPACES.
-      *     
+      *
+      * Picks the fixed-rate schedule or the variable-rate schedule
+      * for the current scenario, depending on whether a usable
+      * RATE_SCHEDULE was supplied.
+       RUN-AMORTIZATION-SCHEDULE.
+           IF RATE-SCHEDULE-MODE
+               PERFORM DISPLAY-VARIABLE-RATE-SCHEDULE
+           ELSE
+               PERFORM DISPLAY-AMORTIZATION-SCHEDULE
+           END-IF.
+      *
+      * Month-by-month breakdown of how each payment splits between
+      * interest and principal, and the balance remaining afterward.
+       DISPLAY-AMORTIZATION-SCHEDULE.
+           DISPLAY "AMORTIZATION SCHEDULE (AMOUNTS IN "
+                   FUNCTION TRIM (CURRENCY-SYMBOL-FIELD) "):"
+           DISPLAY "PER  BEGIN BALANCE    INTEREST     "
+                   "PRINCIPAL    END BALANCE"
+           MOVE LOAN TO WS-BEGIN-BALANCE
+           PERFORM VARYING WS-AMORT-PERIOD FROM 1 BY 1
+                   UNTIL WS-AMORT-PERIOD > NUMBER-PERIODS
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-BEGIN-BALANCE * (INTEREST / 12)
+               COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+                   PAYMENT - WS-INTEREST-PORTION
+               COMPUTE WS-END-BALANCE ROUNDED =
+                   WS-BEGIN-BALANCE - WS-PRINCIPAL-PORTION
+               MOVE WS-BEGIN-BALANCE TO WS-BEGIN-BAL-DISPLAY
+               MOVE WS-INTEREST-PORTION TO WS-INT-PORTION-DISPLAY
+               MOVE WS-PRINCIPAL-PORTION TO WS-PRIN-PORTION-DISPLAY
+               MOVE WS-END-BALANCE TO WS-END-BAL-DISPLAY
+               DISPLAY WS-AMORT-PERIOD " " WS-BEGIN-BAL-DISPLAY "  "
+                       WS-INT-PORTION-DISPLAY "  "
+                       WS-PRIN-PORTION-DISPLAY "  " WS-END-BAL-DISPLAY
+               MOVE WS-END-BALANCE TO WS-BEGIN-BALANCE
+           END-PERFORM
+           DISPLAY SPACES.
+      *
+      * Same month-by-month walk as DISPLAY-AMORTIZATION-SCHEDULE, but
+      * for an adjustable-rate loan: the rate (and the payment it
+      * drives) only holds steady between entries in WS-RATE-TABLE.
+      * At each period that starts a new rate-table entry, the
+      * payment is re-amortized with FUNCTION ANNUITY against the
+      * balance and periods remaining as of that point, instead of
+      * carrying the original payment for the life of the loan. Each
+      * period's split is kept in WS-VR-PERIOD-TABLE and the running
+      * WS-VR-TOTAL-PAID/WS-VR-TOTAL-INTEREST are carried into
+      * PAYMENT/WS-TOTAL-PAID/WS-TOTAL-INTEREST so DISPLAY-SCENARIO-
+      * RESULTS shows the schedule-derived figures instead of the
+      * fixed-rate ones CALCULATE-PAYMENT assumed.
+       CALCULATE-VARIABLE-RATE-SCHEDULE.
+           MOVE 0 TO WS-VR-TOTAL-PAID
+           MOVE 0 TO WS-VR-TOTAL-INTEREST
+           MOVE LOAN TO WS-VR-BALANCE
+           MOVE WS-RATE-VALUE (1) TO WS-VR-CURRENT-RATE
+           MOVE NUMBER-PERIODS TO WS-VR-PERIODS-REMAINING
+           COMPUTE WS-VR-PAYMENT ROUNDED = WS-VR-BALANCE *
+               FUNCTION ANNUITY((WS-VR-CURRENT-RATE / 12)
+                   WS-VR-PERIODS-REMAINING)
+           MOVE WS-VR-PAYMENT TO PAYMENT
+           MOVE 2 TO WS-VR-RATE-IDX
+           PERFORM VARYING WS-VR-PERIOD FROM 1 BY 1
+                   UNTIL WS-VR-PERIOD > NUMBER-PERIODS
+               IF WS-VR-RATE-IDX <= WS-RATE-COUNT
+                       AND WS-VR-PERIOD =
+                           WS-RATE-START-PERIOD (WS-VR-RATE-IDX)
+                   MOVE WS-RATE-VALUE (WS-VR-RATE-IDX)
+                       TO WS-VR-CURRENT-RATE
+                   COMPUTE WS-VR-PERIODS-REMAINING =
+                       NUMBER-PERIODS - WS-VR-PERIOD + 1
+                   COMPUTE WS-VR-PAYMENT ROUNDED = WS-VR-BALANCE *
+                       FUNCTION ANNUITY((WS-VR-CURRENT-RATE / 12)
+                           WS-VR-PERIODS-REMAINING)
+                   ADD 1 TO WS-VR-RATE-IDX
+               END-IF
+               COMPUTE WS-VR-INTEREST-PORTION ROUNDED =
+                   WS-VR-BALANCE * (WS-VR-CURRENT-RATE / 12)
+               COMPUTE WS-VR-PRINCIPAL-PORTION ROUNDED =
+                   WS-VR-PAYMENT - WS-VR-INTEREST-PORTION
+               COMPUTE WS-VR-END-BALANCE ROUNDED =
+                   WS-VR-BALANCE - WS-VR-PRINCIPAL-PORTION
+               MOVE WS-VR-CURRENT-RATE TO VR-TBL-RATE (WS-VR-PERIOD)
+               MOVE WS-VR-PAYMENT TO VR-TBL-PAYMENT (WS-VR-PERIOD)
+               MOVE WS-VR-BALANCE TO VR-TBL-BEGIN-BAL (WS-VR-PERIOD)
+               MOVE WS-VR-INTEREST-PORTION
+                   TO VR-TBL-INT-PORTION (WS-VR-PERIOD)
+               MOVE WS-VR-PRINCIPAL-PORTION
+                   TO VR-TBL-PRIN-PORTION (WS-VR-PERIOD)
+               MOVE WS-VR-END-BALANCE TO VR-TBL-END-BAL (WS-VR-PERIOD)
+               ADD WS-VR-PAYMENT TO WS-VR-TOTAL-PAID
+               ADD WS-VR-INTEREST-PORTION TO WS-VR-TOTAL-INTEREST
+               MOVE WS-VR-END-BALANCE TO WS-VR-BALANCE
+           END-PERFORM
+           MOVE WS-VR-TOTAL-PAID TO WS-TOTAL-PAID
+           MOVE WS-VR-TOTAL-INTEREST TO WS-TOTAL-INTEREST.
+      *
+      * Prints the schedule CALCULATE-VARIABLE-RATE-SCHEDULE already
+      * built into WS-VR-PERIOD-TABLE -- no recomputation here, so the
+      * totals shown above and the rows printed below always agree.
+       DISPLAY-VARIABLE-RATE-SCHEDULE.
+           DISPLAY "VARIABLE-RATE AMORTIZATION SCHEDULE (AMOUNTS IN "
+                   FUNCTION TRIM (CURRENCY-SYMBOL-FIELD) "):"
+           DISPLAY "PER  RATE%    BEGIN BALANCE    INTEREST     "
+                   "PRINCIPAL    END BALANCE"
+           PERFORM VARYING WS-VR-PERIOD FROM 1 BY 1
+                   UNTIL WS-VR-PERIOD > NUMBER-PERIODS
+               COMPUTE WS-VR-RATE-PCT-DISPLAY =
+                   VR-TBL-RATE (WS-VR-PERIOD) * 100
+               MOVE VR-TBL-BEGIN-BAL (WS-VR-PERIOD)
+                   TO WS-VR-BEGIN-BAL-DISPLAY
+               MOVE VR-TBL-INT-PORTION (WS-VR-PERIOD)
+                   TO WS-VR-INT-PORTION-DISPLAY
+               MOVE VR-TBL-PRIN-PORTION (WS-VR-PERIOD)
+                   TO WS-VR-PRIN-PORTION-DISPLAY
+               MOVE VR-TBL-END-BAL (WS-VR-PERIOD)
+                   TO WS-VR-END-BAL-DISPLAY
+               DISPLAY WS-VR-PERIOD " " WS-VR-RATE-PCT-DISPLAY " "
+                       WS-VR-BEGIN-BAL-DISPLAY "  "
+                       WS-VR-INT-PORTION-DISPLAY "  "
+                       WS-VR-PRIN-PORTION-DISPLAY "  "
+                       WS-VR-END-BAL-DISPLAY
+           END-PERFORM
+           DISPLAY SPACES.
+      *
+      * Re-runs this scenario's schedule with the configured lump-sum
+      * payment applied to principal in EXTRA-PAYMENT-MONTH, tracking
+      * the payoff period and total interest paid so they can be
+      * compared against the regular schedule's NUMBER-PERIODS/
+      * WS-TOTAL-INTEREST above. Under a rate schedule, each period
+      * charges the same VR-TBL-RATE/VR-TBL-PAYMENT entry CALCULATE-
+      * VARIABLE-RATE-SCHEDULE already computed for that period
+      * (falling back to the last scheduled rate/payment if the lump
+      * sum pays the loan off past NUMBER-PERIODS), so the savings
+      * comparison below isn't a variable-rate total minus a flat-
+      * rate projection for either the interest or the principal
+      * side -- the flat PAYMENT field only ever reflects the first
+      * rate tier once a rate schedule is in effect.
+       DISPLAY-LUMP-SUM-WHAT-IF.
+           IF EXTRA-PAYMENT-MODE
+               MOVE LOAN TO WS-WI-BALANCE
+               MOVE 0 TO WS-WI-PERIOD
+               MOVE 0 TO WS-WI-TOTAL-INTEREST
+               PERFORM UNTIL WS-WI-BALANCE <= 0
+                       OR WS-WI-PERIOD > 999
+                   ADD 1 TO WS-WI-PERIOD
+                   IF RATE-SCHEDULE-MODE
+                           AND WS-WI-PERIOD <= NUMBER-PERIODS
+                       MOVE VR-TBL-RATE (WS-WI-PERIOD)
+                           TO WS-WI-CURRENT-RATE
+                       MOVE VR-TBL-PAYMENT (WS-WI-PERIOD)
+                           TO WS-WI-CURRENT-PAYMENT
+                   ELSE
+                       IF RATE-SCHEDULE-MODE
+                           MOVE VR-TBL-RATE (NUMBER-PERIODS)
+                               TO WS-WI-CURRENT-RATE
+                           MOVE VR-TBL-PAYMENT (NUMBER-PERIODS)
+                               TO WS-WI-CURRENT-PAYMENT
+                       ELSE
+                           MOVE INTEREST TO WS-WI-CURRENT-RATE
+                           MOVE PAYMENT TO WS-WI-CURRENT-PAYMENT
+                       END-IF
+                   END-IF
+                   COMPUTE WS-WI-INTEREST-PORTION ROUNDED =
+                       WS-WI-BALANCE * (WS-WI-CURRENT-RATE / 12)
+                   ADD WS-WI-INTEREST-PORTION TO WS-WI-TOTAL-INTEREST
+                   COMPUTE WS-WI-PRINCIPAL-PORTION ROUNDED =
+                       WS-WI-CURRENT-PAYMENT - WS-WI-INTEREST-PORTION
+                   IF WS-WI-PERIOD = EXTRA-PAYMENT-MONTH
+                       ADD EXTRA-PAYMENT-AMOUNT
+                           TO WS-WI-PRINCIPAL-PORTION
+                   END-IF
+                   IF WS-WI-PRINCIPAL-PORTION > WS-WI-BALANCE
+                       MOVE WS-WI-BALANCE TO WS-WI-PRINCIPAL-PORTION
+                   END-IF
+                   SUBTRACT WS-WI-PRINCIPAL-PORTION FROM WS-WI-BALANCE
+               END-PERFORM
+               COMPUTE WS-WI-INTEREST-SAVINGS =
+                   WS-TOTAL-INTEREST - WS-WI-TOTAL-INTEREST
+               COMPUTE WS-WI-PERIODS-SAVED =
+                   NUMBER-PERIODS - WS-WI-PERIOD
+               MOVE WS-WI-INTEREST-SAVINGS TO WS-WI-SAVINGS-DISPLAY
+               DISPLAY "WHAT-IF: LUMP-SUM PAYMENT ANALYSIS"
+               DISPLAY "-----------------------------------"
+               DISPLAY "Extra Payment: " EXTRA-PAYMENT-AMOUNT
+                       " in Month " EXTRA-PAYMENT-MONTH
+               DISPLAY "New Payoff Period: " WS-WI-PERIOD
+                       " months (vs " NUMBER-PERIODS " months)"
+               DISPLAY "Periods Saved: " WS-WI-PERIODS-SAVED
+               DISPLAY "Interest Savings: "
+                   FUNCTION TRIM (CURRENCY-SYMBOL-FIELD) " "
+                   WS-WI-SAVINGS-DISPLAY
+               DISPLAY SPACES
+           END-IF.
+      *
        DISPLAY-SUMMARY.
            DISPLAY "======================================"
            DISPLAY "ANNUITY FUNCTION DEMONSTRATION:"
