@@ -0,0 +1,339 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. employee-maintenance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> One line per add/change/retire request: "ACTION ID NAME RATE
+      *> DEPT" (ACTION is ADD, CHANGE, or RETIRE; NAME/RATE/DEPT are
+      *> only required for ADD and CHANGE). Defaults to data/employee_
+      *> maintenance_requests.txt but can be overridden via the
+      *> MAINTENANCE_REQUEST_FILE environment variable, same as every
+      *> other input path in this system.
+           SELECT REQUEST-FILE ASSIGN TO DYNAMIC REQUEST-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REQUEST-FILE-STATUS.
+
+      *> The master file this program exists to maintain, so payroll
+      *> input stops being hand-edited as a raw text file. Loaded in
+      *> full, updated in memory, then rewritten in full.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "data/employee_master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Requests this run could not apply -- duplicate IDs on ADD,
+      *> unknown IDs on CHANGE/RETIRE, an already-retired employee on
+      *> RETIRE, or a rate outside MIN-VALID-RATE/MAX-VALID-RATE --
+      *> with the raw request line and the reason.
+           SELECT REJECT-FILE
+               ASSIGN TO "output/employee_maintenance_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD REQUEST-FILE.
+       01 REQUEST-RECORD          PIC X(80).
+
+       FD EMPLOYEE-MASTER-FILE.
+       01 MASTER-RECORD           PIC X(50).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD           PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAG                PIC X VALUE "N".
+           88 END-OF-FILE         VALUE "Y".
+           88 NOT-END-OF-FILE     VALUE "N".
+
+      *> Defaults to data/employee_maintenance_requests.txt but can be
+      *> overridden via the MAINTENANCE_REQUEST_FILE environment
+      *> variable, so the program never needs recompiling just to
+      *> point at a different batch of requests.
+       01 REQUEST-FILE-NAME       PIC X(100).
+       01 REQUEST-FILE-STATUS     PIC XX.
+
+      *> Same master-record shape 08-payroll-with-table-and-report-
+      *> adding-col/src/main.cob loads, including the RETIRED/ACTIVE
+      *> status token that pipeline now also understands. A master
+      *> record written before the status token existed has no 5th
+      *> field and defaults to ACTIVE when loaded here.
+       01 MASTER-TABLE-MAX        PIC 9(4) VALUE 1000.
+       01 MASTER-TABLE-COUNT      PIC 9(4) VALUE 0.
+       01 MASTER-TABLE.
+           05 MASTER-ENTRY OCCURS 1000 TIMES.
+               10 MASTER-TBL-ID       PIC 9(5).
+               10 MASTER-TBL-NAME     PIC X(10).
+               10 MASTER-TBL-RATE     PIC 99.
+               10 MASTER-TBL-DEPT     PIC X(10).
+               10 MASTER-TBL-STATUS   PIC X(7).
+       01 MASTER-IDX               PIC 9(4).
+       01 MASTER-FOUND-FLAG        PIC X VALUE "N".
+           88 MASTER-FOUND         VALUE "Y".
+
+      *> One maintenance request as parsed off REQUEST-RECORD.
+       01 TXN-ACTION               PIC X(6).
+       01 TXN-ID                   PIC 9(5).
+       01 TXN-NAME                 PIC X(10).
+       01 TXN-RATE                 PIC 99.
+       01 TXN-DEPT                 PIC X(10).
+
+      *> Pay-scale bounds for ADD/CHANGE -- same scale 08-payroll-with-
+      *> table-and-report-adding-col/src/main.cob validates incoming
+      *> hours records against.
+       01 MIN-VALID-RATE           PIC 99 VALUE 01.
+       01 MAX-VALID-RATE           PIC 99 VALUE 99.
+
+      *> Set by VALIDATE-REQUEST; a bad request is written to
+      *> REJECT-FILE with its raw text and the reason instead of being
+      *> applied as if it were valid.
+       01 REQUEST-VALID-FLAG       PIC X VALUE "Y".
+           88 REQUEST-IS-VALID     VALUE "Y".
+           88 REQUEST-IS-INVALID   VALUE "N".
+       01 REJECT-REASON            PIC X(30) VALUE SPACES.
+
+       01 REQUEST-COUNT            PIC 9(5) VALUE 0.
+       01 APPLIED-COUNT            PIC 9(5) VALUE 0.
+       01 REJECT-COUNT             PIC 9(5) VALUE 0.
+       01 DISP-REQUEST-COUNT       PIC ZZZZ9.
+       01 DISP-APPLIED-COUNT       PIC ZZZZ9.
+       01 DISP-REJECT-COUNT        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE SPACES TO REQUEST-FILE-NAME
+           ACCEPT REQUEST-FILE-NAME
+               FROM ENVIRONMENT "MAINTENANCE_REQUEST_FILE"
+           IF REQUEST-FILE-NAME = SPACES
+               MOVE "data/employee_maintenance_requests.txt"
+                   TO REQUEST-FILE-NAME
+           END-IF
+
+           PERFORM LOAD-EMPLOYEE-MASTER
+
+           OPEN INPUT REQUEST-FILE
+           IF REQUEST-FILE-STATUS NOT = "00"
+               DISPLAY "EMPLOYEE MAINTENANCE ABORTED -- REQUEST FILE "
+                   FUNCTION TRIM(REQUEST-FILE-NAME)
+                   " NOT FOUND (STATUS " REQUEST-FILE-STATUS ")"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+
+           PERFORM UNTIL END-OF-FILE
+               READ REQUEST-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO REQUEST-COUNT
+                       PERFORM APPLY-REQUEST
+               END-READ
+           END-PERFORM
+
+           CLOSE REQUEST-FILE
+           CLOSE REJECT-FILE
+
+           PERFORM SAVE-EMPLOYEE-MASTER
+
+           MOVE REQUEST-COUNT TO DISP-REQUEST-COUNT
+           MOVE APPLIED-COUNT TO DISP-APPLIED-COUNT
+           MOVE REJECT-COUNT TO DISP-REJECT-COUNT
+           DISPLAY "EMPLOYEE MAINTENANCE COMPLETE -- REQUESTS: "
+               DISP-REQUEST-COUNT "  APPLIED: " DISP-APPLIED-COUNT
+               "  REJECTED: " DISP-REJECT-COUNT
+
+           STOP RUN.
+
+      *> Reads the employee master file, if any, into MASTER-TABLE. A
+      *> missing file just means no employees have been set up yet.
+       LOAD-EMPLOYEE-MASTER.
+           MOVE 0 TO MASTER-TABLE-COUNT
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ EMPLOYEE-MASTER-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO MASTER-TABLE-COUNT
+                       MOVE "ACTIVE" TO MASTER-TBL-STATUS
+                           (MASTER-TABLE-COUNT)
+                       UNSTRING MASTER-RECORD DELIMITED BY SPACE
+                           INTO MASTER-TBL-ID(MASTER-TABLE-COUNT)
+                                MASTER-TBL-NAME(MASTER-TABLE-COUNT)
+                                MASTER-TBL-RATE(MASTER-TABLE-COUNT)
+                                MASTER-TBL-DEPT(MASTER-TABLE-COUNT)
+                                MASTER-TBL-STATUS(MASTER-TABLE-COUNT)
+                       IF MASTER-TBL-STATUS(MASTER-TABLE-COUNT)
+                               = SPACES
+                           MOVE "ACTIVE" TO MASTER-TBL-STATUS
+                               (MASTER-TABLE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER-FILE
+           MOVE "N" TO EOF-FLAG.
+
+      *> Looks TXN-ID up in MASTER-TABLE. MASTER-IDX is left pointing
+      *> at the match (or one past the table when not found) so the
+      *> caller can update MASTER-TABLE in place without a second scan.
+       LOOKUP-MASTER-BY-ID.
+           MOVE "N" TO MASTER-FOUND-FLAG
+           PERFORM VARYING MASTER-IDX FROM 1 BY 1
+                   UNTIL MASTER-IDX > MASTER-TABLE-COUNT
+                       OR MASTER-FOUND
+               IF MASTER-TBL-ID(MASTER-IDX) = TXN-ID
+                   SET MASTER-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT MASTER-FOUND
+               MOVE MASTER-TABLE-COUNT TO MASTER-IDX
+           ELSE
+               COMPUTE MASTER-IDX = MASTER-IDX - 1
+           END-IF.
+
+      *> Parses one request line and applies it to MASTER-TABLE, or
+      *> writes it to REJECT-FILE with the reason it was not applied.
+       APPLY-REQUEST.
+           MOVE SPACES TO TXN-ACTION TXN-NAME TXN-DEPT
+           MOVE 0 TO TXN-ID TXN-RATE
+           UNSTRING REQUEST-RECORD DELIMITED BY SPACE
+               INTO TXN-ACTION TXN-ID TXN-NAME TXN-RATE TXN-DEPT
+
+           PERFORM VALIDATE-REQUEST
+
+           IF REQUEST-IS-VALID
+               ADD 1 TO APPLIED-COUNT
+               EVALUATE FUNCTION TRIM (TXN-ACTION)
+                   WHEN "ADD"
+                       PERFORM ADD-EMPLOYEE
+                   WHEN "CHANGE"
+                       PERFORM CHANGE-EMPLOYEE
+                   WHEN "RETIRE"
+                       PERFORM RETIRE-EMPLOYEE
+               END-EVALUATE
+           ELSE
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+      *> Rejects an unrecognized action, a non-numeric ID, a missing
+      *> name/department on ADD, a rate outside MIN-VALID-RATE/
+      *> MAX-VALID-RATE on ADD or CHANGE, a duplicate ID on ADD, an
+      *> unknown ID on CHANGE or RETIRE, and an already-retired
+      *> employee on RETIRE.
+       VALIDATE-REQUEST.
+           SET REQUEST-IS-VALID TO TRUE
+           MOVE SPACES TO REJECT-REASON
+           IF TXN-ID IS NOT NUMERIC
+               SET REQUEST-IS-INVALID TO TRUE
+               MOVE "NON-NUMERIC EMPLOYEE ID" TO REJECT-REASON
+           ELSE
+               PERFORM LOOKUP-MASTER-BY-ID
+               EVALUATE FUNCTION TRIM (TXN-ACTION)
+                   WHEN "ADD"
+                       IF MASTER-FOUND
+                           SET REQUEST-IS-INVALID TO TRUE
+                           MOVE "DUPLICATE EMPLOYEE ID"
+                               TO REJECT-REASON
+                       ELSE
+                           IF TXN-NAME = SPACES OR TXN-DEPT = SPACES
+                               SET REQUEST-IS-INVALID TO TRUE
+                               MOVE "INCOMPLETE REQUEST"
+                                   TO REJECT-REASON
+                           ELSE
+                               IF TXN-RATE < MIN-VALID-RATE
+                                       OR TXN-RATE > MAX-VALID-RATE
+                                   SET REQUEST-IS-INVALID TO TRUE
+                                   MOVE "RATE OUT OF RANGE"
+                                       TO REJECT-REASON
+                               END-IF
+                           END-IF
+                       END-IF
+                   WHEN "CHANGE"
+                       IF NOT MASTER-FOUND
+                           SET REQUEST-IS-INVALID TO TRUE
+                           MOVE "UNKNOWN EMPLOYEE ID" TO REJECT-REASON
+                       ELSE
+                           IF TXN-RATE < MIN-VALID-RATE
+                                   OR TXN-RATE > MAX-VALID-RATE
+                               SET REQUEST-IS-INVALID TO TRUE
+                               MOVE "RATE OUT OF RANGE"
+                                   TO REJECT-REASON
+                           END-IF
+                       END-IF
+                   WHEN "RETIRE"
+                       IF NOT MASTER-FOUND
+                           SET REQUEST-IS-INVALID TO TRUE
+                           MOVE "UNKNOWN EMPLOYEE ID" TO REJECT-REASON
+                       ELSE
+                           IF MASTER-TBL-STATUS(MASTER-IDX) = "RETIRED"
+                               SET REQUEST-IS-INVALID TO TRUE
+                               MOVE "ALREADY RETIRED"
+                                   TO REJECT-REASON
+                           END-IF
+                       END-IF
+                   WHEN OTHER
+                       SET REQUEST-IS-INVALID TO TRUE
+                       MOVE "UNKNOWN ACTION" TO REJECT-REASON
+               END-EVALUATE
+           END-IF.
+
+      *> Appends a new entry to MASTER-TABLE for a validated ADD
+      *> request.
+       ADD-EMPLOYEE.
+           ADD 1 TO MASTER-TABLE-COUNT
+           MOVE TXN-ID TO MASTER-TBL-ID(MASTER-TABLE-COUNT)
+           MOVE TXN-NAME TO MASTER-TBL-NAME(MASTER-TABLE-COUNT)
+           MOVE TXN-RATE TO MASTER-TBL-RATE(MASTER-TABLE-COUNT)
+           MOVE TXN-DEPT TO MASTER-TBL-DEPT(MASTER-TABLE-COUNT)
+           MOVE "ACTIVE" TO MASTER-TBL-STATUS(MASTER-TABLE-COUNT).
+
+      *> Updates name/rate/department in place for a validated CHANGE
+      *> request. MASTER-IDX was left pointing at the match by
+      *> VALIDATE-REQUEST's LOOKUP-MASTER-BY-ID call.
+       CHANGE-EMPLOYEE.
+           MOVE TXN-NAME TO MASTER-TBL-NAME(MASTER-IDX)
+           MOVE TXN-RATE TO MASTER-TBL-RATE(MASTER-IDX)
+           MOVE TXN-DEPT TO MASTER-TBL-DEPT(MASTER-IDX).
+
+      *> Marks an employee RETIRED in place for a validated RETIRE
+      *> request, so 08-payroll-with-table-and-report-adding-col/src/
+      *> main.cob rejects any further hours submitted for this ID.
+       RETIRE-EMPLOYEE.
+           MOVE "RETIRED" TO MASTER-TBL-STATUS(MASTER-IDX).
+
+      *> Writes the raw request line and the rejection reason to
+      *> REJECT-FILE.
+       WRITE-REJECT-RECORD.
+           ADD 1 TO REJECT-COUNT
+           MOVE SPACES TO REJECT-RECORD
+           STRING REQUEST-RECORD DELIMITED BY SIZE
+                  " -- " DELIMITED BY SIZE
+                  REJECT-REASON DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           WRITE REJECT-RECORD.
+
+      *> Rewrites the full employee master from MASTER-TABLE, "ID NAME
+      *> RATE DEPT STATUS" per line, same rewrite-whole-table
+      *> convention as 08-payroll-with-table-and-report-adding-col/
+      *> src/main.cob's SAVE-YTD-MASTER.
+       SAVE-EMPLOYEE-MASTER.
+           OPEN OUTPUT EMPLOYEE-MASTER-FILE
+           PERFORM VARYING MASTER-IDX FROM 1 BY 1
+                   UNTIL MASTER-IDX > MASTER-TABLE-COUNT
+               MOVE SPACES TO MASTER-RECORD
+               STRING MASTER-TBL-ID(MASTER-IDX) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      FUNCTION TRIM(MASTER-TBL-NAME(MASTER-IDX))
+                          DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      MASTER-TBL-RATE(MASTER-IDX) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      FUNCTION TRIM(MASTER-TBL-DEPT(MASTER-IDX))
+                          DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      MASTER-TBL-STATUS(MASTER-IDX) DELIMITED BY SIZE
+                   INTO MASTER-RECORD
+               WRITE MASTER-RECORD
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER-FILE.
