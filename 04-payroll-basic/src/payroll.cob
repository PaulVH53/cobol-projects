@@ -4,7 +4,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "data/employees.txt"
+           SELECT EMPLOYEE-FILE ASSIGN TO DYNAMIC EMPLOYEE-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO "output/report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -14,7 +14,7 @@
 
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD.
-           05 EMP-ID         PIC 9(3).
+           05 EMP-ID         PIC 9(5).
            05 EMP-NAME       PIC X(10).
            05 HOURS-WORKED   PIC 9(2).
            05 HOURLY-RATE    PIC 9(2).
@@ -30,9 +30,22 @@
 
        01 WEEKLY-PAY         PIC 9(5).
        01 OUT-LINE           PIC X(80).
-       
+
+      *> Defaults to data/employees.txt but can be overridden per run
+      *> (per cost center or branch office) via the EMPLOYEE_FILE
+      *> environment variable, so the program never needs recompiling
+      *> just to point at a different input. ASSIGN TO DYNAMIC makes
+      *> OPEN use whatever is actually MOVEd/ACCEPTed into this field.
+       01 EMPLOYEE-FILE-NAME PIC X(100).
+
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE SPACES TO EMPLOYEE-FILE-NAME
+           ACCEPT EMPLOYEE-FILE-NAME FROM ENVIRONMENT "EMPLOYEE_FILE"
+           IF EMPLOYEE-FILE-NAME = SPACES
+               MOVE "data/employees.txt" TO EMPLOYEE-FILE-NAME
+           END-IF
+
            OPEN INPUT EMPLOYEE-FILE
                 OUTPUT REPORT-FILE
 
