@@ -8,48 +8,129 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Current rates by category, one CODE/RATE pair per line, so a
+      * rate revision from the tax authority is a data update instead
+      * of a recompile. Missing file keeps the built-in defaults below.
+           SELECT TAX-RATES-FILE ASSIGN TO "data/tax_rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TAX-RATES-FILE-STATUS.
+      * Prior period's statistics, so this run can show what moved
+      * since last time instead of just this period's figures.
+           SELECT TAX-HISTORY-FILE
+               ASSIGN TO "data/tax_stats_history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TAX-HISTORY-FILE-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
+       FILE SECTION.
+       FD TAX-RATES-FILE.
+       01 TAX-RATE-RECORD.
+           05 RATE-CODE        PIC X(1).
+           05 FILLER           PIC X(1).
+           05 RATE-VALUE       PIC 9V999.
+      *
+       FD TAX-HISTORY-FILE.
+       01 TAX-HISTORY-RECORD.
+           05 HIST-AVE-TAX     PIC 99V999.
+           05 FILLER           PIC X(1).
+           05 HIST-MEDIAN-TAX  PIC 99V999.
+           05 FILLER           PIC X(1).
+           05 HIST-TAX-RANGE   PIC 99V999.
+      *
        WORKING-STORAGE SECTION.
-      * 
-      * Tax rates for different categories
-       01 TAX-S            PIC 99V999 VALUE .045.
-       01 TAX-T            PIC 99V999 VALUE .020.
-       01 TAX-W            PIC 99V999 VALUE .035.
-       01 TAX-B            PIC 99V999 VALUE .030.
-      * 
+      *
+      * Tax rates for every category, loaded from data/tax_rates.txt
+      * so adding or dropping a category is a data change, not a
+      * source change. TAX-CATEGORY-COUNT grows or shrinks with
+      * whatever the rates file (or the built-in default table, when
+      * the file is missing) actually contains.
+       01 TAX-RATE-MAX          PIC 99 VALUE 50.
+       01 TAX-CATEGORY-COUNT    PIC 99 VALUE 0.
+       01 TAX-RATE-TABLE.
+           05 TAX-RATE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON TAX-CATEGORY-COUNT.
+               10 TAX-CATEGORY-CODE  PIC X(1).
+               10 TAX-CATEGORY-RATE  PIC 99V999.
+      *
+       01 TAX-RATES-FILE-STATUS PIC XX.
+       01 TAX-RATES-EOF-FLAG    PIC X VALUE "N".
+      * Ascending working copy of the rates, built by SORT-TAX-RATES
+      * so MEDIAN-TAX and TAX-RANGE can be picked off the low/high/
+      * middle entries without a fixed four-argument function call.
+       01 TAX-SORT-TABLE.
+           05 TAX-SORT-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON TAX-CATEGORY-COUNT
+                   PIC 99V999.
+       01 TAX-SORT-IDX      PIC 99.
+       01 TAX-SORT-SWAPPED  PIC X VALUE "N".
+           88 TAX-SORT-DID-SWAP VALUE "Y".
+       01 TAX-SORT-HOLD     PIC 99V999.
+       01 TAX-MID-IDX       PIC 99.
+      *
       * Statistical calculations
+       01 TAX-RATE-TOTAL   PIC 9(4)V999.
        01 AVE-TAX          PIC 99V999.
        01 MEDIAN-TAX       PIC 99V999.
        01 TAX-RANGE        PIC 99V999.
-      * 
+       01 TAX-VARIANCE-SUM PIC 9(4)V9(6).
+       01 TAX-VARIANCE-TERM PIC 9(4)V9(6).
+       01 STD-DEV-TAX      PIC 99V999.
+      *
       * Display formatting variables
        01 WS-AVE-DISPLAY   PIC ZZ.999.
        01 WS-MED-DISPLAY   PIC ZZ.999.
        01 WS-RNG-DISPLAY   PIC ZZ.999.
-       01 WS-TAX-S-DISPLAY PIC ZZ.999.
-       01 WS-TAX-T-DISPLAY PIC ZZ.999.
-       01 WS-TAX-W-DISPLAY PIC ZZ.999.
-       01 WS-TAX-B-DISPLAY PIC ZZ.999.
-      * 
-      * Work variables for manual calculations
-      * (if functions not available)
-       01 WS-TOTAL         PIC 99V999.
-       01 WS-COUNT         PIC 99 VALUE 4.
-       01 WS-MAX-TAX       PIC 99V999.
-       01 WS-MIN-TAX       PIC 99V999.
-       01 WS-TEMP1         PIC 99V999.
-       01 WS-TEMP2         PIC 99V999.
-      * 
+       01 WS-STD-DISPLAY   PIC ZZ.999.
+       01 WS-CODE-DISPLAY  PIC X(1).
+       01 WS-RATE-DISPLAY  PIC ZZ.999.
+       01 TAX-IDX          PIC 99.
+      *
+      * Amount the tax rates are applied against -- this period's real
+      * transaction total, not just the descriptive rate statistics
+      * above. TAXABLE_AMOUNT lets a caller feed in an actual GROSS-PAY
+      * figure from the payroll run; with nothing supplied we fall back
+      * to a sample amount so the program still has something to show.
+       01 TAXABLE-AMOUNT-PARM  PIC X(12).
+       01 TAXABLE-AMOUNT       PIC 9(9)V99 VALUE 10000.00.
+       01 TAX-DUE-TABLE.
+           05 TAX-DUE-AMOUNT OCCURS 1 TO 50 TIMES
+                   DEPENDING ON TAX-CATEGORY-COUNT
+                   PIC 9(9)V99.
+       01 TAX-DUE-TOTAL        PIC 9(9)V99.
+       01 WS-AMOUNT-DISPLAY    PIC Z(8)9.99.
+       01 WS-DUE-DISPLAY       PIC Z(8)9.99.
+      *
+      * Prior-period statistics, carried forward in
+      * data/tax_stats_history.txt so this run can show the trend
+      * against last time instead of only this period's figures.
+       01 TAX-HISTORY-FILE-STATUS  PIC XX.
+       01 PRIOR-STATS-FOUND-FLAG   PIC X VALUE "N".
+           88 PRIOR-STATS-FOUND   VALUE "Y".
+       01 PRIOR-AVE-TAX        PIC 99V999.
+       01 PRIOR-MEDIAN-TAX     PIC 99V999.
+       01 PRIOR-TAX-RANGE      PIC 99V999.
+       01 AVE-TAX-DELTA        PIC S9V999.
+       01 MEDIAN-TAX-DELTA     PIC S9V999.
+       01 TAX-RANGE-DELTA      PIC S9V999.
+       01 WS-AVE-DELTA-DISPLAY     PIC +9.999.
+       01 WS-MED-DELTA-DISPLAY     PIC +9.999.
+       01 WS-RNG-DELTA-DISPLAY     PIC +9.999.
+      *
       *------------------
        PROCEDURE DIVISION.
       *------------------
        MAIN-PROCESSING.
            PERFORM DISPLAY-HEADER
            PERFORM DISPLAY-TAX-RATES
+           PERFORM LOAD-TAX-HISTORY
            PERFORM CALCULATE-STATISTICS
            PERFORM DISPLAY-RESULTS
+           PERFORM APPLY-TAX-RATES
+           PERFORM DISPLAY-TAX-DUE
+           PERFORM SAVE-TAX-HISTORY
            STOP RUN.
       *     
        DISPLAY-HEADER.
@@ -60,41 +141,224 @@
            DISPLAY SPACES.
       *     
        DISPLAY-TAX-RATES.
-           MOVE TAX-S TO WS-TAX-S-DISPLAY
-           MOVE TAX-T TO WS-TAX-T-DISPLAY
-           MOVE TAX-W TO WS-TAX-W-DISPLAY
-           MOVE TAX-B TO WS-TAX-B-DISPLAY
-      *     
+           PERFORM LOAD-TAX-RATES
+      *
            DISPLAY "TAX RATES:"
            DISPLAY "----------"
-           DISPLAY "Tax-S (Sales):     " WS-TAX-S-DISPLAY
-           DISPLAY "Tax-T (Transport): " WS-TAX-T-DISPLAY
-           DISPLAY "Tax-W (Wage):      " WS-TAX-W-DISPLAY
-           DISPLAY "Tax-B (Business):  " WS-TAX-B-DISPLAY
+           PERFORM VARYING TAX-IDX FROM 1 BY 1
+                   UNTIL TAX-IDX > TAX-CATEGORY-COUNT
+               MOVE TAX-CATEGORY-CODE (TAX-IDX) TO WS-CODE-DISPLAY
+               MOVE TAX-CATEGORY-RATE (TAX-IDX) TO WS-RATE-DISPLAY
+               DISPLAY "Tax-" WS-CODE-DISPLAY ": " WS-RATE-DISPLAY
+           END-PERFORM
            DISPLAY SPACES.
-      *     
+      *
+      * Reads data/tax_rates.txt, if present, into TAX-RATE-TABLE --
+      * one entry per line, so any number of categories can be added
+      * or dropped there without touching this program. A missing
+      * file falls back to the four categories this program always
+      * shipped with.
+       LOAD-TAX-RATES.
+           MOVE 0 TO TAX-CATEGORY-COUNT
+           OPEN INPUT TAX-RATES-FILE
+           IF TAX-RATES-FILE-STATUS = "00"
+               PERFORM UNTIL TAX-RATES-EOF-FLAG = "Y"
+                   READ TAX-RATES-FILE
+                       AT END
+                           MOVE "Y" TO TAX-RATES-EOF-FLAG
+                       NOT AT END
+                           IF TAX-CATEGORY-COUNT < TAX-RATE-MAX
+                               ADD 1 TO TAX-CATEGORY-COUNT
+                               MOVE RATE-CODE TO TAX-CATEGORY-CODE
+                                   (TAX-CATEGORY-COUNT)
+                               MOVE RATE-VALUE TO TAX-CATEGORY-RATE
+                                   (TAX-CATEGORY-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TAX-RATES-FILE
+           END-IF
+           MOVE "N" TO TAX-RATES-EOF-FLAG
+           IF TAX-CATEGORY-COUNT = 0
+               PERFORM LOAD-DEFAULT-TAX-RATES
+           END-IF.
+      *
+      * Built-in fallback categories -- Sales, Transport, Wage, and
+      * Business -- used only when data/tax_rates.txt is missing.
+       LOAD-DEFAULT-TAX-RATES.
+           MOVE 4 TO TAX-CATEGORY-COUNT
+           MOVE "S" TO TAX-CATEGORY-CODE (1)
+           MOVE .045 TO TAX-CATEGORY-RATE (1)
+           MOVE "T" TO TAX-CATEGORY-CODE (2)
+           MOVE .020 TO TAX-CATEGORY-RATE (2)
+           MOVE "W" TO TAX-CATEGORY-CODE (3)
+           MOVE .035 TO TAX-CATEGORY-RATE (3)
+           MOVE "B" TO TAX-CATEGORY-CODE (4)
+           MOVE .030 TO TAX-CATEGORY-RATE (4).
+      *
+      * Reads last run's AVE-TAX/MEDIAN-TAX/TAX-RANGE, if any, so
+      * DISPLAY-RESULTS can show the trend since then. A missing
+      * history file just means there is nothing to compare against
+      * yet -- the same "no file, no problem" treatment this program
+      * already gives a missing rates file.
+       LOAD-TAX-HISTORY.
+           OPEN INPUT TAX-HISTORY-FILE
+           IF TAX-HISTORY-FILE-STATUS = "00"
+               READ TAX-HISTORY-FILE
+                   NOT AT END
+                       MOVE HIST-AVE-TAX TO PRIOR-AVE-TAX
+                       MOVE HIST-MEDIAN-TAX TO PRIOR-MEDIAN-TAX
+                       MOVE HIST-TAX-RANGE TO PRIOR-TAX-RANGE
+                       MOVE "Y" TO PRIOR-STATS-FOUND-FLAG
+               END-READ
+               CLOSE TAX-HISTORY-FILE
+           END-IF.
+      *
+      * Carries this period's statistics forward as next run's
+      * "prior period" figures.
+       SAVE-TAX-HISTORY.
+           MOVE SPACES TO TAX-HISTORY-RECORD
+           MOVE AVE-TAX TO HIST-AVE-TAX
+           MOVE MEDIAN-TAX TO HIST-MEDIAN-TAX
+           MOVE TAX-RANGE TO HIST-TAX-RANGE
+           OPEN OUTPUT TAX-HISTORY-FILE
+           WRITE TAX-HISTORY-RECORD
+           CLOSE TAX-HISTORY-FILE.
+      *
+      * TAX-CATEGORY-COUNT varies with the rates file, so the mean,
+      * median, and range are worked out over the table rather than
+      * a fixed S/T/W/B function argument list.
        CALCULATE-STATISTICS.
-      * Using COBOL intrinsic functions (modern COBOL)
-      * If your COBOL compiler supports these functions:
-           COMPUTE AVE-TAX = FUNCTION MEAN(TAX-S TAX-T TAX-W TAX-B)
-           COMPUTE MEDIAN-TAX = FUNCTION MEDIAN(TAX-S TAX-T TAX-W TAX-B)
-           COMPUTE TAX-RANGE = FUNCTION RANGE(TAX-S TAX-T TAX-W TAX-B)
-       .   
+           PERFORM SORT-TAX-RATES
+      *
+           MOVE 0 TO TAX-RATE-TOTAL
+           PERFORM VARYING TAX-IDX FROM 1 BY 1
+                   UNTIL TAX-IDX > TAX-CATEGORY-COUNT
+               ADD TAX-CATEGORY-RATE (TAX-IDX) TO TAX-RATE-TOTAL
+           END-PERFORM
+           COMPUTE AVE-TAX ROUNDED =
+               TAX-RATE-TOTAL / TAX-CATEGORY-COUNT
+      *
+           COMPUTE TAX-RANGE =
+               TAX-SORT-ENTRY (TAX-CATEGORY-COUNT) - TAX-SORT-ENTRY (1)
+      *
+           IF FUNCTION MOD (TAX-CATEGORY-COUNT, 2) = 0
+               COMPUTE TAX-MID-IDX = TAX-CATEGORY-COUNT / 2
+               COMPUTE MEDIAN-TAX ROUNDED =
+                   (TAX-SORT-ENTRY (TAX-MID-IDX)
+                       + TAX-SORT-ENTRY (TAX-MID-IDX + 1)) / 2
+           ELSE
+               COMPUTE TAX-MID-IDX = (TAX-CATEGORY-COUNT + 1) / 2
+               MOVE TAX-SORT-ENTRY (TAX-MID-IDX) TO MEDIAN-TAX
+           END-IF
+      *
+      * Population standard deviation -- how much rates diverge from
+      * AVE-TAX, alongside the spread TAX-RANGE already reports.
+           MOVE 0 TO TAX-VARIANCE-SUM
+           PERFORM VARYING TAX-IDX FROM 1 BY 1
+                   UNTIL TAX-IDX > TAX-CATEGORY-COUNT
+               COMPUTE TAX-VARIANCE-TERM =
+                   (TAX-CATEGORY-RATE (TAX-IDX) - AVE-TAX) ** 2
+               ADD TAX-VARIANCE-TERM TO TAX-VARIANCE-SUM
+           END-PERFORM
+           COMPUTE STD-DEV-TAX ROUNDED =
+               FUNCTION SQRT (TAX-VARIANCE-SUM / TAX-CATEGORY-COUNT)
+       .
+      *
+      * Simple ascending bubble sort of a working copy of the rates --
+      * TAX-CATEGORY-RATE itself is left in file/entry order.
+       SORT-TAX-RATES.
+           PERFORM VARYING TAX-IDX FROM 1 BY 1
+                   UNTIL TAX-IDX > TAX-CATEGORY-COUNT
+               MOVE TAX-CATEGORY-RATE (TAX-IDX)
+                   TO TAX-SORT-ENTRY (TAX-IDX)
+           END-PERFORM
+      *
+           MOVE "Y" TO TAX-SORT-SWAPPED
+           PERFORM UNTIL NOT TAX-SORT-DID-SWAP
+               MOVE "N" TO TAX-SORT-SWAPPED
+               PERFORM VARYING TAX-IDX FROM 1 BY 1
+                       UNTIL TAX-IDX > TAX-CATEGORY-COUNT - 1
+                   IF TAX-SORT-ENTRY (TAX-IDX) >
+                           TAX-SORT-ENTRY (TAX-IDX + 1)
+                       MOVE TAX-SORT-ENTRY (TAX-IDX) TO TAX-SORT-HOLD
+                       MOVE TAX-SORT-ENTRY (TAX-IDX + 1)
+                           TO TAX-SORT-ENTRY (TAX-IDX)
+                       MOVE TAX-SORT-HOLD
+                           TO TAX-SORT-ENTRY (TAX-IDX + 1)
+                       MOVE "Y" TO TAX-SORT-SWAPPED
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
       *
        DISPLAY-RESULTS.
            MOVE AVE-TAX TO WS-AVE-DISPLAY
            MOVE MEDIAN-TAX TO WS-MED-DISPLAY
            MOVE TAX-RANGE TO WS-RNG-DISPLAY
-      *     
+           MOVE STD-DEV-TAX TO WS-STD-DISPLAY
+      *
            DISPLAY "STATISTICAL RESULTS:"
            DISPLAY "-------------------"
            DISPLAY "Average Tax Rate:  " WS-AVE-DISPLAY
            DISPLAY "Median Tax Rate:   " WS-MED-DISPLAY
            DISPLAY "Tax Range:         " WS-RNG-DISPLAY
+           DISPLAY "Standard Deviation:" WS-STD-DISPLAY
+      *
+           IF PRIOR-STATS-FOUND
+               COMPUTE AVE-TAX-DELTA = AVE-TAX - PRIOR-AVE-TAX
+               COMPUTE MEDIAN-TAX-DELTA = MEDIAN-TAX - PRIOR-MEDIAN-TAX
+               COMPUTE TAX-RANGE-DELTA = TAX-RANGE - PRIOR-TAX-RANGE
+               MOVE AVE-TAX-DELTA TO WS-AVE-DELTA-DISPLAY
+               MOVE MEDIAN-TAX-DELTA TO WS-MED-DELTA-DISPLAY
+               MOVE TAX-RANGE-DELTA TO WS-RNG-DELTA-DISPLAY
+      *
+               DISPLAY SPACES
+               DISPLAY "CHANGE SINCE LAST PERIOD:"
+               DISPLAY "-------------------------"
+               DISPLAY "Average Tax Rate:  " WS-AVE-DELTA-DISPLAY
+               DISPLAY "Median Tax Rate:   " WS-MED-DELTA-DISPLAY
+               DISPLAY "Tax Range:         " WS-RNG-DELTA-DISPLAY
+           END-IF
+           DISPLAY SPACES.
+      *
+      * Applies every category's rate against a real transaction total
+      * (e.g. this period's GROSS-PAY) instead of just describing the
+      * rate table statistically. TAXABLE_AMOUNT overrides the sample
+      * default when a caller supplies an actual figure.
+       APPLY-TAX-RATES.
+           MOVE SPACES TO TAXABLE-AMOUNT-PARM
+           ACCEPT TAXABLE-AMOUNT-PARM FROM ENVIRONMENT "TAXABLE_AMOUNT"
+           IF TAXABLE-AMOUNT-PARM NOT = SPACES
+               COMPUTE TAXABLE-AMOUNT =
+                   FUNCTION NUMVAL (FUNCTION TRIM (TAXABLE-AMOUNT-PARM))
+           END-IF
+      *
+           MOVE 0 TO TAX-DUE-TOTAL
+           PERFORM VARYING TAX-IDX FROM 1 BY 1
+                   UNTIL TAX-IDX > TAX-CATEGORY-COUNT
+               COMPUTE TAX-DUE-AMOUNT (TAX-IDX) ROUNDED =
+                   TAXABLE-AMOUNT * TAX-CATEGORY-RATE (TAX-IDX)
+               ADD TAX-DUE-AMOUNT (TAX-IDX) TO TAX-DUE-TOTAL
+           END-PERFORM.
+      *
+       DISPLAY-TAX-DUE.
+           MOVE TAXABLE-AMOUNT TO WS-AMOUNT-DISPLAY
+      *
+           DISPLAY "TAX DUE ON TAXABLE AMOUNT " WS-AMOUNT-DISPLAY ":"
+           DISPLAY "-------------------------------------------"
+           PERFORM VARYING TAX-IDX FROM 1 BY 1
+                   UNTIL TAX-IDX > TAX-CATEGORY-COUNT
+               MOVE TAX-CATEGORY-CODE (TAX-IDX) TO WS-CODE-DISPLAY
+               MOVE TAX-DUE-AMOUNT (TAX-IDX) TO WS-DUE-DISPLAY
+               DISPLAY "Tax-" WS-CODE-DISPLAY " due: " WS-DUE-DISPLAY
+           END-PERFORM
+      *
+           MOVE TAX-DUE-TOTAL TO WS-DUE-DISPLAY
+           DISPLAY "Total tax due:  " WS-DUE-DISPLAY
            DISPLAY SPACES
            DISPLAY "======================================"
            DISPLAY "     PROCESSING COMPLETED            "
            DISPLAY "======================================".
-      *     
+      *
        END PROGRAM TAX-STATISTICS.
       *
