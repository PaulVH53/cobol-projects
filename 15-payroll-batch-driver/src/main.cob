@@ -0,0 +1,141 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. PAYROLL-BATCH-DRIVER.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+      *
+      * Runs payroll, then the payslip driver, then tax statistics as
+      * one chained batch, stopping at the first step whose return
+      * code is not zero instead of barrelling on to the next step on
+      * bad data. Each step is a separately-compiled GnuCOBOL program
+      * invoked as its own process (CALL "SYSTEM"), since none of
+      * payroll/payslip-main/TAX-STATISTICS are written as callable
+      * subprograms -- each ends its own run with STOP RUN, which
+      * would terminate this driver too if it were CALLed in-process
+      * instead of shelled out to. CALL "SYSTEM" leaves this driver's
+      * RETURN-CODE special register holding the child process's exit
+      * status, which is what CHECK-STEP-RESULT below inspects.
+      *
+      * Each step's command defaults to the built executable sitting
+      * next to that program's source, matching its PROGRAM-ID, and
+      * can be overridden (e.g. to a full path, or a wrapper script)
+      * the same way every other runtime setting in this system comes
+      * from an environment variable.
+       01 PAYROLL-CMD-PARM     PIC X(100).
+       01 PAYSLIP-CMD-PARM     PIC X(100).
+       01 TAX-STATS-CMD-PARM   PIC X(100).
+       01 STEP-NAME            PIC X(20).
+      * CALL "SYSTEM" leaves RETURN-CODE holding the raw POSIX
+      * wait-status word (exit_code * 256), not the child's actual
+      * exit code -- WS-STEP-EXIT-CODE recovers the real exit code
+      * for display.
+       01 WS-STEP-EXIT-CODE    PIC S9(9).
+       01 CHAIN-FAILED-FLAG    PIC X VALUE "N".
+           88 CHAIN-FAILED        VALUE "Y".
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCESSING.
+           PERFORM DISPLAY-HEADER
+           PERFORM LOAD-STEP-COMMANDS
+           PERFORM RUN-PAYROLL-STEP
+           IF NOT CHAIN-FAILED
+               PERFORM RUN-PAYSLIP-STEP
+           END-IF
+           IF NOT CHAIN-FAILED
+               PERFORM RUN-TAX-STATISTICS-STEP
+           END-IF
+           PERFORM DISPLAY-SUMMARY
+           IF CHAIN-FAILED
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+      *
+       DISPLAY-HEADER.
+           DISPLAY SPACES
+           DISPLAY "======================================"
+           DISPLAY "    PAYROLL BATCH DRIVER              "
+           DISPLAY "======================================"
+           DISPLAY SPACES.
+      *
+      * Reads PAYROLL_CMD/PAYSLIP_CMD/TAX_STATS_CMD. Any left unset
+      * fall back to the built executable beside that step's source,
+      * matching its PROGRAM-ID.
+       LOAD-STEP-COMMANDS.
+           MOVE SPACES TO PAYROLL-CMD-PARM
+           ACCEPT PAYROLL-CMD-PARM FROM ENVIRONMENT "PAYROLL_CMD"
+           IF PAYROLL-CMD-PARM = SPACES
+               STRING "08-payroll-with-table-and-report-adding-col"
+                       "/src/payroll"
+                   DELIMITED BY SIZE INTO PAYROLL-CMD-PARM
+           END-IF
+      *
+           MOVE SPACES TO PAYSLIP-CMD-PARM
+           ACCEPT PAYSLIP-CMD-PARM FROM ENVIRONMENT "PAYSLIP_CMD"
+           IF PAYSLIP-CMD-PARM = SPACES
+               MOVE "09-pay-slip/src/payslip-main" TO PAYSLIP-CMD-PARM
+           END-IF
+      *
+           MOVE SPACES TO TAX-STATS-CMD-PARM
+           ACCEPT TAX-STATS-CMD-PARM FROM ENVIRONMENT "TAX_STATS_CMD"
+           IF TAX-STATS-CMD-PARM = SPACES
+               MOVE "12-tax-statistics/src/tax-statistics"
+                   TO TAX-STATS-CMD-PARM
+           END-IF.
+      *
+       RUN-PAYROLL-STEP.
+           MOVE "PAYROLL" TO STEP-NAME
+           DISPLAY "STEP 1: " FUNCTION TRIM (STEP-NAME) " -- "
+                   FUNCTION TRIM (PAYROLL-CMD-PARM)
+           CALL "SYSTEM" USING PAYROLL-CMD-PARM
+           PERFORM CHECK-STEP-RESULT.
+      *
+       RUN-PAYSLIP-STEP.
+           MOVE "PAYSLIP" TO STEP-NAME
+           DISPLAY "STEP 2: " FUNCTION TRIM (STEP-NAME) " -- "
+                   FUNCTION TRIM (PAYSLIP-CMD-PARM)
+           CALL "SYSTEM" USING PAYSLIP-CMD-PARM
+           PERFORM CHECK-STEP-RESULT.
+      *
+       RUN-TAX-STATISTICS-STEP.
+           MOVE "TAX-STATISTICS" TO STEP-NAME
+           DISPLAY "STEP 3: " FUNCTION TRIM (STEP-NAME) " -- "
+                   FUNCTION TRIM (TAX-STATS-CMD-PARM)
+           CALL "SYSTEM" USING TAX-STATS-CMD-PARM
+           PERFORM CHECK-STEP-RESULT.
+      *
+      * CALL "SYSTEM" leaves the child process's exit status in
+      * RETURN-CODE. Anything but zero aborts the rest of the chain.
+       CHECK-STEP-RESULT.
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO CHAIN-FAILED-FLAG
+               DIVIDE RETURN-CODE BY 256 GIVING WS-STEP-EXIT-CODE
+               DISPLAY "*** " FUNCTION TRIM (STEP-NAME)
+                       " FAILED (RETURN CODE " WS-STEP-EXIT-CODE
+                       ") -- STOPPING BATCH CHAIN ***"
+           ELSE
+               DISPLAY FUNCTION TRIM (STEP-NAME) " COMPLETED OK"
+           END-IF.
+      *
+       DISPLAY-SUMMARY.
+           DISPLAY SPACES
+           IF CHAIN-FAILED
+               DISPLAY "BATCH RUN ABORTED -- SEE STEP FAILURE ABOVE"
+           ELSE
+               DISPLAY "BATCH RUN COMPLETED -- ALL STEPS OK"
+           END-IF
+           DISPLAY "======================================".
+      *
+       END PROGRAM PAYROLL-BATCH-DRIVER.
