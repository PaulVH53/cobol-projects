@@ -0,0 +1,245 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. EMPLOYEE-PAY-INQUIRY.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The per-employee, per-run pay history 08-payroll-with-table-
+      * and-report-adding-col/src/main.cob now appends to every run
+      * (EMP-ID, period, weekly pay) -- the only cross-run record of
+      * an individual employee's pay that this system keeps, as
+      * opposed to report.txt/employer_cost.txt, which get rewritten
+      * fresh every run. Can be overridden via the PAY_HISTORY_FILE
+      * environment variable, same as every other input path in this
+      * system.
+           SELECT PAY-HISTORY-FILE
+               ASSIGN TO DYNAMIC PAY-HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-HISTORY-FILE-STATUS.
+      * Employee names, keyed by ID, so the inquiry can show who a
+      * history belongs to instead of a bare employee ID.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "data/employee_master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EMPLOYEE-MASTER-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD PAY-HISTORY-FILE.
+       01 PAY-HISTORY-RECORD.
+           05 HIST-EMP-ID           PIC 9(5).
+           05 FILLER                PIC X(1).
+           05 HIST-PERIOD-DATE      PIC X(10).
+           05 FILLER                PIC X(1).
+           05 HIST-WEEKLY-PAY       PIC 9(5).
+      *
+       FD EMPLOYEE-MASTER-FILE.
+       01 EMPLOYEE-MASTER-RECORD    PIC X(50).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      * Defaults to data/pay_history.txt but can be pointed elsewhere
+      * (e.g. an archived prior year's file) via PAY_HISTORY_FILE.
+       01 PAY-HISTORY-FILE-NAME     PIC X(100).
+       01 PAY-HISTORY-FILE-STATUS   PIC XX.
+       01 EMPLOYEE-MASTER-FILE-STATUS PIC XX.
+      *
+      * Employee names, keyed by ID, loaded from EMPLOYEE-MASTER-FILE.
+       01 MASTER-TABLE-COUNT        PIC 9(4) VALUE 0.
+       01 MASTER-TABLE.
+           05 MASTER-ENTRY OCCURS 1000 TIMES.
+               10 MASTER-TBL-ID         PIC 9(5).
+               10 MASTER-TBL-NAME       PIC X(10).
+               10 MASTER-TBL-RATE       PIC 99.
+               10 MASTER-TBL-DEPT       PIC X(10).
+       01 MASTER-IDX                 PIC 9(4).
+       01 MASTER-FOUND-FLAG          PIC X VALUE "N".
+           88 MASTER-FOUND           VALUE "Y".
+       01 INQUIRY-EMP-NAME           PIC X(10) VALUE SPACES.
+      *
+      * This employee's history, read fresh from PAY-HISTORY-FILE for
+      * every inquiry (the file is append-only and small, so a full
+      * scan per lookup is simpler than maintaining an index).
+       01 HISTORY-ENTRY-MAX          PIC 999 VALUE 200.
+       01 HISTORY-ENTRY-COUNT        PIC 999 VALUE 0.
+       01 HISTORY-TABLE.
+           05 HISTORY-ENTRY OCCURS 200 TIMES.
+               10 HIST-TBL-PERIOD-DATE  PIC X(10).
+               10 HIST-TBL-WEEKLY-PAY   PIC 9(5).
+       01 HISTORY-IDX                PIC 999.
+      * Only the most recent entries are worth showing a clerk on
+      * screen; older ones are still on file if ever needed.
+       01 HISTORY-DISPLAY-LIMIT      PIC 99 VALUE 10.
+       01 HISTORY-START-IDX          PIC 999.
+       01 HISTORY-SHOWN-COUNT        PIC 99.
+      *
+       01 INQUIRY-EMP-ID             PIC 9(5).
+       01 INQUIRY-ID-PARM            PIC X(5).
+       01 EXIT-INQUIRY-FLAG          PIC X VALUE "N".
+           88 EXIT-INQUIRY           VALUE "Y".
+      *
+      *-----------------
+       SCREEN SECTION.
+      *-----------------
+      * A simple full-screen prompt -- the system's first interactive
+      * program, every other one here being strictly batch-driven.
+       01 INQUIRY-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 10 VALUE "EMPLOYEE PAY HISTORY INQUIRY".
+           05 LINE 2 COL 10 VALUE "============================".
+           05 LINE 4 COL 1 VALUE
+               "ENTER EMPLOYEE ID (00000 TO EXIT): ".
+           05 COL PLUS 1 PIC X(5) TO INQUIRY-ID-PARM.
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCESSING.
+           PERFORM LOAD-PAY-HISTORY-FILE-NAME
+           PERFORM LOAD-EMPLOYEE-MASTER
+           PERFORM UNTIL EXIT-INQUIRY
+               PERFORM PROMPT-FOR-EMPLOYEE-ID
+               IF NOT EXIT-INQUIRY
+                   PERFORM PROCESS-INQUIRY
+               END-IF
+           END-PERFORM
+           DISPLAY SPACES
+           DISPLAY "EXITING EMPLOYEE PAY INQUIRY."
+           STOP RUN.
+      *
+      * Reads PAY_HISTORY_FILE; unset or blank falls back to
+      * data/pay_history.txt.
+       LOAD-PAY-HISTORY-FILE-NAME.
+           MOVE SPACES TO PAY-HISTORY-FILE-NAME
+           ACCEPT PAY-HISTORY-FILE-NAME
+               FROM ENVIRONMENT "PAY_HISTORY_FILE"
+           IF PAY-HISTORY-FILE-NAME = SPACES
+               MOVE "data/pay_history.txt" TO PAY-HISTORY-FILE-NAME
+           END-IF.
+      *
+      * Reads the employee master file, if any, into MASTER-TABLE so
+      * DISPLAY-PAY-HISTORY can show a name alongside an ID. A missing
+      * file just means names print blank.
+       LOAD-EMPLOYEE-MASTER.
+           MOVE 0 TO MASTER-TABLE-COUNT
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF EMPLOYEE-MASTER-FILE-STATUS = "00"
+               PERFORM UNTIL EMPLOYEE-MASTER-FILE-STATUS NOT = "00"
+                   READ EMPLOYEE-MASTER-FILE
+                       AT END
+                           MOVE "10" TO EMPLOYEE-MASTER-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO MASTER-TABLE-COUNT
+                           UNSTRING EMPLOYEE-MASTER-RECORD
+                               DELIMITED BY SPACE
+                               INTO MASTER-TBL-ID(MASTER-TABLE-COUNT)
+                                    MASTER-TBL-NAME(MASTER-TABLE-COUNT)
+                                    MASTER-TBL-RATE(MASTER-TABLE-COUNT)
+                                    MASTER-TBL-DEPT(MASTER-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER-FILE
+           END-IF.
+      *
+      * Displays the inquiry screen and reads one employee ID.
+      * 00000 or a blank entry ends the program.
+       PROMPT-FOR-EMPLOYEE-ID.
+           MOVE SPACES TO INQUIRY-ID-PARM
+           DISPLAY INQUIRY-SCREEN
+           ACCEPT INQUIRY-SCREEN
+           IF INQUIRY-ID-PARM = SPACES OR INQUIRY-ID-PARM = "00000"
+               SET EXIT-INQUIRY TO TRUE
+           END-IF.
+      *
+      * Validates the entered ID, then looks up and displays that
+      * employee's name and recent pay history.
+       PROCESS-INQUIRY.
+           DISPLAY SPACES
+           IF INQUIRY-ID-PARM IS NOT NUMERIC
+               DISPLAY "INVALID EMPLOYEE ID -- NUMERIC ONLY"
+           ELSE
+               MOVE INQUIRY-ID-PARM TO INQUIRY-EMP-ID
+               PERFORM LOOKUP-EMPLOYEE-NAME
+               PERFORM LOAD-PAY-HISTORY-FOR-EMPLOYEE
+               PERFORM DISPLAY-PAY-HISTORY
+           END-IF
+           DISPLAY SPACES
+           DISPLAY "PRESS ENTER TO CONTINUE..."
+           ACCEPT INQUIRY-ID-PARM.
+      *
+      * Looks INQUIRY-EMP-ID up in MASTER-TABLE and returns its name,
+      * or spaces when there is no matching master record.
+       LOOKUP-EMPLOYEE-NAME.
+           MOVE "N" TO MASTER-FOUND-FLAG
+           MOVE SPACES TO INQUIRY-EMP-NAME
+           PERFORM VARYING MASTER-IDX FROM 1 BY 1
+                   UNTIL MASTER-IDX > MASTER-TABLE-COUNT
+               IF MASTER-TBL-ID(MASTER-IDX) = INQUIRY-EMP-ID
+                   MOVE MASTER-TBL-NAME(MASTER-IDX) TO INQUIRY-EMP-NAME
+                   SET MASTER-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+      *
+      * Scans PAY-HISTORY-FILE for every line matching INQUIRY-EMP-ID,
+      * in the order written (oldest first), into HISTORY-TABLE.
+       LOAD-PAY-HISTORY-FOR-EMPLOYEE.
+           MOVE 0 TO HISTORY-ENTRY-COUNT
+           OPEN INPUT PAY-HISTORY-FILE
+           IF PAY-HISTORY-FILE-STATUS = "00"
+               PERFORM UNTIL PAY-HISTORY-FILE-STATUS NOT = "00"
+                   READ PAY-HISTORY-FILE
+                       AT END
+                           MOVE "10" TO PAY-HISTORY-FILE-STATUS
+                       NOT AT END
+                           IF HIST-EMP-ID = INQUIRY-EMP-ID
+                                   AND HISTORY-ENTRY-COUNT
+                                       < HISTORY-ENTRY-MAX
+                               ADD 1 TO HISTORY-ENTRY-COUNT
+                               MOVE HIST-PERIOD-DATE TO
+                                   HIST-TBL-PERIOD-DATE
+                                       (HISTORY-ENTRY-COUNT)
+                               MOVE HIST-WEEKLY-PAY TO
+                                   HIST-TBL-WEEKLY-PAY
+                                       (HISTORY-ENTRY-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAY-HISTORY-FILE
+           END-IF.
+      *
+      * Shows the employee's name and up to HISTORY-DISPLAY-LIMIT of
+      * their most recent pay periods, most recent first. No history
+      * on file (unknown ID or an employee never run through payroll)
+      * is reported plainly rather than as an empty table.
+       DISPLAY-PAY-HISTORY.
+           DISPLAY "EMPLOYEE ID: " INQUIRY-EMP-ID
+                   "   NAME: " FUNCTION TRIM (INQUIRY-EMP-NAME)
+           DISPLAY "------------------------------------------"
+           IF HISTORY-ENTRY-COUNT = 0
+               DISPLAY "NO PAY HISTORY ON FILE FOR THIS EMPLOYEE"
+           ELSE
+               DISPLAY "PERIOD ENDING    WEEKLY PAY"
+               IF HISTORY-ENTRY-COUNT > HISTORY-DISPLAY-LIMIT
+                   COMPUTE HISTORY-START-IDX =
+                       HISTORY-ENTRY-COUNT - HISTORY-DISPLAY-LIMIT + 1
+               ELSE
+                   MOVE 1 TO HISTORY-START-IDX
+               END-IF
+               MOVE 0 TO HISTORY-SHOWN-COUNT
+               PERFORM VARYING HISTORY-IDX FROM HISTORY-ENTRY-COUNT
+                       BY -1 UNTIL HISTORY-IDX < HISTORY-START-IDX
+                   ADD 1 TO HISTORY-SHOWN-COUNT
+                   DISPLAY HIST-TBL-PERIOD-DATE(HISTORY-IDX) "   $"
+                           HIST-TBL-WEEKLY-PAY(HISTORY-IDX)
+               END-PERFORM
+           END-IF.
+      *
+       END PROGRAM EMPLOYEE-PAY-INQUIRY.
+      *
