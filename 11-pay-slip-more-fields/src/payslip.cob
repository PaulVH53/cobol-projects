@@ -10,38 +10,75 @@
 
        DATA DIVISION.
        FILE SECTION.
+      *> 80 columns matches the pin-feed pre-printed payslip stock
+      *> the print room loads -- one payslip per form, ejected with a
+      *> trailing form-feed so the next payslip starts at the top of
+      *> its own form instead of drifting down the page.
        FD SLIP-FILE.
-       01 SLIP-RECORD         PIC X(150).
+       01 SLIP-RECORD         PIC X(080).
 
        WORKING-STORAGE SECTION.
-       01 WS-LINE             PIC X(150).
-       01 WS-ID               PIC X(3).
+       01 WS-LINE             PIC X(080).
+       01 WS-FORM-FEED        PIC X(001) VALUE X"0C".
+       01 WS-ID               PIC X(5).
        01 WS-NAME             PIC X(10).
        01 WS-BASE-PAY         PIC Z(5).99.
        01 WS-OT-PAY           PIC Z(5).99.
+       01 WS-DT-PAY           PIC Z(5).99.
        01 WS-GROSS-PAY        PIC Z(5).99.
        01 WS-AFP              PIC Z(5).99.
        01 WS-NET              PIC Z(5).99.
+       01 WS-AFP-PCT           PIC Z9.9.
+       01 WS-AFP-LABEL         PIC X(30).
+       01 WS-INCOME-TAX        PIC Z(5).99.
+       01 WS-DED-AMOUNT        PIC Z(5).99.
+       01 DED-IDX              PIC 9.
+       01 WS-YTD-GROSS         PIC Z(7).99.
+       01 WS-YTD-DEDUCTIONS    PIC Z(7).99.
+       01 WS-YTD-NET           PIC Z(7).99.
 
        LINKAGE SECTION.
-       01 LNK-ID              PIC X(3).
+       01 LNK-ID              PIC X(5).
        01 LNK-NAME            PIC X(10).
        01 LNK-BASE-PAY        PIC 9(5)V99.
        01 LNK-OT-PAY          PIC 9(5)V99.
+       01 LNK-DT-PAY          PIC 9(5)V99.
        01 LNK-GROSS-PAY       PIC 9(5)V99.
        01 LNK-AFP             PIC 9(5)V99.
+       01 LNK-AFP-RATE        PIC 9V999.
+       01 LNK-AFP-PROVIDER    PIC X(10).
+       01 LNK-INCOME-TAX      PIC 9(5)V99.
        01 LNK-NET             PIC 9(5)V99.
        01 LNK-FILENAME        PIC X(100).
+       01 LNK-DEDUCTION-COUNT PIC 9.
+       01 LNK-DEDUCTION-TABLE.
+           05 LNK-DEDUCTION-ENTRY OCCURS 5 TIMES.
+               10 LNK-DED-CODE    PIC X(4).
+               10 LNK-DED-DESC    PIC X(20).
+               10 LNK-DED-AMOUNT  PIC 9(5)V99.
+       01 LNK-CURRENCY-SYMBOL PIC X(3).
+       01 LNK-COMPANY-NAME    PIC X(30).
+       01 LNK-COMPANY-TAX-ID  PIC X(11).
+       01 LNK-PAY-PERIOD      PIC X(23).
+       01 LNK-YTD-GROSS       PIC 9(7)V99.
+       01 LNK-YTD-DEDUCTIONS  PIC 9(7)V99.
+       01 LNK-YTD-NET         PIC 9(7)V99.
 
        PROCEDURE DIVISION USING
-           LNK-ID LNK-NAME LNK-BASE-PAY LNK-OT-PAY
-           LNK-GROSS-PAY LNK-AFP LNK-NET LNK-FILENAME.
-        
+           LNK-ID LNK-NAME LNK-BASE-PAY LNK-OT-PAY LNK-DT-PAY
+           LNK-GROSS-PAY LNK-AFP LNK-AFP-RATE LNK-AFP-PROVIDER
+           LNK-INCOME-TAX LNK-NET LNK-FILENAME
+           LNK-DEDUCTION-COUNT LNK-DEDUCTION-TABLE
+           LNK-CURRENCY-SYMBOL
+           LNK-COMPANY-NAME LNK-COMPANY-TAX-ID LNK-PAY-PERIOD
+           LNK-YTD-GROSS LNK-YTD-DEDUCTIONS LNK-YTD-NET.
+
         *>    VERIFICATION OF INPUT DATA
            DISPLAY "DEBUG ID: " LNK-ID
            DISPLAY "DEBUG NAME: " LNK-NAME
            DISPLAY "DEBUG BASE: " LNK-BASE-PAY
            DISPLAY "DEBUG OT  : " LNK-OT-PAY
+           DISPLAY "DEBUG DT  : " LNK-DT-PAY
            DISPLAY "DEBUG GROSS: " LNK-GROSS-PAY
            DISPLAY "DEBUG AFP: " LNK-AFP
            DISPLAY "DEBUG NET: " LNK-NET
@@ -54,21 +91,43 @@
            MOVE LNK-NAME       TO WS-NAME
            MOVE LNK-BASE-PAY   TO WS-BASE-PAY
            MOVE LNK-OT-PAY     TO WS-OT-PAY
+           MOVE LNK-DT-PAY     TO WS-DT-PAY
            MOVE LNK-GROSS-PAY  TO WS-GROSS-PAY
            MOVE LNK-AFP        TO WS-AFP
            MOVE LNK-NET        TO WS-NET
+           COMPUTE WS-AFP-PCT = LNK-AFP-RATE * 100
+           MOVE SPACES TO WS-AFP-LABEL
+           STRING LNK-AFP-PROVIDER DELIMITED BY SPACE
+                  " (" DELIMITED BY SIZE
+                  WS-AFP-PCT DELIMITED BY SIZE
+                  "%)" DELIMITED BY SIZE
+                  INTO WS-AFP-LABEL
+           MOVE LNK-INCOME-TAX TO WS-INCOME-TAX
 
-           MOVE "==============================================" 
+           MOVE "=============================================="
                TO WS-LINE
            PERFORM WRITE-LINE
-           MOVE "               RECIBO DE PAGO                  " 
+           MOVE SPACES TO WS-LINE
+           STRING LNK-COMPANY-NAME DELIMITED BY SIZE INTO WS-LINE
+           PERFORM WRITE-LINE
+           MOVE SPACES TO WS-LINE
+           STRING "RUC: " DELIMITED BY SIZE
+                  LNK-COMPANY-TAX-ID DELIMITED BY SIZE
+               INTO WS-LINE
+           PERFORM WRITE-LINE
+           MOVE "               RECIBO DE PAGO                  "
                TO WS-LINE
            PERFORM WRITE-LINE
-           MOVE "==============================================" 
+           MOVE SPACES TO WS-LINE
+           STRING "Periodo de Pago: " DELIMITED BY SIZE
+                  LNK-PAY-PERIOD DELIMITED BY SIZE
+               INTO WS-LINE
+           PERFORM WRITE-LINE
+           MOVE "=============================================="
                TO WS-LINE
            PERFORM WRITE-LINE
 
-           STRING 
+           STRING
                "ID Empleado  : " DELIMITED BY SIZE
                WS-ID          DELIMITED BY SIZE
                INTO WS-LINE
@@ -86,41 +145,125 @@
            MOVE "Detalle de Pago:" TO WS-LINE
            PERFORM WRITE-LINE
 
-           STRING 
-                "  Base        : S/ " DELIMITED BY SIZE
+           STRING
+                "  Base        : " DELIMITED BY SIZE
+                LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+                " "                 DELIMITED BY SIZE
                 WS-BASE-PAY        DELIMITED BY SIZE
                 INTO WS-LINE
            PERFORM WRITE-LINE
 
-           STRING 
-               "  Horas Extra : S/ " DELIMITED BY SIZE
+           STRING
+               "  Horas Extra : " DELIMITED BY SIZE
+               LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+               " "                 DELIMITED BY SIZE
                WS-OT-PAY           DELIMITED BY SIZE
                INTO WS-LINE
            PERFORM WRITE-LINE
 
-           STRING 
-               "  Bruto       : S/ " DELIMITED BY SIZE
+           STRING
+               "  Doble Tiempo: " DELIMITED BY SIZE
+               LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+               " "                 DELIMITED BY SIZE
+               WS-DT-PAY           DELIMITED BY SIZE
+               INTO WS-LINE
+           PERFORM WRITE-LINE
+
+           STRING
+               "  Bruto       : " DELIMITED BY SIZE
+               LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+               " "                 DELIMITED BY SIZE
                WS-GROSS-PAY DELIMITED BY SIZE INTO WS-LINE
            PERFORM WRITE-LINE
 
-           STRING 
-               "  AFP (8%)    : S/ " DELIMITED BY SIZE
+           STRING
+               "  " DELIMITED BY SIZE
+               WS-AFP-LABEL DELIMITED BY SIZE
+               " : "               DELIMITED BY SIZE
+               LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+               " "                 DELIMITED BY SIZE
                WS-AFP DELIMITED BY SIZE INTO WS-LINE
            PERFORM WRITE-LINE
 
-           MOVE "----------------------------------------------" 
+           STRING
+               "  Renta 5ta Cat.: " DELIMITED BY SIZE
+               LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+               " "                 DELIMITED BY SIZE
+               WS-INCOME-TAX       DELIMITED BY SIZE
+               INTO WS-LINE
+           PERFORM WRITE-LINE
+
+           PERFORM VARYING DED-IDX FROM 1 BY 1
+                   UNTIL DED-IDX > LNK-DEDUCTION-COUNT
+               MOVE LNK-DED-AMOUNT (DED-IDX) TO WS-DED-AMOUNT
+               STRING
+                   "  " DELIMITED BY SIZE
+                   LNK-DED-DESC (DED-IDX) DELIMITED BY SIZE
+                   ": "                DELIMITED BY SIZE
+                   LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+                   " "                 DELIMITED BY SIZE
+                   WS-DED-AMOUNT DELIMITED BY SIZE
+                   INTO WS-LINE
+               PERFORM WRITE-LINE
+           END-PERFORM
+
+           MOVE "----------------------------------------------"
                TO WS-LINE
            PERFORM WRITE-LINE
 
-           STRING 
-               "  Neto a Recibir: S/ " DELIMITED BY SIZE
+           STRING
+               "  Neto a Recibir: " DELIMITED BY SIZE
+               LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+               " "                 DELIMITED BY SIZE
                WS-NET DELIMITED BY SIZE INTO WS-LINE
            PERFORM WRITE-LINE
 
-           MOVE "==============================================" 
+           MOVE "=============================================="
+               TO WS-LINE
+           PERFORM WRITE-LINE
+
+           MOVE LNK-YTD-GROSS TO WS-YTD-GROSS
+           MOVE LNK-YTD-DEDUCTIONS TO WS-YTD-DEDUCTIONS
+           MOVE LNK-YTD-NET TO WS-YTD-NET
+
+           MOVE "          RESUMEN ACUMULADO DEL ANO           "
+               TO WS-LINE
+           PERFORM WRITE-LINE
+
+           STRING
+               "  Bruto Acumulado    : " DELIMITED BY SIZE
+               LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+               " "                 DELIMITED BY SIZE
+               WS-YTD-GROSS        DELIMITED BY SIZE
+               INTO WS-LINE
+           PERFORM WRITE-LINE
+
+           STRING
+               "  Descuentos Acum.   : " DELIMITED BY SIZE
+               LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+               " "                 DELIMITED BY SIZE
+               WS-YTD-DEDUCTIONS   DELIMITED BY SIZE
+               INTO WS-LINE
+           PERFORM WRITE-LINE
+
+           STRING
+               "  Neto Acumulado     : " DELIMITED BY SIZE
+               LNK-CURRENCY-SYMBOL DELIMITED BY SPACE
+               " "                 DELIMITED BY SIZE
+               WS-YTD-NET          DELIMITED BY SIZE
+               INTO WS-LINE
+           PERFORM WRITE-LINE
+
+           MOVE "=============================================="
                TO WS-LINE
            PERFORM WRITE-LINE
 
+      *> Eject the form so the next payslip starts on a fresh sheet
+      *> of the pre-printed stock.
+           MOVE SPACES TO SLIP-RECORD
+           MOVE WS-FORM-FEED TO SLIP-RECORD (1:1)
+           WRITE SLIP-RECORD
+
            CLOSE SLIP-FILE
            GOBACK.
 
