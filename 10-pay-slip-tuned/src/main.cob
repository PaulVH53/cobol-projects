@@ -4,32 +4,246 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO "data/employees.txt"
+           SELECT EMP-FILE ASSIGN TO DYNAMIC EMPLOYEE-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> Year-to-date gross/deductions/net per employee, carried
+      *> forward across payslip runs so the payslip can show the
+      *> running total for the year, not just this period.
+           SELECT YTD-FILE ASSIGN TO "data/payslip_ytd.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS YTD-FILE-STATUS.
+
+      *> Direct-deposit extract for the bank -- one fixed-format line
+      *> per employee, produced alongside the payslips in the same
+      *> run so ACH loading doesn't need a separate manual step.
+           SELECT BANK-FILE ASSIGN TO "report/direct_deposit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Overtime hours paid out that weren't covered by the
+      *> authorized-overtime-hours field on the employee record --
+      *> the raw line and the shortfall, same shape as 09's
+      *> OT-EXCEPTION-FILE, so these get reviewed instead of silently
+      *> paid.
+           SELECT OT-EXCEPTION-FILE
+               ASSIGN TO "report/overtime_exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OT-EXCEPTION-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMP-FILE.
        01 EMP-RECORD              PIC X(100).  *> Read whole line
 
+       FD OT-EXCEPTION-FILE.
+       01 OT-EXCEPTION-RECORD     PIC X(90).
+
+       FD BANK-FILE.
+       01 BANK-RECORD.
+           05 BANK-EMP-ID             PIC X(5).
+           05 FILLER                  PIC X(1).
+           05 BANK-ACCOUNT-REF        PIC X(14).
+           05 FILLER                  PIC X(1).
+           05 BANK-NET-PAY            PIC 9(7)V99.
+
+       FD YTD-FILE.
+       01 YTD-RECORD.
+           05 YTD-EMP-ID              PIC X(5).
+           05 FILLER                  PIC X(1).
+           05 YTD-GROSS-FIELD         PIC 9(7)V99.
+           05 FILLER                  PIC X(1).
+           05 YTD-DEDUCTIONS-FIELD    PIC 9(7)V99.
+           05 FILLER                  PIC X(1).
+           05 YTD-NET-FIELD           PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
        01 END-FILE-FLAG           PIC X VALUE "N".
-       01 EMP-ID                  PIC X(3).
+       01 EMP-ID                  PIC X(5).
        01 EMP-NAME                PIC X(10).
        01 EMP-HOURS               PIC 9(3).
        01 EMP-RATE                PIC 9(3)V99.
+      *> Pension-fund deduction rate and provider come from the
+      *> employee record so each employee's own AFP/ONP applies
+      *> instead of a rate hardcoded in this program.
+       01 AFP-RATE-FIELD          PIC 9V999.
+       01 AFP-PROVIDER-FIELD      PIC X(10).
+
+      *> Hire/termination date (YYYYMMDD) and pre-approved overtime
+      *> hours -- three fixed trailing tokens appended after the
+      *> CODE:AMOUNT deduction tokens (see PARSE-DEDUCTIONS/PARSE-
+      *> TRAILING-FIELDS below). Zero means "on file for the whole
+      *> period" for the dates, and "nothing pre-approved" for the
+      *> hours -- a record written before these fields existed
+      *> unstrings them unchanged from the MOVE ZERO below, so HIRE-
+      *> DATE-FIELD/TERM-DATE-FIELD get no proration and any overtime
+      *> is flagged rather than paid.
+       01 HIRE-DATE-FIELD         PIC 9(8).
+       01 TERM-DATE-FIELD         PIC 9(8).
+       01 AUTHORIZED-OT-HOURS     PIC 9(3).
+
        01 OT-HOURS                PIC 9(3).
        01 BASE-PAY                PIC 9(5)V99.
        01 OT-PAY                  PIC 9(5)V99.
+      *> Hours beyond 60 in a week are paid at double time rather
+      *> than the 1.5x rate that applies between 40 and 60 hours.
+       01 DT-HOURS                PIC 9(3).
+       01 DT-PAY                  PIC 9(5)V99.
        01 GROSS-PAY               PIC 9(5)V99.
        01 AFP-AMOUNT              PIC 9(5)V99.
+      *> Fifth-category income tax: a flat rate over a weekly exempt
+      *> amount, so we withhold what the tax authority expects
+      *> instead of only ever deducting AFP.
+       01 INCOME-TAX-RATE         PIC V999 VALUE .080.
+       01 INCOME-TAX-EXEMPT       PIC 9(5)V99 VALUE 00700.00.
+       01 TAXABLE-BASE            PIC 9(5)V99.
+       01 INCOME-TAX-AMOUNT       PIC 9(5)V99.
        01 NET-PAY                 PIC 9(5)V99.
        01 FILE-NAME               PIC X(100).
        01 TMP-NAME                PIC X(10).
-       
+
+      *> This run's pay period boundary, so mid-period hires/
+      *> terminations can be weighed against how many of the period's
+      *> days the employee actually worked. Defaults to the 7 days
+      *> ending today, same as PAY-PERIOD's own "defaults to today's
+      *> run date" convention, but either end can be overridden via
+      *> PERIOD_START_DATE/PERIOD_END_DATE for an off-cycle run.
+       01 PERIOD-END-DATE-PARM    PIC X(8).
+       01 PERIOD-START-DATE-PARM  PIC X(8).
+       01 PERIOD-END-DATE         PIC 9(8).
+       01 PERIOD-START-DATE       PIC 9(8).
+       01 PERIOD-END-SERIAL       PIC 9(9).
+       01 PERIOD-START-SERIAL     PIC 9(9).
+       01 PERIOD-TOTAL-DAYS       PIC 9(5).
+
+      *> Worked out fresh for each employee against the period
+      *> boundary above: how many of the period's days fall within
+      *> [HIRE-DATE-FIELD, TERM-DATE-FIELD], and the fraction of
+      *> BASE-PAY/OT-PAY/DT-PAY (and the weekly tax-exempt amount)
+      *> that fraction earns. A full-period employee always comes out
+      *> to PRORATION-FACTOR 1 -- PRORATION-NEEDED-FLAG is "N" so pay
+      *> is left exactly as it was computed before this feature.
+       01 ACTIVE-START-SERIAL     PIC 9(9).
+       01 ACTIVE-END-SERIAL       PIC 9(9).
+       01 EMPLOYEE-WORKED-DAYS    PIC S9(5).
+       01 PRORATION-FACTOR        PIC 9V9999 VALUE 1.
+       01 PRORATION-NEEDED-FLAG   PIC X VALUE "N".
+           88 PRORATION-NEEDED    VALUE "Y".
+       01 EFFECTIVE-TAX-EXEMPT    PIC 9(5)V99.
+
+      *> Deduction codes beyond AFP -- wage garnishments, company-loan
+      *> repayments -- ride along as CODE:AMOUNT tokens appended to
+      *> the employee record after the AFP fields, e.g. "GARN:50.00".
+      *> They feed into NET-PAY and print as extra lines on the
+      *> RECIBO DE PAGO.
+       01 REC-POINTER             PIC 9(3).
+       01 DED-TOKEN               PIC X(20).
+       01 DED-SAVE-POINTER        PIC 9(3).
+       01 DED-COLON-COUNT         PIC 9 VALUE 0.
+       01 DEDUCTIONS-DONE-FLAG    PIC X VALUE "N".
+           88 DEDUCTIONS-DONE     VALUE "Y".
+       01 DEDUCTION-COUNT         PIC 9 VALUE 0.
+       01 TOTAL-DEDUCTIONS        PIC 9(5)V99.
+       01 DEDUCTION-TABLE.
+           05 DEDUCTION-ENTRY OCCURS 5 TIMES.
+               10 DED-CODE        PIC X(4).
+               10 DED-DESC        PIC X(20).
+               10 DED-AMOUNT      PIC 9(5)V99.
+
+      *> Pay-scale bounds checked before a payslip is ever computed --
+      *> a week can't run past 168 hours and a rate outside our scale
+      *> is a typo, not a raise.
+       01 MIN-VALID-HOURS         PIC 999 VALUE 001.
+       01 MAX-VALID-HOURS         PIC 999 VALUE 168.
+       01 MIN-VALID-RATE          PIC 9(3)V99 VALUE 001.00.
+       01 MAX-VALID-RATE          PIC 9(3)V99 VALUE 999.00.
+       01 RECORD-VALID-FLAG       PIC X VALUE "Y".
+           88 RECORD-IS-VALID     VALUE "Y".
+           88 RECORD-IS-INVALID   VALUE "N".
+
+      *> Defaults to data/employees.txt but can be overridden per run
+      *> (per cost center or branch office) via the EMPLOYEE_FILE
+      *> environment variable, so the program never needs recompiling
+      *> just to point at a different input.
+       01 EMPLOYEE-FILE-NAME      PIC X(100).
+
+      *> Stamped onto every payslip file name so this week's payslips
+      *> don't overwrite last week's -- report/payslips only ever held
+      *> the latest run before.
+       01 RUN-DATE                PIC 9(6).
+
+      *> Company header printed on every payslip -- name and tax ID
+      *> are fixed for this company; the pay period covered defaults
+      *> to today's run date but can be overridden per run via the
+      *> PAY_PERIOD environment variable (e.g. "08/02/26-08/08/26").
+       01 COMPANY-NAME            PIC X(30) VALUE
+           "ACME PERU S.A.C.".
+       01 COMPANY-TAX-ID          PIC X(11) VALUE "20123456789".
+       01 PAY-PERIOD              PIC X(23).
+
+      *> Defaults to S/ (soles) but can be overridden via the
+      *> CURRENCY_SYMBOL environment variable, so the same program
+      *> prints correctly for a USD-paid contractor crew.
+       01 CURRENCY-SYMBOL         PIC X(3).
+
+      *> Year-to-date gross/deductions/net, keyed by employee ID,
+      *> loaded from and rewritten to YTD-FILE so weekly payslip runs
+      *> accumulate instead of starting over each time.
+       01 YTD-FILE-STATUS         PIC XX.
+       01 YTD-TABLE-COUNT         PIC 9(4) VALUE 0.
+       01 YTD-TABLE.
+           05 YTD-ENTRY OCCURS 1000 TIMES.
+               10 YTD-TBL-ID           PIC X(5).
+               10 YTD-TBL-GROSS        PIC 9(7)V99.
+               10 YTD-TBL-DEDUCTIONS   PIC 9(7)V99.
+               10 YTD-TBL-NET          PIC 9(7)V99.
+       01 YTD-IDX                 PIC 9(4).
+       01 YTD-FOUND-FLAG          PIC X VALUE "N".
+           88 YTD-FOUND           VALUE "Y".
+       01 YTD-EOF-FLAG            PIC X VALUE "N".
+
+      *> Set by CHECK-OVERTIME-AUTHORIZATION when OT-HOURS plus
+      *> DT-HOURS computed from EMP-HOURS together run ahead of
+      *> AUTHORIZED-OT-HOURS; the excess is held out of OT-PAY/DT-PAY
+      *> and written to OT-EXCEPTION-FILE.
+       01 OT-EXCEPTION-FILE-STATUS PIC XX.
+       01 OT-EXCEPTION-COUNT      PIC 9(5) VALUE 0.
+       01 UNAUTHORIZED-OT-FLAG    PIC X VALUE "N".
+           88 UNAUTHORIZED-OT     VALUE "Y".
+       01 UNAUTHORIZED-OT-HOURS   PIC 9(3).
+       01 TOTAL-OT-HOURS          PIC 9(3).
+
        PROCEDURE DIVISION.
 
        BEGIN.
+           MOVE SPACES TO EMPLOYEE-FILE-NAME
+           ACCEPT EMPLOYEE-FILE-NAME FROM ENVIRONMENT "EMPLOYEE_FILE"
+           IF EMPLOYEE-FILE-NAME = SPACES
+               MOVE "data/employees.txt" TO EMPLOYEE-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO CURRENCY-SYMBOL
+           ACCEPT CURRENCY-SYMBOL FROM ENVIRONMENT "CURRENCY_SYMBOL"
+           IF CURRENCY-SYMBOL = SPACES
+               MOVE "S/" TO CURRENCY-SYMBOL
+           END-IF
+
+           ACCEPT RUN-DATE FROM DATE
+
+           MOVE SPACES TO PAY-PERIOD
+           ACCEPT PAY-PERIOD FROM ENVIRONMENT "PAY_PERIOD"
+           IF PAY-PERIOD = SPACES
+               MOVE RUN-DATE TO PAY-PERIOD
+           END-IF
+
+           PERFORM LOAD-PAY-PERIOD-BOUNDARY
+           PERFORM LOAD-YTD-MASTER
+
+           OPEN EXTEND OT-EXCEPTION-FILE
+           IF OT-EXCEPTION-FILE-STATUS NOT = "00"
+               OPEN OUTPUT OT-EXCEPTION-FILE
+           END-IF
+
+           OPEN OUTPUT BANK-FILE
            OPEN INPUT EMP-FILE
 
            PERFORM UNTIL END-FILE-FLAG = "Y"
@@ -37,50 +251,416 @@
                    AT END
                        MOVE "Y" TO END-FILE-FLAG
                    NOT AT END
-                       UNSTRING EMP-RECORD 
+                       MOVE 1 TO REC-POINTER
+                       MOVE 0 TO HIRE-DATE-FIELD
+                       MOVE 0 TO TERM-DATE-FIELD
+                       MOVE 0 TO AUTHORIZED-OT-HOURS
+                       UNSTRING EMP-RECORD
                            DELIMITED BY SPACE
-                           INTO EMP-ID 
-                                EMP-NAME 
-                                EMP-HOURS 
+                           INTO EMP-ID
+                                EMP-NAME
+                                EMP-HOURS
                                 EMP-RATE
+                                AFP-RATE-FIELD
+                                AFP-PROVIDER-FIELD
+                           WITH POINTER REC-POINTER
 
-                       IF EMP-HOURS > 40
-                           COMPUTE OT-HOURS = EMP-HOURS - 40
+                       PERFORM PARSE-DEDUCTIONS
+                       PERFORM PARSE-TRAILING-FIELDS
+
+                       SET RECORD-IS-VALID TO TRUE
+                       IF EMP-HOURS < MIN-VALID-HOURS
+                               OR EMP-HOURS > MAX-VALID-HOURS
+                           SET RECORD-IS-INVALID TO TRUE
+                           DISPLAY "WARNING: hours out of range, "
+                               "payslip not generated for: " EMP-NAME
                        ELSE
-                           MOVE 0 TO OT-HOURS
+                           IF EMP-RATE < MIN-VALID-RATE
+                                   OR EMP-RATE > MAX-VALID-RATE
+                               SET RECORD-IS-INVALID TO TRUE
+                               DISPLAY "WARNING: rate out of range, "
+                                   "payslip not generated for: "
+                                   EMP-NAME
+                           END-IF
                        END-IF
 
-                       COMPUTE BASE-PAY  = 
-                           (EMP-HOURS - OT-HOURS) * EMP-RATE
-                       COMPUTE OT-PAY    = OT-HOURS * EMP-RATE * 1.5
-                       COMPUTE GROSS-PAY = BASE-PAY + OT-PAY
-                       COMPUTE AFP-AMOUNT = GROSS-PAY * 0.08
-                       COMPUTE NET-PAY    = GROSS-PAY - AFP-AMOUNT
-
-                       MOVE EMP-NAME TO TMP-NAME
-                       MOVE SPACES TO FILE-NAME *> clean file name
-                       STRING "report/payslips/"
-                               FUNCTION TRIM(TMP-NAME TRAILING)
-                               ".txt"
-                           DELIMITED BY SIZE
-                           INTO FILE-NAME
-
-                       DISPLAY "DEBUG CLEAN FILE: " FILE-NAME
-
-                       CALL "payslip" USING
-                           EMP-ID
-                           EMP-NAME
-                           BASE-PAY
-                           OT-PAY
-                           GROSS-PAY
-                           AFP-AMOUNT
-                           NET-PAY
-                           FILE-NAME
+                       IF RECORD-IS-VALID
+                           PERFORM COMPUTE-PRORATION-FACTOR
+
+                           IF EMP-HOURS > 60
+                               MOVE 20 TO OT-HOURS
+                               COMPUTE DT-HOURS = EMP-HOURS - 60
+                           ELSE
+                               IF EMP-HOURS > 40
+                                   COMPUTE OT-HOURS = EMP-HOURS - 40
+                               ELSE
+                                   MOVE 0 TO OT-HOURS
+                               END-IF
+                               MOVE 0 TO DT-HOURS
+                           END-IF
+
+                           PERFORM CHECK-OVERTIME-AUTHORIZATION
+
+                           COMPUTE BASE-PAY  =
+                               (EMP-HOURS - OT-HOURS - DT-HOURS)
+                                   * EMP-RATE
+                           COMPUTE OT-PAY    = OT-HOURS * EMP-RATE * 1.5
+                           COMPUTE DT-PAY    = DT-HOURS * EMP-RATE * 2
+
+                           IF PRORATION-NEEDED
+                               COMPUTE BASE-PAY ROUNDED =
+                                   BASE-PAY * PRORATION-FACTOR
+                               COMPUTE OT-PAY ROUNDED =
+                                   OT-PAY * PRORATION-FACTOR
+                               COMPUTE DT-PAY ROUNDED =
+                                   DT-PAY * PRORATION-FACTOR
+                               DISPLAY "NOTE: mid-period hire/"
+                                   "termination for " EMP-NAME " -- "
+                                   "pay prorated to "
+                                   EMPLOYEE-WORKED-DAYS " of "
+                                   PERIOD-TOTAL-DAYS " days"
+                           END-IF
+
+                           COMPUTE GROSS-PAY =
+                               BASE-PAY + OT-PAY + DT-PAY
+                           COMPUTE AFP-AMOUNT =
+                               GROSS-PAY * AFP-RATE-FIELD
+
+                           MOVE INCOME-TAX-EXEMPT
+                               TO EFFECTIVE-TAX-EXEMPT
+                           IF PRORATION-NEEDED
+                               COMPUTE EFFECTIVE-TAX-EXEMPT ROUNDED =
+                                   INCOME-TAX-EXEMPT * PRORATION-FACTOR
+                           END-IF
+
+                           IF GROSS-PAY > EFFECTIVE-TAX-EXEMPT
+                               COMPUTE TAXABLE-BASE =
+                                   GROSS-PAY - EFFECTIVE-TAX-EXEMPT
+                               COMPUTE INCOME-TAX-AMOUNT =
+                                   TAXABLE-BASE * INCOME-TAX-RATE
+                           ELSE
+                               MOVE 0 TO INCOME-TAX-AMOUNT
+                           END-IF
+
+                           COMPUTE NET-PAY = GROSS-PAY - AFP-AMOUNT
+                               - INCOME-TAX-AMOUNT - TOTAL-DEDUCTIONS
+
+                           PERFORM UPDATE-YTD-MASTER
+
+                           PERFORM WRITE-BANK-RECORD
+
+                           IF UNAUTHORIZED-OT
+                               PERFORM WRITE-OT-EXCEPTION-RECORD
+                           END-IF
+
+                           MOVE EMP-NAME TO TMP-NAME
+                           MOVE SPACES TO FILE-NAME *> clean file name
+                      *> EMP-ID is included so two employees sharing
+                      *> the same first ten characters of name don't
+                      *> overwrite each other's payslip.
+                           STRING "report/payslips/"
+                                   EMP-ID "_"
+                                   FUNCTION TRIM(TMP-NAME TRAILING)
+                                   "_" RUN-DATE
+                                   ".txt"
+                               DELIMITED BY SIZE
+                               INTO FILE-NAME
+
+                           DISPLAY "DEBUG CLEAN FILE: " FILE-NAME
+
+                           CALL "payslip" USING
+                               EMP-ID
+                               EMP-NAME
+                               BASE-PAY
+                               OT-PAY
+                               DT-PAY
+                               GROSS-PAY
+                               AFP-AMOUNT
+                               AFP-RATE-FIELD
+                               AFP-PROVIDER-FIELD
+                               INCOME-TAX-AMOUNT
+                               NET-PAY
+                               FILE-NAME
+                               DEDUCTION-COUNT
+                               DEDUCTION-TABLE
+                               CURRENCY-SYMBOL
+                               COMPANY-NAME
+                               COMPANY-TAX-ID
+                               PAY-PERIOD
+                               YTD-TBL-GROSS (YTD-IDX)
+                               YTD-TBL-DEDUCTIONS (YTD-IDX)
+                               YTD-TBL-NET (YTD-IDX)
+                       END-IF
                END-READ
            END-PERFORM
 
            CLOSE EMP-FILE
+           CLOSE BANK-FILE
+           CLOSE OT-EXCEPTION-FILE
+
+           PERFORM SAVE-YTD-MASTER
+
            STOP RUN.
+
+      *> Reads PERIOD_START_DATE/PERIOD_END_DATE (YYYYMMDD), defaulting
+      *> to the 7 days ending today, and converts both ends to
+      *> FUNCTION INTEGER-OF-DATE serial day numbers so per-employee
+      *> proration is plain day arithmetic instead of calendar math.
+       LOAD-PAY-PERIOD-BOUNDARY.
+           MOVE SPACES TO PERIOD-END-DATE-PARM
+           ACCEPT PERIOD-END-DATE-PARM
+               FROM ENVIRONMENT "PERIOD_END_DATE"
+           IF PERIOD-END-DATE-PARM = SPACES
+               ACCEPT PERIOD-END-DATE FROM DATE YYYYMMDD
+           ELSE
+               MOVE PERIOD-END-DATE-PARM TO PERIOD-END-DATE
+           END-IF
+           COMPUTE PERIOD-END-SERIAL =
+               FUNCTION INTEGER-OF-DATE(PERIOD-END-DATE)
+
+           MOVE SPACES TO PERIOD-START-DATE-PARM
+           ACCEPT PERIOD-START-DATE-PARM
+               FROM ENVIRONMENT "PERIOD_START_DATE"
+           IF PERIOD-START-DATE-PARM = SPACES
+               COMPUTE PERIOD-START-SERIAL = PERIOD-END-SERIAL - 6
+           ELSE
+               MOVE PERIOD-START-DATE-PARM TO PERIOD-START-DATE
+               COMPUTE PERIOD-START-SERIAL =
+                   FUNCTION INTEGER-OF-DATE(PERIOD-START-DATE)
+           END-IF
+
+           COMPUTE PERIOD-TOTAL-DAYS =
+               PERIOD-END-SERIAL - PERIOD-START-SERIAL + 1.
+
+      *> Weighs HIRE-DATE-FIELD/TERM-DATE-FIELD against this run's pay
+      *> period to find how many of the period's days this employee
+      *> actually worked, and the fraction of a full period's pay that
+      *> earns. Zero dates (on file the whole period) fall straight
+      *> through to PRORATION-FACTOR 1, PRORATION-NEEDED-FLAG "N".
+       COMPUTE-PRORATION-FACTOR.
+           MOVE "N" TO PRORATION-NEEDED-FLAG
+           MOVE 1 TO PRORATION-FACTOR
+
+           MOVE PERIOD-START-SERIAL TO ACTIVE-START-SERIAL
+           IF HIRE-DATE-FIELD > 0
+               COMPUTE ACTIVE-START-SERIAL =
+                   FUNCTION INTEGER-OF-DATE(HIRE-DATE-FIELD)
+               IF ACTIVE-START-SERIAL < PERIOD-START-SERIAL
+                   MOVE PERIOD-START-SERIAL TO ACTIVE-START-SERIAL
+               END-IF
+           END-IF
+
+           MOVE PERIOD-END-SERIAL TO ACTIVE-END-SERIAL
+           IF TERM-DATE-FIELD > 0
+               COMPUTE ACTIVE-END-SERIAL =
+                   FUNCTION INTEGER-OF-DATE(TERM-DATE-FIELD)
+               IF ACTIVE-END-SERIAL > PERIOD-END-SERIAL
+                   MOVE PERIOD-END-SERIAL TO ACTIVE-END-SERIAL
+               END-IF
+           END-IF
+
+           IF ACTIVE-END-SERIAL < ACTIVE-START-SERIAL
+               MOVE 0 TO EMPLOYEE-WORKED-DAYS
+           ELSE
+               COMPUTE EMPLOYEE-WORKED-DAYS =
+                   ACTIVE-END-SERIAL - ACTIVE-START-SERIAL + 1
+           END-IF
+
+           IF EMPLOYEE-WORKED-DAYS < PERIOD-TOTAL-DAYS
+               SET PRORATION-NEEDED TO TRUE
+               IF PERIOD-TOTAL-DAYS > 0
+                   COMPUTE PRORATION-FACTOR ROUNDED =
+                       EMPLOYEE-WORKED-DAYS / PERIOD-TOTAL-DAYS
+               ELSE
+                   MOVE 1 TO PRORATION-FACTOR
+               END-IF
+           END-IF.
+
+      *> Caps OT-HOURS and DT-HOURS together at AUTHORIZED-OT-HOURS so
+      *> the 1.5x/2x premiums are only ever paid on hours that were
+      *> actually pre-approved -- the excess still falls through to
+      *> BASE-PAY at straight time below rather than going unpaid, but
+      *> is flagged to OT-EXCEPTION-FILE instead of being paid out as
+      *> overtime silently. When the authorized hours don't cover all
+      *> of OT-HOURS, DT-HOURS is cut to zero as well -- there's no
+      *> sense paying double-time on hours that aren't even authorized
+      *> at time-and-a-half.
+       CHECK-OVERTIME-AUTHORIZATION.
+           MOVE "N" TO UNAUTHORIZED-OT-FLAG
+           MOVE 0 TO UNAUTHORIZED-OT-HOURS
+           COMPUTE TOTAL-OT-HOURS = OT-HOURS + DT-HOURS
+           IF TOTAL-OT-HOURS > AUTHORIZED-OT-HOURS
+               SET UNAUTHORIZED-OT TO TRUE
+               COMPUTE UNAUTHORIZED-OT-HOURS =
+                   TOTAL-OT-HOURS - AUTHORIZED-OT-HOURS
+               IF AUTHORIZED-OT-HOURS >= OT-HOURS
+                   COMPUTE DT-HOURS = AUTHORIZED-OT-HOURS - OT-HOURS
+               ELSE
+                   MOVE AUTHORIZED-OT-HOURS TO OT-HOURS
+                   MOVE 0 TO DT-HOURS
+               END-IF
+           END-IF.
+
+      *> Picks up any CODE:AMOUNT deduction tokens left in EMP-RECORD
+      *> after the fixed fields (AFP-PROVIDER-FIELD and earlier) have
+      *> been consumed, and totals them for NET-PAY. A token with no
+      *> ":" in it isn't a deduction -- it's the start of the HIRE-
+      *> DATE-FIELD/TERM-DATE-FIELD/AUTHORIZED-OT-HOURS trailer, so
+      *> REC-POINTER is rewound to it and the loop stops, leaving that
+      *> token for PARSE-TRAILING-FIELDS to read.
+       PARSE-DEDUCTIONS.
+           MOVE 0 TO DEDUCTION-COUNT
+           MOVE 0 TO TOTAL-DEDUCTIONS
+           MOVE SPACES TO DEDUCTION-TABLE
+           MOVE "N" TO DEDUCTIONS-DONE-FLAG
+           PERFORM UNTIL DEDUCTION-COUNT = 5
+                   OR REC-POINTER > LENGTH OF EMP-RECORD
+                   OR DEDUCTIONS-DONE
+               MOVE REC-POINTER TO DED-SAVE-POINTER
+               MOVE SPACES TO DED-TOKEN
+               UNSTRING EMP-RECORD
+                   DELIMITED BY SPACE
+                   INTO DED-TOKEN
+                   WITH POINTER REC-POINTER
+               IF DED-TOKEN = SPACES
+                   SET DEDUCTIONS-DONE TO TRUE
+               ELSE
+                   MOVE 0 TO DED-COLON-COUNT
+                   INSPECT DED-TOKEN TALLYING DED-COLON-COUNT
+                       FOR ALL ":"
+                   IF DED-COLON-COUNT = 0
+                       MOVE DED-SAVE-POINTER TO REC-POINTER
+                       SET DEDUCTIONS-DONE TO TRUE
+                   ELSE
+                       ADD 1 TO DEDUCTION-COUNT
+                       UNSTRING DED-TOKEN
+                           DELIMITED BY ":"
+                           INTO DED-CODE (DEDUCTION-COUNT)
+                                DED-AMOUNT (DEDUCTION-COUNT)
+                       EVALUATE DED-CODE (DEDUCTION-COUNT)
+                           WHEN "GARN"
+                               MOVE "Embargo Judicial"
+                                   TO DED-DESC (DEDUCTION-COUNT)
+                           WHEN "LOAN"
+                               MOVE "Prestamo Empresa"
+                                   TO DED-DESC (DEDUCTION-COUNT)
+                           WHEN OTHER
+                               MOVE "Otro Descuento"
+                                   TO DED-DESC (DEDUCTION-COUNT)
+                       END-EVALUATE
+                       ADD DED-AMOUNT (DEDUCTION-COUNT)
+                           TO TOTAL-DEDUCTIONS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Reads the three fixed trailing tokens -- HIRE-DATE-FIELD,
+      *> TERM-DATE-FIELD, AUTHORIZED-OT-HOURS -- left after PARSE-
+      *> DEDUCTIONS has consumed every CODE:AMOUNT token. A record
+      *> written before these fields existed runs out of tokens here
+      *> and leaves them at the MOVE ZERO defaults set before the
+      *> main UNSTRING.
+       PARSE-TRAILING-FIELDS.
+           IF REC-POINTER NOT > LENGTH OF EMP-RECORD
+               UNSTRING EMP-RECORD DELIMITED BY SPACE
+                   INTO HIRE-DATE-FIELD TERM-DATE-FIELD
+                        AUTHORIZED-OT-HOURS
+                   WITH POINTER REC-POINTER
+           END-IF.
+
+      *> Writes the raw input line and the unauthorized hour count to
+      *> OT-EXCEPTION-FILE, same shape as 09's OT-EXCEPTION-FILE.
+       WRITE-OT-EXCEPTION-RECORD.
+           ADD 1 TO OT-EXCEPTION-COUNT
+           MOVE SPACES TO OT-EXCEPTION-RECORD
+           STRING EMP-RECORD DELIMITED BY SIZE
+                  " -- UNAUTHORIZED OT HOURS="
+                      DELIMITED BY SIZE
+                  UNAUTHORIZED-OT-HOURS DELIMITED BY SIZE
+               INTO OT-EXCEPTION-RECORD
+           WRITE OT-EXCEPTION-RECORD.
+
+      *> Writes this employee's direct-deposit detail line. The
+      *> employee master carries no bank account number yet, so the
+      *> account reference is derived from EMP-ID until one is added.
+       WRITE-BANK-RECORD.
+           MOVE SPACES TO BANK-RECORD
+           MOVE EMP-ID TO BANK-EMP-ID
+           STRING "ACCT" DELIMITED BY SIZE
+                  EMP-ID DELIMITED BY SIZE
+               INTO BANK-ACCOUNT-REF
+           MOVE NET-PAY TO BANK-NET-PAY
+           WRITE BANK-RECORD.
+
+      *> Reads the prior YTD master, if any, into YTD-TABLE. A missing
+      *> file just means this is the first payslip run of the year.
+       LOAD-YTD-MASTER.
+           MOVE 0 TO YTD-TABLE-COUNT
+           OPEN INPUT YTD-FILE
+           IF YTD-FILE-STATUS = "00"
+               PERFORM UNTIL YTD-EOF-FLAG = "Y"
+                   READ YTD-FILE
+                       AT END
+                           MOVE "Y" TO YTD-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO YTD-TABLE-COUNT
+                           MOVE YTD-EMP-ID
+                               TO YTD-TBL-ID (YTD-TABLE-COUNT)
+                           MOVE YTD-GROSS-FIELD
+                               TO YTD-TBL-GROSS (YTD-TABLE-COUNT)
+                           MOVE YTD-DEDUCTIONS-FIELD
+                               TO YTD-TBL-DEDUCTIONS (YTD-TABLE-COUNT)
+                           MOVE YTD-NET-FIELD
+                               TO YTD-TBL-NET (YTD-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-FILE
+           END-IF
+           MOVE "N" TO YTD-EOF-FLAG.
+
+      *> Adds this period's gross/deductions/net onto the running
+      *> year-to-date figures for EMP-ID, adding a new table entry the
+      *> first time an employee is seen. YTD-IDX is left pointing at
+      *> the entry so the caller can pass its totals to the payslip.
+       UPDATE-YTD-MASTER.
+           MOVE "N" TO YTD-FOUND-FLAG
+           MOVE 0 TO YTD-IDX
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+                   UNTIL YTD-IDX > YTD-TABLE-COUNT
+                   OR YTD-FOUND
+               IF YTD-TBL-ID (YTD-IDX) = EMP-ID
+                   SET YTD-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF YTD-FOUND
+               SUBTRACT 1 FROM YTD-IDX
+           ELSE
+               ADD 1 TO YTD-TABLE-COUNT
+               MOVE YTD-TABLE-COUNT TO YTD-IDX
+               MOVE EMP-ID TO YTD-TBL-ID (YTD-IDX)
+               MOVE 0 TO YTD-TBL-GROSS (YTD-IDX)
+               MOVE 0 TO YTD-TBL-DEDUCTIONS (YTD-IDX)
+               MOVE 0 TO YTD-TBL-NET (YTD-IDX)
+           END-IF
+           ADD GROSS-PAY TO YTD-TBL-GROSS (YTD-IDX)
+           ADD AFP-AMOUNT INCOME-TAX-AMOUNT TOTAL-DEDUCTIONS
+               TO YTD-TBL-DEDUCTIONS (YTD-IDX)
+           ADD NET-PAY TO YTD-TBL-NET (YTD-IDX).
+
+      *> Rewrites the full YTD master from YTD-TABLE for next run.
+       SAVE-YTD-MASTER.
+           OPEN OUTPUT YTD-FILE
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+                   UNTIL YTD-IDX > YTD-TABLE-COUNT
+               MOVE SPACES TO YTD-RECORD
+               MOVE YTD-TBL-ID (YTD-IDX) TO YTD-EMP-ID
+               MOVE YTD-TBL-GROSS (YTD-IDX) TO YTD-GROSS-FIELD
+               MOVE YTD-TBL-DEDUCTIONS (YTD-IDX)
+                   TO YTD-DEDUCTIONS-FIELD
+               MOVE YTD-TBL-NET (YTD-IDX) TO YTD-NET-FIELD
+               WRITE YTD-RECORD
+           END-PERFORM
+           CLOSE YTD-FILE.
                  
   
            
