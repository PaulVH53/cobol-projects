@@ -0,0 +1,10 @@
+      *> Shared currency-display symbol -- pulled out of payslip-main's
+      *> own CURRENCY_SYMBOL handling so every report that prints a
+      *> money amount (the loan calculator, the payslip) reads the
+      *> same environment variable and prints the same symbol, instead
+      *> of each program hardcoding its own ("$", "S/", etc.) in its
+      *> PICTURE clauses. Amount fields themselves stay plain grouped
+      *> numeric edits (no currency sign baked into the picture) so the
+      *> symbol can be swapped without recompiling or re-editing every
+      *> PIC clause -- just CURRENCY_SYMBOL, in one place, per run.
+       01 CURRENCY-SYMBOL-FIELD   PIC X(3).
