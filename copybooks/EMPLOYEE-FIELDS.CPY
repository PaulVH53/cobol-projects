@@ -0,0 +1,11 @@
+      *> Shared employee record fields -- pulled out of payroll.cob /
+      *> main.cob so every program that reads data/employees.txt (or
+      *> data/weekly_hours.txt) against the employee master agrees on
+      *> one set of widths, instead of each program retyping its own
+      *> copy that can silently drift out of sync when one is widened
+      *> and the others aren't.
+       01 EMP-ID-FIELD            PIC 9(5).
+       01 EMP-NAME-FIELD          PIC X(10).
+       01 EMP-DEPT-FIELD          PIC X(10).
+       01 HOURS-FIELD             PIC 999.
+       01 RATE-FIELD              PIC 99.
